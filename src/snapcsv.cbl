@@ -0,0 +1,191 @@
+      ******************************************************************
+      *
+      * Program: SNAPCSV
+      *
+      * Function: Snapshot-to-CSV exporter.  For each database alias in
+      *           the control file, builds a snapshot request stream
+      *           with db2gAddSnapshotRqst (DB2G-ADD-SNAPSHOT-RQST-DATA,
+      *           qualified by database name), sizes the buffer with
+      *           db2gGetSnapshotSize (DB2G-GET-SNAPSHOT-SIZE-DATA), and
+      *           collects it with db2gGetSnapshot (DB2G-GET-SNAPSHOT-
+      *           DATA) against DB2-I-SNAPSHOT-CLASS, then appends one
+      *           CSV row per alias per run recording the collected
+      *           buffer size and SQLCODE - so a run of this exporter
+      *           can be graphed/alerted on in our existing spreadsheet
+      *           tooling instead of needing a DB2 monitoring GUI
+      *           license.
+      *
+      *           This shop's vendor copybook library (db2ApiDf.cbl/
+      *           sqlutil.cbl/sqlenv.cbl only) does not carry the
+      *           sqlmon.h SQLM_*/SQLMA_* request-type and qualifier-
+      *           type constants, so this driver defines local WS-
+      *           equivalents for the handful of values it actually
+      *           needs, the same way other drivers in this shop fill
+      *           gaps left by the vendor copybook with local WS-
+      *           constants.  The vendor copybook set does not carry a
+      *           real sqlm_db2-style converted-counter layout for
+      *           db2ConvMonStreamData either, and this shop does not
+      *           invent one - so unlike the request stream/size/
+      *           collect calls above, no per-counter (deadlocks, lock
+      *           waits, sorts, buffer pool reads) breakout is produced
+      *           here.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SNAPCSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALIAS-CONTROL-FILE ASSIGN TO WS-ALIAS-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALIAS-CTL-STATUS.
+           SELECT SNAPSHOT-CSV-FILE ASSIGN TO WS-CSV-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALIAS-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  ALIAS-CONTROL-REC           PIC X(8).
+
+       FD  SNAPSHOT-CSV-FILE
+           RECORDING MODE IS F.
+       01  SNAPSHOT-CSV-REC            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION              PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+      * sqlmon.h stand-ins not carried in this shop's vendor copybook -
+      * see file banner comment above.
+       01  WS-SQLMA-DB2                PIC 9(9) COMP-5 VALUE 1.
+       01  WS-SQLMA-QUAL-TYPE-DBNAME   PIC 9(9) COMP-5 VALUE 1.
+       01  WS-SNAPSHOT-CLASS-DFLT      PIC 9(9) COMP-5 VALUE 0.
+
+       01  WS-ALIAS-CONTROL-DD         PIC X(40) VALUE "SNAPCSV.DAT".
+       01  WS-CSV-DD                   PIC X(40) VALUE "SNAPCSV.CSV".
+
+       01  WS-ALIAS-CTL-STATUS         PIC XX.
+       01  WS-CSV-STATUS               PIC XX.
+       01  WS-EOF-SW                   PIC X     VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+       01  WS-DB-ALIAS                 PIC X(8)  VALUE SPACES.
+       01  WS-NEEDED-BUFFER-SIZE       PIC S9(9) COMP-5 VALUE 0.
+       01  WS-COLLECT-BUFFER-SIZE      PIC 9(9)  COMP-5 VALUE 0.
+       01  WS-OUTPUT-FORMAT            PIC S9(9) COMP-5 VALUE 0.
+       01  WS-MAX-BUFFER-SIZE          PIC 9(9)  VALUE 32000.
+
+       01  WS-SNAPSHOT-BUFFER          PIC X(32000) VALUE SPACES.
+
+       01  WS-COLLECT-BUFFER-SIZE-DISP PIC Z(8)9.
+       01  WS-SQLCODE-DISP             PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EXPORT-EACH-ALIAS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ALIAS-CONTROL-FILE
+           OPEN EXTEND SNAPSHOT-CSV-FILE
+           IF WS-CSV-STATUS = "35"
+               CLOSE SNAPSHOT-CSV-FILE
+               OPEN OUTPUT SNAPSHOT-CSV-FILE
+               STRING "TIMESTAMP,ALIAS,BUFFER_SIZE,SQLCODE"
+                   DELIMITED BY SIZE INTO SNAPSHOT-CSV-REC
+               WRITE SNAPSHOT-CSV-REC
+           END-IF.
+
+       2000-EXPORT-EACH-ALIAS.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ ALIAS-CONTROL-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       MOVE ALIAS-CONTROL-REC TO WS-DB-ALIAS
+                       PERFORM 3000-BUILD-REQUEST-STREAM
+                       PERFORM 4000-SIZE-SNAPSHOT
+                       PERFORM 5000-COLLECT-SNAPSHOT
+                       PERFORM 7000-WRITE-CSV-ROW
+               END-READ
+           END-PERFORM
+           CLOSE ALIAS-CONTROL-FILE.
+
+       3000-BUILD-REQUEST-STREAM.
+           SET DB2-PIO-REQUEST-DATA OF DB2G-ADD-SNAPSHOT-RQST-DATA
+               TO NULL
+           MOVE WS-SQLMA-DB2 TO DB2-I-REQUEST-TYPE
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           MOVE 0 TO DB2-I-REQUEST-FLAGS
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           MOVE WS-SQLMA-QUAL-TYPE-DBNAME TO DB2-I-QUAL-TYPE
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           SET DB2-PI-QUAL-DATA OF DB2G-ADD-SNAPSHOT-RQST-DATA
+               TO ADDRESS OF WS-DB-ALIAS
+           MOVE 8 TO DB2-I-QUAL-DATA-LEN
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+
+           CALL "db2gAddSnapshotRqst" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-ADD-SNAPSHOT-RQST-DATA
+                     BY REFERENCE SQLCA.
+
+       4000-SIZE-SNAPSHOT.
+           SET DB2-PI-SQLMA-DATA OF DB2G-GET-SNAPSHOT-SIZE-DATA
+               TO DB2-PIO-REQUEST-DATA OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           SET DB2-PO-BUFFER-SIZE OF DB2G-GET-SNAPSHOT-SIZE-DATA
+               TO ADDRESS OF WS-NEEDED-BUFFER-SIZE
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-SIZE-DATA
+           MOVE WS-SNAPSHOT-CLASS-DFLT TO DB2-I-SNAPSHOT-CLASS
+               OF DB2G-GET-SNAPSHOT-SIZE-DATA
+      * Version 0 = SQLM_DBMON_VERSION1, this shop's only supported
+      * snapshot version.
+           MOVE 0 TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-SIZE-DATA
+
+           CALL "db2gGetSnapshotSize" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-GET-SNAPSHOT-SIZE-DATA
+                     BY REFERENCE SQLCA
+
+           IF WS-NEEDED-BUFFER-SIZE > WS-MAX-BUFFER-SIZE
+                   OR WS-NEEDED-BUFFER-SIZE < 0
+               MOVE WS-MAX-BUFFER-SIZE TO WS-COLLECT-BUFFER-SIZE
+           ELSE
+               MOVE WS-NEEDED-BUFFER-SIZE TO WS-COLLECT-BUFFER-SIZE
+           END-IF.
+
+       5000-COLLECT-SNAPSHOT.
+           SET DB2-PI-SQLMA-DATA OF DB2G-GET-SNAPSHOT-DATA
+               TO DB2-PIO-REQUEST-DATA OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           SET DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA
+               TO ADDRESS OF WS-SNAPSHOT-BUFFER
+           MOVE WS-COLLECT-BUFFER-SIZE TO DB2-I-BUFFER-SIZE
+               OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           SET DB2-PO-OUTPUT-FORMAT OF DB2G-GET-SNAPSHOT-DATA
+               TO ADDRESS OF WS-OUTPUT-FORMAT
+           MOVE WS-SNAPSHOT-CLASS-DFLT TO DB2-I-SNAPSHOT-CLASS
+               OF DB2G-GET-SNAPSHOT-DATA
+      * Version 0 = SQLM_DBMON_VERSION1, this shop's only supported
+      * snapshot version.
+           MOVE 0 TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+
+           CALL "db2gGetSnapshot" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-GET-SNAPSHOT-DATA
+                     BY REFERENCE SQLCA.
+
+       7000-WRITE-CSV-ROW.
+           MOVE WS-COLLECT-BUFFER-SIZE TO WS-COLLECT-BUFFER-SIZE-DISP
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING FUNCTION CURRENT-DATE (1:14) "," WS-DB-ALIAS ","
+                  WS-COLLECT-BUFFER-SIZE-DISP "," WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO SNAPSHOT-CSV-REC
+           WRITE SNAPSHOT-CSV-REC.
+
+       9000-TERMINATE.
+           CLOSE SNAPSHOT-CSV-FILE.
