@@ -0,0 +1,281 @@
+      ******************************************************************
+      *
+      * Program: BKTHROT
+      *
+      * Function: Threshold-based auto-throttle for in-flight DB2
+      *           utilities (backup, load, reorg, runstats, etc).
+      *           Collects a live snapshot of the target database
+      *           (db2gAddSnapshotRqst/db2gGetSnapshotSize/
+      *           db2gGetSnapshot/db2ConvMonStreamData, the same
+      *           request-size-collect-convert sequence SNAPCSV uses)
+      *           to read the current applications-connected count as
+      *           our online transaction volume proxy, compares it
+      *           against a configured connection threshold, and picks
+      *           the unthrottled or throttled DB2UTILITY-CONTROL-
+      *           STRUCT DB2-I-ATTRIBUTE (DB2UTILCTRL-PRIORITY-ATTRIB)
+      *           priority accordingly, then pushes that priority onto
+      *           every utility id in the control file (operations
+      *           keeps this current via LIST UTILITIES, or a prior
+      *           step's DB2-O-UTILITY-ID output).  Meant to run every
+      *           few minutes from the scheduler alongside the long-
+      *           running utility so daytime OLTP traffic isn't
+      *           starved by an unthrottled nightly backup on nights
+      *           when OLTP runs long.
+      *
+      *           This shop's vendor copybook library (db2ApiDf.cbl/
+      *           sqlutil.cbl/sqlenv.cbl only) does not carry the
+      *           sqlmon.h SQLM_*/SQLMA_* request-type, qualifier-type,
+      *           class, and stream-type constants, or the sqlm_db2-
+      *           style converted-counter layouts, so this driver
+      *           defines local WS- equivalents for the one counter it
+      *           needs, the same gap-fill SNAPCSV already established.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKTHROT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLTP-THRESHOLD-FILE ASSIGN TO WS-THRESHOLD-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THRESHOLD-STATUS.
+           SELECT UTILITY-ID-FILE ASSIGN TO WS-UTILID-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UTILID-STATUS.
+           SELECT THROTTLE-LOG-FILE ASSIGN TO WS-THROTTLE-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLTP-THRESHOLD-FILE
+           RECORDING MODE IS F.
+       01  OLTP-THRESHOLD-REC.
+      * The database whose connection count we sample as our OLTP
+      * volume proxy, the threshold that trips the throttle, and the
+      * priority to use on either side of it - all configured here so
+      * ops can tune them without a recompile.
+           05 THR-DB-ALIAS             PIC X(8).
+           05 THR-CONN-THRESHOLD       PIC 9(9).
+           05 THR-UNTHROTTLED-PRIORITY PIC 9(9).
+           05 THR-THROTTLED-PRIORITY   PIC 9(9).
+
+       FD  UTILITY-ID-FILE
+           RECORDING MODE IS F.
+       01  UTILID-REC                 PIC 9(9).
+
+       FD  THROTTLE-LOG-FILE
+           RECORDING MODE IS F.
+       01  THROTTLE-LOG-REC           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION             PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+      * sqlmon.h stand-ins not carried in this shop's vendor copybook -
+      * see file banner comment above.
+       01  WS-SQLMA-DB2                PIC 9(9) COMP-5 VALUE 1.
+       01  WS-SQLMA-QUAL-TYPE-DBNAME   PIC 9(9) COMP-5 VALUE 1.
+       01  WS-SQLM-STREAM-SNAPSHOT     PIC 9(9) COMP-5 VALUE 1.
+       01  WS-SQLM-TARGET-TYPE-DB2     PIC 9(9) COMP-5 VALUE 1.
+       01  WS-SNAPSHOT-CLASS-DFLT      PIC 9(9) COMP-5 VALUE 0.
+
+       01  WS-THRESHOLD-DD             PIC X(40) VALUE "THROTCFG.DAT".
+       01  WS-UTILID-DD                PIC X(40) VALUE "THROTUTL.DAT".
+       01  WS-THROTTLE-LOG-DD          PIC X(40) VALUE "THROT.LOG".
+
+       01  WS-THRESHOLD-STATUS         PIC XX.
+       01  WS-UTILID-STATUS            PIC XX.
+       01  WS-LOG-STATUS               PIC XX.
+       01  WS-EOF-SW                   PIC X     VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+       01  WS-DB-ALIAS                 PIC X(8)  VALUE SPACES.
+       01  WS-CONN-THRESHOLD           PIC 9(9)  VALUE 0.
+      * 50 matches SQL-UTIL-IMPACT-PRIORITY-DFLT in db2ApiDf.cbl -
+      * the vendor default (unthrottled) utility impact priority.
+       01  WS-UNTHROTTLED-PRIORITY     PIC 9(9)  COMP-5 VALUE 50.
+       01  WS-THROTTLED-PRIORITY       PIC 9(9)  COMP-5 VALUE 10.
+
+       01  WS-NEEDED-BUFFER-SIZE       PIC S9(9) COMP-5 VALUE 0.
+       01  WS-COLLECT-BUFFER-SIZE      PIC 9(9)  COMP-5 VALUE 0.
+       01  WS-OUTPUT-FORMAT            PIC S9(9) COMP-5 VALUE 0.
+       01  WS-MAX-BUFFER-SIZE          PIC 9(9)  VALUE 32000.
+       01  WS-SNAPSHOT-BUFFER          PIC X(32000) VALUE SPACES.
+
+      * The one counter this driver needs off the converted snapshot
+      * stream - current applications connected, our OLTP volume proxy.
+       01  WS-OLTP-COUNTER-STRUCT.
+           05 WS-CTR-APPLS-CUR-CONS    PIC S9(9) COMP-5 VALUE 0.
+       01  WS-OLTP-COUNTER-STRUCT-LEN  PIC 9(9)  COMP-5 VALUE 4.
+
+       01  WS-TARGET-PRIORITY          PIC 9(9)  COMP-5 VALUE 50.
+       01  WS-TARGET-PRIORITY-DISP     PIC Z(8)9.
+       01  WS-CUR-CONNS-DISP           PIC -(8)9.
+       01  WS-THRESHOLD-DISP           PIC Z(8)9.
+       01  WS-SQLCODE-DISP             PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-DETERMINE-TARGET-PRIORITY
+           PERFORM 3000-THROTTLE-ACTIVE-UTILITIES
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT OLTP-THRESHOLD-FILE
+           READ OLTP-THRESHOLD-FILE
+               AT END CONTINUE
+               NOT AT END
+                   MOVE THR-DB-ALIAS TO WS-DB-ALIAS
+                   MOVE THR-CONN-THRESHOLD TO WS-CONN-THRESHOLD
+                   MOVE THR-UNTHROTTLED-PRIORITY
+                       TO WS-UNTHROTTLED-PRIORITY
+                   MOVE THR-THROTTLED-PRIORITY
+                       TO WS-THROTTLED-PRIORITY
+           END-READ
+           CLOSE OLTP-THRESHOLD-FILE
+           OPEN INPUT UTILITY-ID-FILE
+           OPEN EXTEND THROTTLE-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               CLOSE THROTTLE-LOG-FILE
+               OPEN OUTPUT THROTTLE-LOG-FILE
+           END-IF.
+
+       2000-DETERMINE-TARGET-PRIORITY.
+           PERFORM 2100-BUILD-REQUEST-STREAM
+           PERFORM 2200-SIZE-SNAPSHOT
+           PERFORM 2300-COLLECT-SNAPSHOT
+           PERFORM 2400-CONVERT-COUNTER
+           IF WS-CTR-APPLS-CUR-CONS > WS-CONN-THRESHOLD
+               MOVE WS-THROTTLED-PRIORITY TO WS-TARGET-PRIORITY
+           ELSE
+               MOVE WS-UNTHROTTLED-PRIORITY TO WS-TARGET-PRIORITY
+           END-IF
+           PERFORM 2900-LOG-VOLUME-CHECK.
+
+       2100-BUILD-REQUEST-STREAM.
+           SET DB2-PIO-REQUEST-DATA OF DB2G-ADD-SNAPSHOT-RQST-DATA
+               TO NULL
+           MOVE WS-SQLMA-DB2 TO DB2-I-REQUEST-TYPE
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           MOVE 0 TO DB2-I-REQUEST-FLAGS
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           MOVE WS-SQLMA-QUAL-TYPE-DBNAME TO DB2-I-QUAL-TYPE
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           SET DB2-PI-QUAL-DATA OF DB2G-ADD-SNAPSHOT-RQST-DATA
+               TO ADDRESS OF WS-DB-ALIAS
+           MOVE 8 TO DB2-I-QUAL-DATA-LEN
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+
+           CALL "db2gAddSnapshotRqst" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-ADD-SNAPSHOT-RQST-DATA
+                     BY REFERENCE SQLCA.
+
+       2200-SIZE-SNAPSHOT.
+           SET DB2-PI-SQLMA-DATA OF DB2G-GET-SNAPSHOT-SIZE-DATA
+               TO DB2-PIO-REQUEST-DATA OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           SET DB2-PO-BUFFER-SIZE OF DB2G-GET-SNAPSHOT-SIZE-DATA
+               TO ADDRESS OF WS-NEEDED-BUFFER-SIZE
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-SIZE-DATA
+           MOVE WS-SNAPSHOT-CLASS-DFLT TO DB2-I-SNAPSHOT-CLASS
+               OF DB2G-GET-SNAPSHOT-SIZE-DATA
+      * Version 0 = SQLM_DBMON_VERSION1, this shop's only supported
+      * snapshot version.
+           MOVE 0 TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-SIZE-DATA
+
+           CALL "db2gGetSnapshotSize" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-GET-SNAPSHOT-SIZE-DATA
+                     BY REFERENCE SQLCA
+
+           IF WS-NEEDED-BUFFER-SIZE > WS-MAX-BUFFER-SIZE
+                   OR WS-NEEDED-BUFFER-SIZE < 0
+               MOVE WS-MAX-BUFFER-SIZE TO WS-COLLECT-BUFFER-SIZE
+           ELSE
+               MOVE WS-NEEDED-BUFFER-SIZE TO WS-COLLECT-BUFFER-SIZE
+           END-IF.
+
+       2300-COLLECT-SNAPSHOT.
+           SET DB2-PI-SQLMA-DATA OF DB2G-GET-SNAPSHOT-DATA
+               TO DB2-PIO-REQUEST-DATA OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           SET DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA
+               TO ADDRESS OF WS-SNAPSHOT-BUFFER
+           MOVE WS-COLLECT-BUFFER-SIZE TO DB2-I-BUFFER-SIZE
+               OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           SET DB2-PO-OUTPUT-FORMAT OF DB2G-GET-SNAPSHOT-DATA
+               TO ADDRESS OF WS-OUTPUT-FORMAT
+           MOVE WS-SNAPSHOT-CLASS-DFLT TO DB2-I-SNAPSHOT-CLASS
+               OF DB2G-GET-SNAPSHOT-DATA
+      * Version 0 = SQLM_DBMON_VERSION1, this shop's only supported
+      * snapshot version.
+           MOVE 0 TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+
+           CALL "db2gGetSnapshot" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-GET-SNAPSHOT-DATA
+                     BY REFERENCE SQLCA.
+
+       2400-CONVERT-COUNTER.
+           MOVE LOW-VALUES TO WS-OLTP-COUNTER-STRUCT
+           SET DB2-PO-TARGET OF DB2CONV-MON-STREAM-DATA
+               TO ADDRESS OF WS-OLTP-COUNTER-STRUCT
+           SET DB2-PI-SOURCE OF DB2CONV-MON-STREAM-DATA
+               TO DB2-PO-COLLECTED-DATA OF DB2G-GET-SNAPSHOT-DATA
+           MOVE WS-SQLM-TARGET-TYPE-DB2 TO DB2-I-TARGET-TYPE
+               OF DB2CONV-MON-STREAM-DATA
+           MOVE WS-OLTP-COUNTER-STRUCT-LEN TO DB2-I-TARGET-SIZE
+               OF DB2CONV-MON-STREAM-DATA
+           MOVE WS-SQLM-STREAM-SNAPSHOT TO DB2-I-SOURCE-TYPE
+               OF DB2CONV-MON-STREAM-DATA
+
+           CALL "db2ConvMonStreamData" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2CONV-MON-STREAM-DATA
+                     BY REFERENCE SQLCA.
+
+       2900-LOG-VOLUME-CHECK.
+           MOVE WS-CTR-APPLS-CUR-CONS TO WS-CUR-CONNS-DISP
+           MOVE WS-CONN-THRESHOLD TO WS-THRESHOLD-DISP
+           MOVE WS-TARGET-PRIORITY TO WS-TARGET-PRIORITY-DISP
+           STRING "OLTP-CHECK ALIAS=" WS-DB-ALIAS
+                  " CUR-CONNS=" WS-CUR-CONNS-DISP
+                  " THRESHOLD=" WS-THRESHOLD-DISP
+                  " TARGET-PRIORITY=" WS-TARGET-PRIORITY-DISP
+               DELIMITED BY SIZE INTO THROTTLE-LOG-REC
+           WRITE THROTTLE-LOG-REC.
+
+       3000-THROTTLE-ACTIVE-UTILITIES.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ UTILITY-ID-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 4000-SET-UTILITY-PRIORITY
+               END-READ
+           END-PERFORM
+           CLOSE UTILITY-ID-FILE.
+
+       4000-SET-UTILITY-PRIORITY.
+           MOVE UTILID-REC TO DB2-I-ID OF DB2UTILITY-CONTROL-STRUCT
+           MOVE DB2UTILCTRL-PRIORITY-ATTRIB
+               TO DB2-I-ATTRIBUTE OF DB2UTILITY-CONTROL-STRUCT
+           SET DB2-PIO-VALUE OF DB2UTILITY-CONTROL-STRUCT
+               TO ADDRESS OF WS-TARGET-PRIORITY
+
+           CALL "db2UtilityControl" USING BY VALUE WS-DB2-VERSION
+                          BY REFERENCE DB2UTILITY-CONTROL-STRUCT
+                          BY REFERENCE SQLCA
+
+           MOVE WS-TARGET-PRIORITY TO WS-TARGET-PRIORITY-DISP
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "UTILITY ID=" UTILID-REC
+                  " TARGET-PRIORITY=" WS-TARGET-PRIORITY-DISP
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO THROTTLE-LOG-REC
+           WRITE THROTTLE-LOG-REC.
+
+       9000-TERMINATE.
+           CLOSE THROTTLE-LOG-FILE.
