@@ -0,0 +1,19 @@
+      *************************************************************************
+      *
+      * Copybook: COMPRHST
+      *
+      * Function: Shared compression-library rollout history record.
+      *           BKRECON appends one of these per backup ID, stamping
+      *           which compression library (if any) was used, so a
+      *           restore-side driver like RSREHRS can look the backup
+      *           ID up and populate DB2-PI-COMPR-LIBRARY/DB2-PI-COMPR-
+      *           OPTIONS for its own restore call automatically -
+      *           instead of someone having to remember by hand which
+      *           vintage of backups were compressed.
+      *
+      *************************************************************************
+       01  COMPR-HISTORY-REC.
+           05 CH-BACKUP-ID             PIC X(14).
+           05 CH-DBALIAS               PIC X(8).
+           05 CH-COMPR-LIBRARY-LEN     PIC 9(9).
+           05 CH-COMPR-LIBRARY         PIC X(255).
