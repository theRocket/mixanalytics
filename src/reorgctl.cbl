@@ -0,0 +1,171 @@
+      ******************************************************************
+      *
+      * Program: REORGCTL
+      *
+      * Function: Pausable online reorg controller.  Extends the
+      *           REORGQMG queue manager with the operator verbs
+      *           needed to manage a submitted online reorg once it
+      *           is running: given a table (or index) already
+      *           started under DB2REORG-START-ONLINE, calls
+      *           db2gReorg again with DB2REORG-PAUSE-ONLINE to
+      *           suspend it, or DB2REORG-RESUME-ONLINE to pick it
+      *           back up where it left off - so a reorg can yield
+      *           I/O to a big ad-hoc report or month-end job for a
+      *           few hours instead of being killed and restarted
+      *           from scratch.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORGCTL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REORGCTL-COMMAND-FILE ASSIGN TO WS-COMMAND-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMMAND-STATUS.
+           SELECT REORGCTL-LOG-FILE ASSIGN TO WS-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REORGCTL-COMMAND-FILE
+           RECORDING MODE IS F.
+       01  REORGCTL-COMMAND-REC.
+           05 RC-OBJECT-NAME           PIC X(30).
+           05 RC-INDEX-NAME            PIC X(30).
+           05 RC-OBJ-TYPE              PIC 9(4).
+           05 RC-VERB                  PIC X(6).
+               88 RC-VERB-PAUSE        VALUE "PAUSE ".
+               88 RC-VERB-RESUME       VALUE "RESUME".
+
+       FD  REORGCTL-LOG-FILE
+           RECORDING MODE IS F.
+       01  REORGCTL-LOG-REC            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION              PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-COMMAND-DD               PIC X(40) VALUE "REORGCTL.DAT".
+       01  WS-LOG-DD                   PIC X(40) VALUE "REORGCTL.LOG".
+
+       01  WS-COMMAND-STATUS           PIC XX.
+       01  WS-LOG-STATUS               PIC XX.
+       01  WS-EOF-SW                   PIC X     VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+       01  WS-OBJECT-NAME              PIC X(30) VALUE SPACES.
+       01  WS-INDEX-NAME               PIC X(30) VALUE SPACES.
+       01  WS-OBJ-TYPE                 PIC 9(4)  VALUE 0.
+       01  WS-VERB                     PIC X(6)  VALUE SPACES.
+       01  WS-VERB-DISP                PIC X(6)  VALUE SPACES.
+
+       01  WS-PROCESSED-COUNT          PIC 9(9)  VALUE 0.
+       01  WS-SQLCODE-DISP             PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-COMMANDS
+           PERFORM 8000-WRITE-TOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT REORGCTL-COMMAND-FILE
+           OPEN EXTEND REORGCTL-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               CLOSE REORGCTL-LOG-FILE
+               OPEN OUTPUT REORGCTL-LOG-FILE
+           END-IF.
+
+       2000-PROCESS-COMMANDS.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ REORGCTL-COMMAND-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 3000-ISSUE-COMMAND
+               END-READ
+           END-PERFORM
+           CLOSE REORGCTL-COMMAND-FILE.
+
+       3000-ISSUE-COMMAND.
+           MOVE RC-OBJECT-NAME TO WS-OBJECT-NAME
+           MOVE RC-INDEX-NAME TO WS-INDEX-NAME
+           MOVE RC-OBJ-TYPE TO WS-OBJ-TYPE
+           MOVE RC-VERB TO WS-VERB WS-VERB-DISP
+
+           MOVE WS-OBJ-TYPE TO DB2-REORG-TYPE OF DB2G-REORG-STRUCT
+           IF RC-VERB-PAUSE
+               MOVE DB2REORG-PAUSE-ONLINE
+                   TO DB2-REORG-FLAGS OF DB2G-REORG-STRUCT
+           ELSE
+               MOVE DB2REORG-RESUME-ONLINE
+                   TO DB2-REORG-FLAGS OF DB2G-REORG-STRUCT
+           END-IF
+           MOVE DB2REORG-ALL-NODES
+               TO DB2-NODE-LIST-FLAG OF DB2G-REORG-STRUCT
+           MOVE 0 TO DB2-NUM-NODES OF DB2G-REORG-STRUCT
+           SET DB2-P-NODE-LIST OF DB2G-REORG-STRUCT TO NULL
+
+           IF WS-OBJ-TYPE = DB2REORG-OBJ-INDEXESALL
+                   OR WS-OBJ-TYPE = DB2REORG-OBJ-INDEX
+               SET DB2-P-TABLE-NAME OF DB2-INDEXES-ALL-STRUCT
+                       OF DB2G-REORG-STRUCT
+                   TO ADDRESS OF WS-OBJECT-NAME
+               MOVE 30 TO DB2-TABLE-NAME-LEN
+                   OF DB2-INDEXES-ALL-STRUCT OF DB2G-REORG-STRUCT
+               SET DB2-P-INDEX-NAME OF DB2-INDEXES-ALL-STRUCT
+                       OF DB2G-REORG-STRUCT
+                   TO ADDRESS OF WS-INDEX-NAME
+               MOVE 30 TO DB2-INDEX-NAME-LEN
+                   OF DB2-INDEXES-ALL-STRUCT OF DB2G-REORG-STRUCT
+           ELSE
+               SET DB2-P-TABLE-NAME OF DB2-TABLE-STRUCT
+                       OF DB2G-REORG-STRUCT
+                   TO ADDRESS OF WS-OBJECT-NAME
+               MOVE 30 TO DB2-TABLE-NAME-LEN
+                   OF DB2-TABLE-STRUCT OF DB2G-REORG-STRUCT
+               SET DB2-P-ORDER-BY-INDEX OF DB2-TABLE-STRUCT
+                       OF DB2G-REORG-STRUCT
+                   TO NULL
+               MOVE 0 TO DB2-ORDER-BY-INDEX-LEN
+                   OF DB2-TABLE-STRUCT OF DB2G-REORG-STRUCT
+               SET DB2-P-SYS-TEMP-SPACE OF DB2-TABLE-STRUCT
+                       OF DB2G-REORG-STRUCT
+                   TO NULL
+               MOVE 0 TO DB2-SYS-TEMP-SPACE-LEN
+                   OF DB2-TABLE-STRUCT OF DB2G-REORG-STRUCT
+               SET DB2-P-LONG-TEMP-SPACE OF DB2-TABLE-STRUCT
+                       OF DB2G-REORG-STRUCT
+                   TO NULL
+               MOVE 0 TO DB2-LONG-TEMP-SPACE-LEN
+                   OF DB2-TABLE-STRUCT OF DB2G-REORG-STRUCT
+           END-IF
+
+           CALL "db2gReorg" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-REORG-STRUCT
+                     BY REFERENCE SQLCA
+
+           ADD 1 TO WS-PROCESSED-COUNT
+           PERFORM 4000-LOG-RESULT.
+
+       4000-LOG-RESULT.
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "REORGCTL " WS-VERB-DISP
+                  " OBJECT=" WS-OBJECT-NAME
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO REORGCTL-LOG-REC
+           WRITE REORGCTL-LOG-REC.
+
+       8000-WRITE-TOTALS.
+           STRING "REORGCTL TOTALS  PROCESSED=" WS-PROCESSED-COUNT
+               DELIMITED BY SIZE INTO REORGCTL-LOG-REC
+           WRITE REORGCTL-LOG-REC.
+
+       9000-TERMINATE.
+           CLOSE REORGCTL-LOG-FILE.
