@@ -0,0 +1,327 @@
+      ******************************************************************
+      *
+      * Program: RSREHRS
+      *
+      * Function: Restore rehearsal driver.  Drives db2gRestore against
+      *           a rehearsal target database using
+      *           DB2RESTORE-PARM-CHK-ONLY, which validates the backup
+      *           image, media, and target path without actually
+      *           overwriting any table space - so DR rehearsals can
+      *           run against production backup images on a schedule
+      *           without racking up an actual restore window.  Uses
+      *           the same tablespace/media control file layouts as
+      *           BKRECON so the same nightly backup's control files
+      *           can be replayed straight into a rehearsal.  Looks the
+      *           rehearsed backup ID up in the shared COMPR-HISTORY-
+      *           REC log BKRECON stamps at backup time and, when a
+      *           match is found, populates DB2-PI-COMPR-LIBRARY/DB2-
+      *           I-COMPR-LIBRARY-LEN for the restore call from that
+      *           history instead of leaving it to whoever runs the
+      *           rehearsal to remember which vintage of backups were
+      *           compressed.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RSREHRS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TS-CONTROL-FILE ASSIGN TO WS-TS-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TS-CTL-STATUS.
+           SELECT MEDIA-CONTROL-FILE ASSIGN TO WS-MEDIA-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MEDIA-CTL-STATUS.
+           SELECT REHEARSAL-REPORT-FILE ASSIGN TO WS-REHEARSAL-RPT-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT BACKUP-ID-CONTROL-FILE ASSIGN TO WS-BACKUP-ID-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BACKUP-ID-STATUS.
+           SELECT COMPRESSION-HISTORY-FILE
+               ASSIGN TO WS-COMPR-HIST-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMPR-HIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TS-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  TS-CONTROL-REC             PIC X(18).
+
+       FD  MEDIA-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  MEDIA-CONTROL-REC          PIC X(215).
+
+       FD  REHEARSAL-REPORT-FILE
+           RECORDING MODE IS F.
+       01  REHEARSAL-REPORT-REC       PIC X(132).
+
+       FD  BACKUP-ID-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  BACKUP-ID-CONTROL-REC      PIC X(14).
+
+       FD  COMPRESSION-HISTORY-FILE
+           RECORDING MODE IS F.
+           COPY "comprhst.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION             PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlutil.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-TS-NUM-ENTRY             PIC S9(9) COMP-5 VALUE 0.
+      * Array of SQLU-TABLESPACE-ENTRY-shaped rows.  SQLU-TABLESPACE-
+      * BKRST-LIST (from the sqlutil.cbl COPY below) does not inline
+      * this array - it only carries a count and a pointer to it, so
+      * this table is allocated separately and addressed by that
+      * pointer rather than redeclared as part of it.
+       01  WS-TBSP-ENTRY-TABLE.
+           05 WS-TS-ENTRY OCCURS 50 TIMES INDEXED BY WS-TS-IDX.
+               10 WS-TS-LEN           PIC 9(9) COMP-5.
+               10 WS-TS-NAME          PIC X(18).
+               10 FILLER              PIC X.
+               10 FILLER              PIC X.
+
+       01  WS-MED-NUM-ENTRY            PIC S9(9) COMP-5 VALUE 0.
+      * Array of SQLU-MEDIA-ENTRY-shaped rows, addressed by the
+      * SQLU-MEDIA-LIST header's SQL-TARGET/SQL-MEDIA pointer the same
+      * way the tablespace list above is addressed by its header.
+       01  WS-MED-ENTRY-TABLE.
+           05 WS-MED-ENTRY OCCURS 10 TIMES INDEXED BY WS-MED-IDX.
+               10 WS-MED-LEN          PIC 9(9) COMP-5.
+               10 WS-MED-PATH         PIC X(215).
+               10 FILLER              PIC X.
+
+       01  WS-SOURCE-DBALIAS          PIC X(8)  VALUE "PRODDB".
+       01  WS-TARGET-DBALIAS          PIC X(8)  VALUE "REHDB".
+       01  WS-APPL-ID                 PIC X(32) VALUE SPACES.
+       01  WS-TIMESTAMP               PIC X(26) VALUE SPACES.
+       01  WS-TARGET-DBPATH           PIC X(215) VALUE SPACES.
+
+       01  WS-TS-CONTROL-DD           PIC X(40) VALUE "BKTSCTL.DAT".
+       01  WS-MEDIA-CONTROL-DD        PIC X(40) VALUE "BKMEDCTL.DAT".
+       01  WS-REHEARSAL-RPT-DD        PIC X(40) VALUE "RSREHRS.RPT".
+       01  WS-BACKUP-ID-DD            PIC X(40) VALUE "RSREHRS.ID".
+       01  WS-COMPR-HIST-DD           PIC X(40) VALUE "COMPRHST.DAT".
+
+       01  WS-TS-CTL-STATUS           PIC XX.
+       01  WS-MEDIA-CTL-STATUS        PIC XX.
+       01  WS-RPT-STATUS              PIC XX.
+       01  WS-BACKUP-ID-STATUS        PIC XX.
+       01  WS-COMPR-HIST-STATUS       PIC XX.
+       01  WS-EOF-SW                  PIC X     VALUE "N".
+           88 WS-EOF                  VALUE "Y".
+
+       01  WS-LOOKUP-BACKUP-ID        PIC X(14) VALUE SPACES.
+       01  WS-COMPR-LIBRARY           PIC X(255) VALUE SPACES.
+       01  WS-COMPR-LIBRARY-LEN       PIC 9(9)  VALUE 0.
+       01  WS-COMPR-FOUND-SW          PIC X     VALUE "N".
+           88 WS-COMPR-FOUND          VALUE "Y".
+
+       01  WS-TS-NUM-ENTRY-DISP       PIC Z(8)9.
+       01  WS-MED-NUM-ENTRY-DISP      PIC Z(8)9.
+       01  WS-SQLCODE-DISP            PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-TABLESPACE-LIST
+           PERFORM 3000-LOAD-MEDIA-LIST
+           PERFORM 3500-LOOKUP-COMPRESSION-HISTORY
+           PERFORM 4000-RUN-RESTORE-REHEARSAL
+           PERFORM 6000-WRITE-REHEARSAL-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TS-CONTROL-FILE
+           OPEN INPUT MEDIA-CONTROL-FILE
+           OPEN OUTPUT REHEARSAL-REPORT-FILE
+           OPEN INPUT BACKUP-ID-CONTROL-FILE
+           IF WS-BACKUP-ID-STATUS = "00"
+               READ BACKUP-ID-CONTROL-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE BACKUP-ID-CONTROL-REC TO WS-LOOKUP-BACKUP-ID
+                       MOVE WS-LOOKUP-BACKUP-ID TO WS-TIMESTAMP
+               END-READ
+               CLOSE BACKUP-ID-CONTROL-FILE
+           END-IF.
+
+       2000-LOAD-TABLESPACE-LIST.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ TS-CONTROL-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       IF WS-TS-NUM-ENTRY < 50
+                           ADD 1 TO WS-TS-NUM-ENTRY
+                           SET WS-TS-IDX TO WS-TS-NUM-ENTRY
+                           MOVE TS-CONTROL-REC
+                               TO WS-TS-NAME (WS-TS-IDX)
+                           MOVE 18 TO WS-TS-LEN (WS-TS-IDX)
+                       ELSE
+                           DISPLAY "RSREHRS: tablespace list full "
+                               "(50) - skipping " TS-CONTROL-REC
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TS-CONTROL-FILE.
+
+       3000-LOAD-MEDIA-LIST.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ MEDIA-CONTROL-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       IF WS-MED-NUM-ENTRY < 10
+                           ADD 1 TO WS-MED-NUM-ENTRY
+                           SET WS-MED-IDX TO WS-MED-NUM-ENTRY
+                           MOVE MEDIA-CONTROL-REC
+                               TO WS-MED-PATH (WS-MED-IDX)
+                           MOVE 215 TO WS-MED-LEN (WS-MED-IDX)
+                       ELSE
+                           DISPLAY "RSREHRS: media list full "
+                               "(10) - skipping " MEDIA-CONTROL-REC
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MEDIA-CONTROL-FILE.
+
+       3500-LOOKUP-COMPRESSION-HISTORY.
+           MOVE "N" TO WS-COMPR-FOUND-SW
+           MOVE SPACES TO WS-COMPR-LIBRARY
+           MOVE 0 TO WS-COMPR-LIBRARY-LEN
+           OPEN INPUT COMPRESSION-HISTORY-FILE
+           IF WS-COMPR-HIST-STATUS = "00"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF OR WS-COMPR-FOUND
+                   READ COMPRESSION-HISTORY-FILE
+                       AT END MOVE "Y" TO WS-EOF-SW
+                       NOT AT END
+                           IF CH-BACKUP-ID = WS-LOOKUP-BACKUP-ID
+                               MOVE "Y" TO WS-COMPR-FOUND-SW
+                               MOVE CH-COMPR-LIBRARY-LEN
+                                   TO WS-COMPR-LIBRARY-LEN
+                               MOVE CH-COMPR-LIBRARY TO WS-COMPR-LIBRARY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE COMPRESSION-HISTORY-FILE
+           END-IF.
+
+      * Builds the real SQLU-TABLESPACE-BKRST-LIST/SQLU-MEDIA-LIST
+      * header structures db2gRestore actually expects - each is a
+      * count plus a pointer to a separately allocated array of
+      * entries, not the flat entry array itself.
+       3800-BUILD-LIST-HEADERS.
+           MOVE WS-TS-NUM-ENTRY TO SQL-NUM-ENTRY
+               OF SQLU-TABLESPACE-BKRST-LIST
+           SET SQL-TABLESPACE OF SQLU-TABLESPACE-BKRST-LIST
+               TO ADDRESS OF WS-TBSP-ENTRY-TABLE
+
+           MOVE SQLU-LOCAL-MEDIA TO SQL-MEDIA-TYPE OF SQLU-MEDIA-LIST
+           MOVE WS-MED-NUM-ENTRY TO SQL-SESSIONS OF SQLU-MEDIA-LIST
+           SET SQL-MEDIA OF SQL-TARGET OF SQLU-MEDIA-LIST
+               TO ADDRESS OF WS-MED-ENTRY-TABLE.
+
+       4000-RUN-RESTORE-REHEARSAL.
+           SET DB2-PI-SOURCE-DBALIAS OF DB2G-RESTORE-STRUCT
+               TO ADDRESS OF WS-SOURCE-DBALIAS
+           MOVE 8 TO DB2-I-SOURCE-DBALIAS-LEN OF DB2G-RESTORE-STRUCT
+           SET DB2-PI-TARGET-DBALIAS OF DB2G-RESTORE-STRUCT
+               TO ADDRESS OF WS-TARGET-DBALIAS
+           MOVE 8 TO DB2-I-TARGET-DBALIAS-LEN OF DB2G-RESTORE-STRUCT
+           SET DB2-PO-APPLICATION-ID OF DB2G-RESTORE-STRUCT
+               TO ADDRESS OF WS-APPL-ID
+           MOVE 32 TO DB2-I-APPLICATION-ID-LEN OF DB2G-RESTORE-STRUCT
+           SET DB2-PI-TIMESTAMP OF DB2G-RESTORE-STRUCT
+               TO ADDRESS OF WS-TIMESTAMP
+           MOVE 14 TO DB2-I-TIMESTAMP-LEN OF DB2G-RESTORE-STRUCT
+           SET DB2-PI-TARGET-DBPATH OF DB2G-RESTORE-STRUCT
+               TO ADDRESS OF WS-TARGET-DBPATH
+           MOVE 0 TO DB2-I-TARGET-DBPATH-LEN OF DB2G-RESTORE-STRUCT
+           SET DB2-PI-REPORT-FILE OF DB2G-RESTORE-STRUCT TO NULL
+           MOVE 0 TO DB2-I-REPORT-FILE-LEN OF DB2G-RESTORE-STRUCT
+           PERFORM 3800-BUILD-LIST-HEADERS
+           SET DB2-PI-TABLESPACE-LIST OF DB2G-RESTORE-STRUCT
+               TO ADDRESS OF SQLU-TABLESPACE-BKRST-LIST
+           SET DB2-PI-MEDIA-LIST OF DB2G-RESTORE-STRUCT
+               TO ADDRESS OF SQLU-MEDIA-LIST
+           MOVE 0 TO DB2-I-USERNAME-LEN OF DB2G-RESTORE-STRUCT
+           MOVE 0 TO DB2-I-PASSWORD-LEN OF DB2G-RESTORE-STRUCT
+           MOVE 0 TO DB2-I-NEW-LOG-PATH-LEN OF DB2G-RESTORE-STRUCT
+           MOVE 0 TO DB2-I-VENDOR-OPTIONS-SIZE OF DB2G-RESTORE-STRUCT
+           MOVE 1 TO DB2-I-PARALLELISM OF DB2G-RESTORE-STRUCT
+           MOVE 0 TO DB2-I-BUFFER-SIZE OF DB2G-RESTORE-STRUCT
+           MOVE 0 TO DB2-I-NUM-BUFFERS OF DB2G-RESTORE-STRUCT
+      * The rehearsal never lets DB2 actually apply the restore - it
+      * only validates that the image, media, and target path line up.
+           MOVE DB2RESTORE-PARM-CHK-ONLY TO DB2-I-CALLER-ACTION
+               OF DB2G-RESTORE-STRUCT
+           MOVE DB2RESTORE-OFFLINE
+               TO DB2-I-OPTIONS OF DB2G-RESTORE-STRUCT
+      * A compression history match means these backups were taken
+      * with a compression library - populate the restore call to
+      * match; otherwise leave it blank for an uncompressed image.
+           MOVE WS-COMPR-LIBRARY-LEN TO DB2-I-COMPR-LIBRARY-LEN
+               OF DB2G-RESTORE-STRUCT
+           IF WS-COMPR-FOUND AND WS-COMPR-LIBRARY-LEN > 0
+               SET DB2-PI-COMPR-LIBRARY OF DB2G-RESTORE-STRUCT
+                   TO ADDRESS OF WS-COMPR-LIBRARY
+           ELSE
+               SET DB2-PI-COMPR-LIBRARY OF DB2G-RESTORE-STRUCT TO NULL
+           END-IF
+           SET DB2-PI-COMPR-OPTIONS OF DB2G-RESTORE-STRUCT TO NULL
+           MOVE 0 TO DB2-I-COMPR-OPTIONS-SIZE OF DB2G-RESTORE-STRUCT
+           MOVE 0 TO DB2-I-LOG-TARGET-LEN OF DB2G-RESTORE-STRUCT
+           SET DB2-PI-STORAGE-PATHS OF DB2G-RESTORE-STRUCT TO NULL
+           SET DB2-PI-REDIRECT-SCRIPT OF DB2G-RESTORE-STRUCT TO NULL
+           MOVE 0 TO DB2-I-REDIRECT-SCRIPT-LEN OF DB2G-RESTORE-STRUCT
+
+           CALL "db2gRestore" USING BY VALUE WS-DB2-VERSION
+                                     BY REFERENCE DB2G-RESTORE-STRUCT
+                                     BY REFERENCE SQLCA.
+
+       6000-WRITE-REHEARSAL-REPORT.
+           STRING "RESTORE REHEARSAL  SOURCE=" WS-SOURCE-DBALIAS
+                  " TARGET=" WS-TARGET-DBALIAS
+               DELIMITED BY SIZE INTO REHEARSAL-REPORT-REC
+           WRITE REHEARSAL-REPORT-REC
+
+           MOVE WS-TS-NUM-ENTRY TO WS-TS-NUM-ENTRY-DISP
+           MOVE WS-MED-NUM-ENTRY TO WS-MED-NUM-ENTRY-DISP
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "TABLESPACES-CHECKED=" WS-TS-NUM-ENTRY-DISP
+                  " MEDIA-ENTRIES=" WS-MED-NUM-ENTRY-DISP
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO REHEARSAL-REPORT-REC
+           WRITE REHEARSAL-REPORT-REC
+
+           IF WS-COMPR-FOUND
+               STRING "COMPRESSION HISTORY MATCH  BACKUP-ID="
+                      WS-LOOKUP-BACKUP-ID
+                      " LIBRARY=" WS-COMPR-LIBRARY DELIMITED BY SPACE
+                   INTO REHEARSAL-REPORT-REC
+           ELSE
+               STRING "COMPRESSION HISTORY NOT FOUND  BACKUP-ID="
+                      WS-LOOKUP-BACKUP-ID
+                      " - ASSUMING UNCOMPRESSED"
+                   DELIMITED BY SIZE INTO REHEARSAL-REPORT-REC
+           END-IF
+           WRITE REHEARSAL-REPORT-REC
+
+           IF SQLCODE = 0
+               MOVE "REHEARSAL RESULT: PASS - RESTORE WOULD SUCCEED"
+                   TO REHEARSAL-REPORT-REC
+           ELSE
+               MOVE "*** REHEARSAL RESULT: FAIL - SEE SQLCA ABOVE ***"
+                   TO REHEARSAL-REPORT-REC
+           END-IF
+           WRITE REHEARSAL-REPORT-REC.
+
+       9000-TERMINATE.
+           CLOSE REHEARSAL-REPORT-FILE.
