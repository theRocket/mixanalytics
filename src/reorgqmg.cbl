@@ -0,0 +1,423 @@
+      ******************************************************************
+      *
+      * Program: REORGQMG
+      *
+      * Function: Reorg queue manager.  Reads a prioritized queue of
+      *           tables/indexes to reorg, builds a DB2G-REORG-STRUCT
+      *           entry for each (DB2-REORG-TYPE, DB2-REORG-FLAGS, the
+      *           nested DB2-TABLE-STRUCT/DB2-INDEXES-ALL-STRUCT
+      *           redefinition, DB2-NODE-LIST-FLAG/DB2-NUM-NODES), and
+      *           submits each one as an online background reorg
+      *           (DB2REORG-START-ONLINE) so control returns to the
+      *           queue manager immediately instead of blocking until
+      *           the reorg finishes.  Submissions are capped at the
+      *           concurrency limit from the limit file - once that
+      *           many are in flight, the remaining queue entries are
+      *           rolled forward to the carry-over file for the next
+      *           run instead of serializing the whole batch window
+      *           behind one slow reorg.  REORGCTL (extending this
+      *           queue manager) adds the pause/resume verbs needed to
+      *           manage a submitted online reorg once it is running.
+      *
+      *           Online reorgs submitted with DB2REORG-START-ONLINE
+      *           can still be running when this job finishes, so the
+      *           concurrency count can't just live in WORKING-STORAGE
+      *           for one run - REORGQMG.ACT carries each submission's
+      *           object name and submit timestamp forward, and every
+      *           run re-checks each carried entry against the REORG
+      *           history (DB2HISTORY-LIST-REORG) before counting it:
+      *           a history row stamped at or after the submit time
+      *           means that reorg finished and is dropped, anything
+      *           else is still out there and counts against this
+      *           run's limit too.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORGQMG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REORG-QUEUE-FILE ASSIGN TO WS-QUEUE-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUEUE-STATUS.
+           SELECT REORG-LIMIT-FILE ASSIGN TO WS-LIMIT-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIMIT-STATUS.
+           SELECT REORG-CARRYOVER-FILE ASSIGN TO WS-CARRYOVER-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CARRYOVER-STATUS.
+           SELECT REORG-LOG-FILE ASSIGN TO WS-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT REORG-INFLIGHT-FILE ASSIGN TO WS-INFLIGHT-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INFLIGHT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REORG-QUEUE-FILE
+           RECORDING MODE IS F.
+       01  REORG-QUEUE-REC.
+           05 RQ-OBJECT-NAME           PIC X(30).
+           05 RQ-INDEX-NAME            PIC X(30).
+           05 RQ-OBJ-TYPE              PIC 9(4).
+           05 RQ-FLAGS                 PIC 9(9).
+
+       FD  REORG-LIMIT-FILE
+           RECORDING MODE IS F.
+       01  REORG-LIMIT-REC             PIC 9(4).
+
+       FD  REORG-CARRYOVER-FILE
+           RECORDING MODE IS F.
+       01  REORG-CARRYOVER-REC.
+           05 CO-OBJECT-NAME           PIC X(30).
+           05 CO-INDEX-NAME            PIC X(30).
+           05 CO-OBJ-TYPE              PIC 9(4).
+           05 CO-FLAGS                 PIC 9(9).
+
+       FD  REORG-LOG-FILE
+           RECORDING MODE IS F.
+       01  REORG-LOG-REC               PIC X(132).
+
+       FD  REORG-INFLIGHT-FILE
+           RECORDING MODE IS F.
+       01  REORG-INFLIGHT-REC.
+           05 IF-OBJECT-NAME           PIC X(30).
+           05 IF-SUBMIT-TS             PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION              PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-QUEUE-DD                 PIC X(40) VALUE "REORGQMG.DAT".
+       01  WS-LIMIT-DD                 PIC X(40) VALUE "REORGQMG.LIM".
+       01  WS-CARRYOVER-DD             PIC X(40) VALUE "REORGQMG.NXT".
+       01  WS-LOG-DD                   PIC X(40) VALUE "REORGQMG.LOG".
+       01  WS-INFLIGHT-DD              PIC X(40) VALUE "REORGQMG.ACT".
+
+       01  WS-QUEUE-STATUS             PIC XX.
+       01  WS-LIMIT-STATUS             PIC XX.
+       01  WS-CARRYOVER-STATUS         PIC XX.
+       01  WS-LOG-STATUS               PIC XX.
+       01  WS-INFLIGHT-STATUS          PIC XX.
+       01  WS-EOF-SW                   PIC X     VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+      * In-flight reorg roster carried forward across runs - capped
+      * OCCURS 100 the same way the carry-over queue table is, entries
+      * loaded from last run's REORGQMG.ACT plus whatever this run
+      * submits, rewritten to REORGQMG.ACT at the end minus anything
+      * the history scan shows has since completed.
+       01  WS-INFLIGHT-ENTRY-TABLE.
+           05 WS-IF-NUM-ENTRY          PIC 9(4)  COMP-5 VALUE 0.
+           05 WS-IF-ENTRY OCCURS 100 TIMES INDEXED BY WS-IF-IDX.
+               10 WS-IF-OBJECT-NAME    PIC X(30).
+               10 WS-IF-SUBMIT-TS      PIC X(14).
+               10 WS-IF-STILL-ACTIVE-SW PIC X.
+                  88 WS-IF-STILL-ACTIVE VALUE "Y".
+       01  WS-HIST-TOTAL-ROWS          PIC 9(9)  VALUE 0.
+       01  WS-SUBMIT-TIMESTAMP         PIC X(14) VALUE SPACES.
+
+       01  WS-MAX-CONCURRENT           PIC 9(4)  VALUE 1.
+       01  WS-ACTIVE-COUNT             PIC 9(4)  VALUE 0.
+       01  WS-SUBMITTED-COUNT          PIC 9(9)  VALUE 0.
+       01  WS-DEFERRED-COUNT           PIC 9(9)  VALUE 0.
+
+      * Prior run's REORGQMG.NXT is read back in here at start-up and
+      * replayed through the same submit/defer logic as the current
+      * queue - capped OCCURS 100 to match this shop's convention of
+      * bounding any table loaded from an operator/run-to-run control
+      * file.
+       01  WS-CARRYOVER-ENTRY-TABLE.
+           05 WS-CO-NUM-ENTRY           PIC 9(4)  COMP-5 VALUE 0.
+           05 WS-CO-ENTRY OCCURS 100 TIMES INDEXED BY WS-CO-IDX.
+               10 WS-CO-OBJECT-NAME     PIC X(30).
+               10 WS-CO-INDEX-NAME      PIC X(30).
+               10 WS-CO-OBJ-TYPE        PIC 9(4).
+               10 WS-CO-FLAGS           PIC 9(9).
+
+       01  WS-OBJECT-NAME               PIC X(30) VALUE SPACES.
+       01  WS-INDEX-NAME                PIC X(30) VALUE SPACES.
+       01  WS-OBJ-TYPE                  PIC 9(4)  VALUE 0.
+       01  WS-FLAGS                     PIC 9(9)  COMP-5 VALUE 0.
+       01  WS-FLAGS-DISP                PIC Z(8)9.
+       01  WS-SQLCODE-DISP              PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-QUEUE
+           PERFORM 8000-WRITE-TOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT REORG-LIMIT-FILE
+           READ REORG-LIMIT-FILE
+               AT END MOVE 1 TO WS-MAX-CONCURRENT
+               NOT AT END MOVE REORG-LIMIT-REC TO WS-MAX-CONCURRENT
+           END-READ
+           CLOSE REORG-LIMIT-FILE
+           PERFORM 1500-LOAD-CARRYOVER-ENTRIES
+           PERFORM 1600-LOAD-INFLIGHT-ENTRIES
+           PERFORM 1700-CHECK-INFLIGHT-ENTRIES
+           OPEN INPUT REORG-QUEUE-FILE
+           OPEN OUTPUT REORG-CARRYOVER-FILE
+           OPEN EXTEND REORG-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               CLOSE REORG-LOG-FILE
+               OPEN OUTPUT REORG-LOG-FILE
+           END-IF.
+
+      * Reads back whatever the prior run rolled forward into
+      * REORGQMG.NXT before this run's carry-over file is opened for
+      * output and truncated, so entries deferred last time actually
+      * get a chance to submit this time instead of being silently
+      * dropped.
+       1500-LOAD-CARRYOVER-ENTRIES.
+           OPEN INPUT REORG-CARRYOVER-FILE
+           IF WS-CARRYOVER-STATUS = "00"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF
+                   READ REORG-CARRYOVER-FILE
+                       AT END MOVE "Y" TO WS-EOF-SW
+                       NOT AT END
+                           IF WS-CO-NUM-ENTRY < 100
+                               ADD 1 TO WS-CO-NUM-ENTRY
+                               SET WS-CO-IDX TO WS-CO-NUM-ENTRY
+                               MOVE CO-OBJECT-NAME
+                                   TO WS-CO-OBJECT-NAME (WS-CO-IDX)
+                               MOVE CO-INDEX-NAME
+                                   TO WS-CO-INDEX-NAME (WS-CO-IDX)
+                               MOVE CO-OBJ-TYPE
+                                   TO WS-CO-OBJ-TYPE (WS-CO-IDX)
+                               MOVE CO-FLAGS
+                                   TO WS-CO-FLAGS (WS-CO-IDX)
+                           ELSE
+                               DISPLAY "REORGQMG: carry-over list "
+                                   "full (100) - skipping "
+                                   CO-OBJECT-NAME
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REORG-CARRYOVER-FILE
+           END-IF.
+
+      * Reads back whatever this shop's prior run left in REORGQMG.ACT
+      * - the roster of online reorgs that were in flight when that
+      * run ended - so 1700-CHECK-INFLIGHT-ENTRIES has something to
+      * verify before this run starts handing out its own concurrency
+      * slots.
+       1600-LOAD-INFLIGHT-ENTRIES.
+           OPEN INPUT REORG-INFLIGHT-FILE
+           IF WS-INFLIGHT-STATUS = "00"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF
+                   READ REORG-INFLIGHT-FILE
+                       AT END MOVE "Y" TO WS-EOF-SW
+                       NOT AT END
+                           IF WS-IF-NUM-ENTRY < 100
+                               ADD 1 TO WS-IF-NUM-ENTRY
+                               SET WS-IF-IDX TO WS-IF-NUM-ENTRY
+                               MOVE IF-OBJECT-NAME
+                                   TO WS-IF-OBJECT-NAME (WS-IF-IDX)
+                               MOVE IF-SUBMIT-TS
+                                   TO WS-IF-SUBMIT-TS (WS-IF-IDX)
+                               MOVE "Y"
+                                   TO WS-IF-STILL-ACTIVE-SW (WS-IF-IDX)
+                           ELSE
+                               DISPLAY "REORGQMG: in-flight roster "
+                                   "full (100) - skipping "
+                                   IF-OBJECT-NAME
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REORG-INFLIGHT-FILE
+           END-IF.
+
+      * Re-checks every carried-forward in-flight entry against the
+      * REORG history before counting it against this run's limit - a
+      * history row stamped at or after the submit timestamp means
+      * DB2 finished that reorg since it was submitted, so it is
+      * dropped from the roster instead of tying up a slot forever.
+       1700-CHECK-INFLIGHT-ENTRIES.
+           PERFORM VARYING WS-IF-IDX FROM 1 BY 1
+                   UNTIL WS-IF-IDX > WS-IF-NUM-ENTRY
+               PERFORM 1750-CHECK-ONE-INFLIGHT-ENTRY
+               IF WS-IF-STILL-ACTIVE (WS-IF-IDX)
+                   ADD 1 TO WS-ACTIVE-COUNT
+               END-IF
+           END-PERFORM.
+
+       1750-CHECK-ONE-INFLIGHT-ENTRY.
+           SET DB2-PI-DATABASE-ALIAS OF DB2G-HISTORY-OPEN-STRUCT TO NULL
+           MOVE 0 TO DB2-I-ALIAS-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           SET DB2-PI-TIMESTAMP OF DB2G-HISTORY-OPEN-STRUCT
+               TO ADDRESS OF WS-IF-SUBMIT-TS (WS-IF-IDX)
+           MOVE 14 TO DB2-I-TIMESTAMP-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           SET DB2-PI-OBJECT-NAME OF DB2G-HISTORY-OPEN-STRUCT
+               TO ADDRESS OF WS-IF-OBJECT-NAME (WS-IF-IDX)
+           MOVE 30 TO DB2-I-OBJECT-NAME-LEN
+               OF DB2G-HISTORY-OPEN-STRUCT
+           MOVE DB2HISTORY-LIST-REORG TO DB2-I-CALLER-ACTION
+               OF DB2G-HISTORY-OPEN-STRUCT
+
+           CALL "db2gHistoryOpenScan" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-HISTORY-OPEN-STRUCT
+                     BY REFERENCE SQLCA
+
+           MOVE DB2-O-NUM-ROWS OF DB2G-HISTORY-OPEN-STRUCT
+               TO WS-HIST-TOTAL-ROWS
+
+           IF SQLCODE = 0 AND WS-HIST-TOTAL-ROWS > 0
+               MOVE "N" TO WS-IF-STILL-ACTIVE-SW (WS-IF-IDX)
+           END-IF
+
+           CALL "db2gHistoryCloseScan" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2-O-HANDLE
+                        OF DB2G-HISTORY-OPEN-STRUCT
+                     BY REFERENCE SQLCA.
+
+       2000-PROCESS-QUEUE.
+           PERFORM 2010-PROCESS-CARRYOVER-ENTRIES
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ REORG-QUEUE-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       MOVE RQ-OBJECT-NAME TO WS-OBJECT-NAME
+                       MOVE RQ-INDEX-NAME TO WS-INDEX-NAME
+                       MOVE RQ-OBJ-TYPE TO WS-OBJ-TYPE
+                       MOVE RQ-FLAGS TO WS-FLAGS
+                       PERFORM 2050-DISPATCH-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE REORG-QUEUE-FILE.
+
+       2010-PROCESS-CARRYOVER-ENTRIES.
+           PERFORM VARYING WS-CO-IDX FROM 1 BY 1
+                   UNTIL WS-CO-IDX > WS-CO-NUM-ENTRY
+               MOVE WS-CO-OBJECT-NAME (WS-CO-IDX) TO WS-OBJECT-NAME
+               MOVE WS-CO-INDEX-NAME (WS-CO-IDX) TO WS-INDEX-NAME
+               MOVE WS-CO-OBJ-TYPE (WS-CO-IDX) TO WS-OBJ-TYPE
+               MOVE WS-CO-FLAGS (WS-CO-IDX) TO WS-FLAGS
+               PERFORM 2050-DISPATCH-ENTRY
+           END-PERFORM.
+
+       2050-DISPATCH-ENTRY.
+           IF WS-ACTIVE-COUNT < WS-MAX-CONCURRENT
+               PERFORM 3000-SUBMIT-REORG
+           ELSE
+               PERFORM 5000-DEFER-ENTRY
+           END-IF.
+
+       3000-SUBMIT-REORG.
+           MOVE WS-OBJ-TYPE TO DB2-REORG-TYPE OF DB2G-REORG-STRUCT
+           COMPUTE DB2-REORG-FLAGS OF DB2G-REORG-STRUCT =
+               WS-FLAGS + DB2REORG-START-ONLINE
+           MOVE DB2REORG-ALL-NODES
+               TO DB2-NODE-LIST-FLAG OF DB2G-REORG-STRUCT
+           MOVE 0 TO DB2-NUM-NODES OF DB2G-REORG-STRUCT
+           SET DB2-P-NODE-LIST OF DB2G-REORG-STRUCT TO NULL
+
+           IF WS-OBJ-TYPE = DB2REORG-OBJ-INDEXESALL
+                   OR WS-OBJ-TYPE = DB2REORG-OBJ-INDEX
+               SET DB2-P-TABLE-NAME OF DB2-INDEXES-ALL-STRUCT
+                       OF DB2G-REORG-STRUCT
+                   TO ADDRESS OF WS-OBJECT-NAME
+               MOVE 30 TO DB2-TABLE-NAME-LEN
+                   OF DB2-INDEXES-ALL-STRUCT OF DB2G-REORG-STRUCT
+               SET DB2-P-INDEX-NAME OF DB2-INDEXES-ALL-STRUCT
+                       OF DB2G-REORG-STRUCT
+                   TO ADDRESS OF WS-INDEX-NAME
+               MOVE 30 TO DB2-INDEX-NAME-LEN
+                   OF DB2-INDEXES-ALL-STRUCT OF DB2G-REORG-STRUCT
+           ELSE
+               SET DB2-P-TABLE-NAME OF DB2-TABLE-STRUCT
+                       OF DB2G-REORG-STRUCT
+                   TO ADDRESS OF WS-OBJECT-NAME
+               MOVE 30 TO DB2-TABLE-NAME-LEN
+                   OF DB2-TABLE-STRUCT OF DB2G-REORG-STRUCT
+               SET DB2-P-ORDER-BY-INDEX OF DB2-TABLE-STRUCT
+                       OF DB2G-REORG-STRUCT
+                   TO NULL
+               MOVE 0 TO DB2-ORDER-BY-INDEX-LEN
+                   OF DB2-TABLE-STRUCT OF DB2G-REORG-STRUCT
+               SET DB2-P-SYS-TEMP-SPACE OF DB2-TABLE-STRUCT
+                       OF DB2G-REORG-STRUCT
+                   TO NULL
+               MOVE 0 TO DB2-SYS-TEMP-SPACE-LEN
+                   OF DB2-TABLE-STRUCT OF DB2G-REORG-STRUCT
+               SET DB2-P-LONG-TEMP-SPACE OF DB2-TABLE-STRUCT
+                       OF DB2G-REORG-STRUCT
+                   TO NULL
+               MOVE 0 TO DB2-LONG-TEMP-SPACE-LEN
+                   OF DB2-TABLE-STRUCT OF DB2G-REORG-STRUCT
+           END-IF
+
+           CALL "db2gReorg" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-REORG-STRUCT
+                     BY REFERENCE SQLCA
+
+           ADD 1 TO WS-ACTIVE-COUNT
+           ADD 1 TO WS-SUBMITTED-COUNT
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-SUBMIT-TIMESTAMP
+           PERFORM 3500-RECORD-INFLIGHT-ENTRY
+           PERFORM 4000-LOG-SUBMIT.
+
+      * Adds this submission to the in-flight roster that gets
+      * rewritten to REORGQMG.ACT at the end of the run, so the next
+      * run's 1700-CHECK-INFLIGHT-ENTRIES knows to verify it.
+       3500-RECORD-INFLIGHT-ENTRY.
+           IF WS-IF-NUM-ENTRY < 100
+               ADD 1 TO WS-IF-NUM-ENTRY
+               SET WS-IF-IDX TO WS-IF-NUM-ENTRY
+               MOVE WS-OBJECT-NAME TO WS-IF-OBJECT-NAME (WS-IF-IDX)
+               MOVE WS-SUBMIT-TIMESTAMP TO WS-IF-SUBMIT-TS (WS-IF-IDX)
+               MOVE "Y" TO WS-IF-STILL-ACTIVE-SW (WS-IF-IDX)
+           ELSE
+               DISPLAY "REORGQMG: in-flight roster full (100) - "
+                   "not tracked " WS-OBJECT-NAME
+           END-IF.
+
+       4000-LOG-SUBMIT.
+           MOVE WS-FLAGS TO WS-FLAGS-DISP
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "REORG SUBMITTED OBJECT=" WS-OBJECT-NAME
+                  " TYPE=" WS-OBJ-TYPE
+                  " FLAGS=" WS-FLAGS-DISP
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO REORG-LOG-REC
+           WRITE REORG-LOG-REC.
+
+       5000-DEFER-ENTRY.
+           MOVE WS-OBJECT-NAME TO CO-OBJECT-NAME
+           MOVE WS-INDEX-NAME TO CO-INDEX-NAME
+           MOVE WS-OBJ-TYPE TO CO-OBJ-TYPE
+           MOVE WS-FLAGS TO CO-FLAGS
+           WRITE REORG-CARRYOVER-REC
+           ADD 1 TO WS-DEFERRED-COUNT.
+
+       8000-WRITE-TOTALS.
+           STRING "REORG QUEUE TOTALS  SUBMITTED="
+                  WS-SUBMITTED-COUNT
+                  " DEFERRED=" WS-DEFERRED-COUNT
+                  " LIMIT=" WS-MAX-CONCURRENT
+               DELIMITED BY SIZE INTO REORG-LOG-REC
+           WRITE REORG-LOG-REC.
+
+       9000-TERMINATE.
+           OPEN OUTPUT REORG-INFLIGHT-FILE
+           PERFORM VARYING WS-IF-IDX FROM 1 BY 1
+                   UNTIL WS-IF-IDX > WS-IF-NUM-ENTRY
+               IF WS-IF-STILL-ACTIVE (WS-IF-IDX)
+                   MOVE WS-IF-OBJECT-NAME (WS-IF-IDX) TO IF-OBJECT-NAME
+                   MOVE WS-IF-SUBMIT-TS (WS-IF-IDX) TO IF-SUBMIT-TS
+                   WRITE REORG-INFLIGHT-REC
+               END-IF
+           END-PERFORM
+           CLOSE REORG-INFLIGHT-FILE
+           CLOSE REORG-CARRYOVER-FILE
+           CLOSE REORG-LOG-FILE.
