@@ -0,0 +1,161 @@
+      ******************************************************************
+      *
+      * Program: ALTSRVUP
+      *
+      * Function: Automatic client reroute update.  Extends HADRFAIL's
+      *           takeover step: HADRFAIL writes ALTSRVUP.DAT itself
+      *           once db2gHADRTakeover comes back SQLCODE=0, so the
+      *           takeover-complete flag this program reads is set by
+      *           that driver's actual takeover outcome, not by hand.
+      *           For each such record, calls
+      *           db2gUpdateAlternateServerForDB
+      *           (DB2G-UPDATE-ALT-SERVER-STRUCT) against the OLD
+      *           primary's alias to point its automatic client
+      *           reroute (ACR) alternate server entry at the new
+      *           primary's host/port - so client connections that
+      *           still reference the old alias reroute themselves to
+      *           the new primary on their next connect attempt
+      *           instead of failing until someone recatalogs by hand.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTSRVUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALTSRV-CONTROL-FILE ASSIGN TO WS-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT ALTSRV-LOG-FILE ASSIGN TO WS-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALTSRV-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  ALTSRV-CONTROL-REC.
+      * Alias whose ACR alternate-server entry is being updated -
+      * normally the OLD primary alias, so its clients reroute to
+      * wherever the new primary now lives.
+           05 AC-DB-ALIAS              PIC X(8).
+           05 AC-NEW-HOST-NAME         PIC X(64).
+           05 AC-NEW-PORT              PIC X(10).
+           05 AC-TAKEOVER-COMPLETE     PIC X.
+               88 AC-TAKEOVER-DONE     VALUE "Y".
+
+       FD  ALTSRV-LOG-FILE
+           RECORDING MODE IS F.
+       01  ALTSRV-LOG-REC               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION               PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-CONTROL-DD                PIC X(40) VALUE "ALTSRVUP.DAT".
+       01  WS-LOG-DD                    PIC X(40) VALUE "ALTSRVUP.LOG".
+
+       01  WS-CONTROL-STATUS            PIC XX.
+       01  WS-LOG-STATUS                PIC XX.
+       01  WS-EOF-SW                    PIC X     VALUE "N".
+           88 WS-EOF                    VALUE "Y".
+
+       01  WS-DB-ALIAS                  PIC X(8)  VALUE SPACES.
+       01  WS-NEW-HOST-NAME             PIC X(64) VALUE SPACES.
+       01  WS-NEW-HOST-NAME-LEN         PIC 9(9)  COMP-5 VALUE 0.
+       01  WS-NEW-PORT                  PIC X(10) VALUE SPACES.
+       01  WS-NEW-PORT-LEN              PIC 9(9)  COMP-5 VALUE 0.
+
+       01  WS-UPDATED-COUNT             PIC 9(9)  VALUE 0.
+       01  WS-SKIPPED-COUNT             PIC 9(9)  VALUE 0.
+       01  WS-SQLCODE-DISP              PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EACH-ALIAS
+           PERFORM 8000-WRITE-SUMMARY-TOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ALTSRV-CONTROL-FILE
+           OPEN EXTEND ALTSRV-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               CLOSE ALTSRV-LOG-FILE
+               OPEN OUTPUT ALTSRV-LOG-FILE
+           END-IF.
+
+       2000-PROCESS-EACH-ALIAS.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ ALTSRV-CONTROL-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       IF AC-TAKEOVER-DONE
+                           PERFORM 3000-UPDATE-ALTERNATE-SERVER
+                       ELSE
+                           ADD 1 TO WS-SKIPPED-COUNT
+                           PERFORM 3900-LOG-SKIPPED
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ALTSRV-CONTROL-FILE.
+
+       3000-UPDATE-ALTERNATE-SERVER.
+           MOVE AC-DB-ALIAS TO WS-DB-ALIAS
+           MOVE AC-NEW-HOST-NAME TO WS-NEW-HOST-NAME
+           MOVE AC-NEW-PORT TO WS-NEW-PORT
+           MOVE 8 TO DB2-I-DB-ALIAS-LEN OF DB2G-UPDATE-ALT-SERVER-STRUCT
+           SET DB2-PI-DB-ALIAS OF DB2G-UPDATE-ALT-SERVER-STRUCT
+               TO ADDRESS OF WS-DB-ALIAS
+
+           COMPUTE WS-NEW-HOST-NAME-LEN =
+               FUNCTION STORED-CHAR-LENGTH
+                   (FUNCTION TRIM(WS-NEW-HOST-NAME))
+           MOVE WS-NEW-HOST-NAME-LEN
+               TO DB2-I-HOST-NAME-LEN OF DB2G-UPDATE-ALT-SERVER-STRUCT
+           SET DB2-PI-HOST-NAME OF DB2G-UPDATE-ALT-SERVER-STRUCT
+               TO ADDRESS OF WS-NEW-HOST-NAME
+
+           COMPUTE WS-NEW-PORT-LEN =
+               FUNCTION STORED-CHAR-LENGTH
+                   (FUNCTION TRIM(WS-NEW-PORT))
+           MOVE WS-NEW-PORT-LEN
+               TO DB2-I-PORT-LEN OF DB2G-UPDATE-ALT-SERVER-STRUCT
+           SET DB2-PI-PORT OF DB2G-UPDATE-ALT-SERVER-STRUCT
+               TO ADDRESS OF WS-NEW-PORT
+
+           CALL "db2gUpdateAlternateServerForDB"
+                     USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-UPDATE-ALT-SERVER-STRUCT
+                     BY REFERENCE SQLCA
+
+           ADD 1 TO WS-UPDATED-COUNT
+           PERFORM 3800-LOG-UPDATE-STEP.
+
+       3800-LOG-UPDATE-STEP.
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "ALTSRVUP ALIAS=" WS-DB-ALIAS
+                  " NEWHOST=" WS-NEW-HOST-NAME
+                  " NEWPORT=" WS-NEW-PORT
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO ALTSRV-LOG-REC
+           WRITE ALTSRV-LOG-REC.
+
+       3900-LOG-SKIPPED.
+           STRING "ALTSRVUP SKIPPED ALIAS=" AC-DB-ALIAS
+                  " - TAKEOVER NOT YET CONFIRMED COMPLETE"
+               DELIMITED BY SIZE INTO ALTSRV-LOG-REC
+           WRITE ALTSRV-LOG-REC.
+
+       8000-WRITE-SUMMARY-TOTALS.
+           STRING "ALTSRVUP TOTALS  UPDATED=" WS-UPDATED-COUNT
+                  " SKIPPED=" WS-SKIPPED-COUNT
+               DELIMITED BY SIZE INTO ALTSRV-LOG-REC
+           WRITE ALTSRV-LOG-REC.
+
+       9000-TERMINATE.
+           CLOSE ALTSRV-LOG-FILE.
