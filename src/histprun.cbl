@@ -0,0 +1,314 @@
+      ******************************************************************
+      *
+      * Program: HISTPRUN
+      *
+      * Function: Automated db2Prune scheduling.  Opens a full history
+      *           scan (DB2HISTORY-LIST-HISTORY) via db2gHistoryOpenScan
+      *           and computes each entry's age in days from oEndTime.
+      *           db2Prune's DB2PRUNE-ACTION-HISTORY already removes
+      *           every entry AT OR BEFORE the EID handed to it in one
+      *           call, so the scan is only used to find the cutoff -
+      *           the highest EID among entries old enough to prune (the
+      *           scan returns entries oldest-first, so that is simply
+      *           the last qualifying entry seen) and, separately, the
+      *           highest-LSN archive log entry (DB2HIST-OP-ARCHIVE-LOG)
+      *           old enough to prune, since logs are pruned up to an
+      *           LSN (DB2PRUNE-ACTION-LOG/DB2PRUNE-OPTION-LSNSTRING)
+      *           rather than by entry ID. The scan is closed first, and
+      *           then at most one db2Prune call per action is issued
+      *           against those cutoffs - calling db2Prune once per aged
+      *           entry while the scan handle was still open deleted
+      *           rows out from under its own cursor and re-reported
+      *           entries an earlier call in the same run had already
+      *           removed.
+      *           DB2PRUNE-OPTION-FORCE is only ever added when the
+      *           config file's manual-override flag is turned on, so
+      *           an operator can force removal of the last backup chain
+      *           without that being the scheduled default. This closes
+      *           the loop on the backup retention report (BKRETAIN) by
+      *           acting on what it finds instead of just reporting it.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTPRUN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRUNE-CONFIG-FILE ASSIGN TO WS-CONFIG-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+           SELECT PRUNE-LOG-FILE ASSIGN TO WS-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRUNE-CONFIG-FILE
+           RECORDING MODE IS F.
+       01  PRUNE-CONFIG-REC.
+           05 PC-RETENTION-DAYS       PIC 9(5).
+           05 PC-FORCE-FLAG           PIC X.
+
+       FD  PRUNE-LOG-FILE
+           RECORDING MODE IS F.
+       01  PRUNE-LOG-REC              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION             PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-CONFIG-DD               PIC X(40) VALUE "HISTPRUN.CFG".
+       01  WS-LOG-DD                  PIC X(40) VALUE "HISTPRUN.LOG".
+
+       01  WS-CONFIG-STATUS           PIC XX.
+       01  WS-LOG-STATUS              PIC XX.
+       01  WS-EOF-SW                  PIC X     VALUE "N".
+           88 WS-EOF                  VALUE "Y".
+
+       01  WS-DBALIAS                 PIC X(8)  VALUE "PRODDB".
+       01  WS-RETENTION-DAYS          PIC 9(5)  VALUE 30.
+       01  WS-FORCE-FLAG              PIC X     VALUE "N".
+       01  WS-PRUNE-OPTIONS           PIC 9(9)  COMP-5 VALUE 0.
+
+       01  WS-ID-BUF                  PIC X(24) VALUE SPACES.
+       01  WS-END-TIME-BUF            PIC X(14) VALUE SPACES.
+       01  WS-END-DATE-NUM            PIC 9(8)  VALUE 0.
+       01  WS-CURRENT-DATE-NUM        PIC 9(8)  VALUE 0.
+       01  WS-END-DATE-JULIAN         PIC S9(9) VALUE 0.
+       01  WS-CURRENT-DATE-JULIAN     PIC S9(9) VALUE 0.
+       01  WS-AGE-DAYS                PIC S9(9) VALUE 0.
+
+       01  WS-SUB                     PIC 9(9)  VALUE 0.
+       01  WS-TOTAL-COUNT             PIC 9(9)  VALUE 0.
+       01  WS-AGED-COUNT              PIC 9(9)  VALUE 0.
+
+       01  WS-HIST-PRUNE-SW           PIC X     VALUE "N".
+           88 WS-HIST-PRUNE-NEEDED    VALUE "Y".
+       01  WS-HIST-PRUNE-EID.
+           05 WS-HIST-PRUNE-EID-NODE  PIC S9(4) COMP-5 VALUE 0.
+           05 FILLER                  PIC X(2).
+           05 WS-HIST-PRUNE-EID-HID   PIC 9(9)  COMP-5 VALUE 0.
+
+       01  WS-LOG-PRUNE-SW            PIC X     VALUE "N".
+           88 WS-LOG-PRUNE-NEEDED     VALUE "Y".
+       01  WS-LOG-PRUNE-ID            PIC X(24) VALUE SPACES.
+
+       01  WS-AGE-DAYS-DISP           PIC -(8)9.
+       01  WS-SQLCODE-DISP            PIC -(8)9.
+       01  WS-HIST-PRUNE-HID-DISP     PIC Z(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-OPEN-HISTORY-SCAN
+           PERFORM 3000-SCAN-AND-PRUNE
+           PERFORM 4000-CLOSE-HISTORY-SCAN
+           PERFORM 5000-APPLY-PRUNES
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PRUNE-CONFIG-FILE
+           READ PRUNE-CONFIG-FILE
+               AT END CONTINUE
+               NOT AT END
+                   MOVE PC-RETENTION-DAYS TO WS-RETENTION-DAYS
+                   MOVE PC-FORCE-FLAG TO WS-FORCE-FLAG
+           END-READ
+           CLOSE PRUNE-CONFIG-FILE
+           IF WS-FORCE-FLAG = "Y"
+               MOVE DB2PRUNE-OPTION-FORCE TO WS-PRUNE-OPTIONS
+           ELSE
+               MOVE DB2PRUNE-OPTION-NONE TO WS-PRUNE-OPTIONS
+           END-IF
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE-NUM
+           COMPUTE WS-CURRENT-DATE-JULIAN =
+               FUNCTION INTEGER-OF-DATE (WS-CURRENT-DATE-NUM)
+           OPEN EXTEND PRUNE-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               CLOSE PRUNE-LOG-FILE
+               OPEN OUTPUT PRUNE-LOG-FILE
+           END-IF.
+
+       2000-OPEN-HISTORY-SCAN.
+           SET DB2-PI-DATABASE-ALIAS OF DB2G-HISTORY-OPEN-STRUCT
+               TO ADDRESS OF WS-DBALIAS
+           MOVE 8 TO DB2-I-ALIAS-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           SET DB2-PI-TIMESTAMP OF DB2G-HISTORY-OPEN-STRUCT TO NULL
+           MOVE 0 TO DB2-I-TIMESTAMP-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           SET DB2-PI-OBJECT-NAME OF DB2G-HISTORY-OPEN-STRUCT TO NULL
+           MOVE 0 TO DB2-I-OBJECT-NAME-LEN
+               OF DB2G-HISTORY-OPEN-STRUCT
+           MOVE DB2HISTORY-LIST-HISTORY TO DB2-I-CALLER-ACTION
+               OF DB2G-HISTORY-OPEN-STRUCT
+
+           CALL "db2gHistoryOpenScan" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-HISTORY-OPEN-STRUCT
+                     BY REFERENCE SQLCA
+
+           MOVE DB2-O-NUM-ROWS OF DB2G-HISTORY-OPEN-STRUCT
+               TO WS-TOTAL-COUNT.
+
+       3000-SCAN-AND-PRUNE.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TOTAL-COUNT
+               PERFORM 3100-FETCH-ONE-ENTRY
+               PERFORM 3200-COMPUTE-AGE
+               IF WS-AGE-DAYS >= WS-RETENTION-DAYS
+                   PERFORM 3300-MARK-FOR-PRUNE
+               END-IF
+           END-PERFORM.
+
+       3100-FETCH-ONE-ENTRY.
+           MOVE "SQLUHINF" TO DB2-IO-HIST-DATA-ID
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-OBJECT-PART
+               OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-OBJECT-PART
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-END-TIME OF DB2HISTORY-DATA
+               TO ADDRESS OF WS-END-TIME-BUF
+           MOVE 14 TO DB2-I-LENGTH OF DB2-O-END-TIME
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-FIRST-LOG
+               OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-FIRST-LOG
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-LAST-LOG
+               OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-LAST-LOG
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-ID OF DB2HISTORY-DATA
+               TO ADDRESS OF WS-ID-BUF
+           MOVE 24 TO DB2-I-LENGTH OF DB2-O-ID OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-TABLE-QUALIFIER
+               OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-TABLE-QUALIFIER
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-TABLE-NAME
+               OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-TABLE-NAME
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-LOCATION
+               OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-LOCATION
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-COMMENT
+               OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-COMMENT
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-COMMAND-TEXT
+               OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-COMMAND-TEXT
+               OF DB2HISTORY-DATA
+           SET DB2-PO-EVENT-SQLCA OF DB2HISTORY-DATA TO NULL
+           SET DB2-PO-TABLESPACE OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-NUM-TABLESPACES OF DB2HISTORY-DATA
+
+           SET DB2-PIO-HIST-DATA OF DB2HISTORY-GET-ENTRY-STRUCT
+               TO ADDRESS OF DB2HISTORY-DATA
+           MOVE DB2-O-HANDLE OF DB2G-HISTORY-OPEN-STRUCT
+               TO DB2-I-HANDLE OF DB2HISTORY-GET-ENTRY-STRUCT
+           MOVE DB2HISTORY-GET-ENTRY TO DB2-I-CALLER-ACTION
+               OF DB2HISTORY-GET-ENTRY-STRUCT
+
+           CALL "db2gHistoryGetEntry" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2HISTORY-GET-ENTRY-STRUCT
+                     BY REFERENCE SQLCA.
+
+       3200-COMPUTE-AGE.
+           MOVE WS-END-TIME-BUF (1:8) TO WS-END-DATE-NUM
+           COMPUTE WS-END-DATE-JULIAN =
+               FUNCTION INTEGER-OF-DATE (WS-END-DATE-NUM)
+           COMPUTE WS-AGE-DAYS =
+               WS-CURRENT-DATE-JULIAN - WS-END-DATE-JULIAN.
+
+       3300-MARK-FOR-PRUNE.
+      * Only remembers the cutoff for the eventual single db2Prune
+      * call per action - the scan handle is still open here, so no
+      * prune call is issued until it is closed (see 5000-APPLY-PRUNES).
+           ADD 1 TO WS-AGED-COUNT
+           IF DB2-O-OPERATION OF DB2HISTORY-DATA
+                   = DB2HIST-OP-ARCHIVE-LOG
+               MOVE WS-ID-BUF TO WS-LOG-PRUNE-ID
+               MOVE "Y" TO WS-LOG-PRUNE-SW
+           ELSE
+               MOVE DB2-O-EID OF DB2HISTORY-DATA TO WS-HIST-PRUNE-EID
+               MOVE "Y" TO WS-HIST-PRUNE-SW
+           END-IF
+           PERFORM 3400-LOG-AGED.
+
+       3400-LOG-AGED.
+           MOVE WS-AGE-DAYS TO WS-AGE-DAYS-DISP
+           STRING "AGED    ID=" WS-ID-BUF
+                  " OPERATION=" DB2-O-OPERATION OF DB2HISTORY-DATA
+                  " AGEDAYS=" WS-AGE-DAYS-DISP
+               DELIMITED BY SIZE INTO PRUNE-LOG-REC
+           WRITE PRUNE-LOG-REC.
+
+       4000-CLOSE-HISTORY-SCAN.
+           CALL "db2gHistoryCloseScan" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2-O-HANDLE
+                        OF DB2G-HISTORY-OPEN-STRUCT
+                     BY REFERENCE SQLCA.
+
+       5000-APPLY-PRUNES.
+           IF WS-HIST-PRUNE-NEEDED
+               PERFORM 5100-PRUNE-HISTORY
+           END-IF
+           IF WS-LOG-PRUNE-NEEDED
+               PERFORM 5200-PRUNE-LOG
+           END-IF.
+
+       5100-PRUNE-HISTORY.
+           MOVE DB2PRUNE-ACTION-HISTORY TO DB2-I-ACTION
+               OF DB2G-PRUNE-STRUCT
+           MOVE WS-PRUNE-OPTIONS TO DB2-I-OPTIONS
+               OF DB2G-PRUNE-STRUCT
+           SET DB2-PI-STRING OF DB2G-PRUNE-STRUCT TO NULL
+           MOVE 0 TO DB2-I-STRING-LEN OF DB2G-PRUNE-STRUCT
+           MOVE WS-HIST-PRUNE-EID TO DB2-I-EID OF DB2G-PRUNE-STRUCT
+
+           CALL "db2Prune" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-PRUNE-STRUCT
+                     BY REFERENCE SQLCA
+
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           MOVE WS-HIST-PRUNE-EID-HID TO WS-HIST-PRUNE-HID-DISP
+           STRING "PRUNED  ACTION=HISTORY EID-HID="
+                  WS-HIST-PRUNE-HID-DISP
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO PRUNE-LOG-REC
+           WRITE PRUNE-LOG-REC.
+
+       5200-PRUNE-LOG.
+           MOVE DB2PRUNE-ACTION-LOG TO DB2-I-ACTION
+               OF DB2G-PRUNE-STRUCT
+           COMPUTE DB2-I-OPTIONS OF DB2G-PRUNE-STRUCT =
+               WS-PRUNE-OPTIONS + DB2PRUNE-OPTION-LSNSTRING
+           SET DB2-PI-STRING OF DB2G-PRUNE-STRUCT
+               TO ADDRESS OF WS-LOG-PRUNE-ID
+           MOVE 24 TO DB2-I-STRING-LEN OF DB2G-PRUNE-STRUCT
+
+           CALL "db2Prune" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-PRUNE-STRUCT
+                     BY REFERENCE SQLCA
+
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "PRUNED  ACTION=LOG LSN=" WS-LOG-PRUNE-ID
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO PRUNE-LOG-REC
+           WRITE PRUNE-LOG-REC.
+
+       8000-WRITE-SUMMARY.
+           STRING "PRUNE RUN TOTALS  SCANNED=" WS-TOTAL-COUNT
+                  " AGED=" WS-AGED-COUNT
+                  " RETENTION-DAYS=" WS-RETENTION-DAYS
+               DELIMITED BY SIZE INTO PRUNE-LOG-REC
+           WRITE PRUNE-LOG-REC.
+
+       9000-TERMINATE.
+           CLOSE PRUNE-LOG-FILE.
