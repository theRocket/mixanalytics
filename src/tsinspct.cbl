@@ -0,0 +1,180 @@
+      *************************************************************************
+      *
+      * Program: TSINSPCT
+      *
+      * Function: Weekly tablespace corruption sweep.  Walks every
+      *           tablespace name in the control file and drives
+      *           db2gInspect (DB2G-INSPECT-STRUCT) with
+      *           DB2-I-ACTION set to DB2INSPECT-ACT-CHECK-TABSPACE,
+      *           DB2-I-LEVEL-OBJECT-DATA/INDEX/LOB/XML turned on
+      *           (DB2INSPECT-LEVEL-NORMAL), and DB2-I-KEEP-RESULTFILE
+      *           set to DB2INSPECT-RESFILE-KEEP-ALWAYS so the result
+      *           file survives the run, then rolls every per-
+      *           tablespace SQLCODE into one summary report reviewed
+      *           each Monday morning instead of waiting to discover
+      *           a bad page when a query blows up.
+      *
+      *************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TSINSPCT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TS-CONTROL-FILE ASSIGN TO WS-TS-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TS-CTL-STATUS.
+           SELECT INSPECT-SUMMARY-FILE ASSIGN TO WS-SUMMARY-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TS-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  TS-CONTROL-REC              PIC X(18).
+
+       FD  INSPECT-SUMMARY-FILE
+           RECORDING MODE IS F.
+       01  INSPECT-SUMMARY-REC         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION              PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-TS-CONTROL-DD            PIC X(40) VALUE "TSINSPCT.DAT".
+       01  WS-SUMMARY-DD               PIC X(40) VALUE "TSINSPCT.RPT".
+
+       01  WS-TS-CTL-STATUS            PIC XX.
+       01  WS-SUMMARY-STATUS           PIC XX.
+       01  WS-EOF-SW                   PIC X     VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+       01  WS-TABLESPACE-NAME          PIC X(18) VALUE SPACES.
+       01  WS-RESULTS-NAME             PIC X(40) VALUE SPACES.
+
+       01  WS-TS-CHECKED-COUNT         PIC 9(9)  VALUE 0.
+       01  WS-TS-CLEAN-COUNT           PIC 9(9)  VALUE 0.
+       01  WS-TS-ERROR-COUNT           PIC 9(9)  VALUE 0.
+       01  WS-SQLCODE-DISP             PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-INSPECT-EACH-TABLESPACE
+           PERFORM 8000-WRITE-SUMMARY-TOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TS-CONTROL-FILE
+           OPEN OUTPUT INSPECT-SUMMARY-FILE.
+
+       2000-INSPECT-EACH-TABLESPACE.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ TS-CONTROL-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       MOVE TS-CONTROL-REC TO WS-TABLESPACE-NAME
+                       PERFORM 3000-RUN-INSPECT-CHECK
+                       PERFORM 4000-WRITE-DETAIL-LINE
+               END-READ
+           END-PERFORM
+           CLOSE TS-CONTROL-FILE.
+
+       3000-RUN-INSPECT-CHECK.
+           STRING WS-TABLESPACE-NAME DELIMITED BY SPACE
+                  ".RESULTS" DELIMITED BY SIZE
+               INTO WS-RESULTS-NAME
+
+           SET DB2-PI-TABLESPACE-NAME OF DB2G-INSPECT-STRUCT
+               TO ADDRESS OF WS-TABLESPACE-NAME
+           MOVE 18 TO DB2-I-TABLESPACE-NAME-LENGTH
+               OF DB2G-INSPECT-STRUCT
+           SET DB2-PI-TABLE-NAME OF DB2G-INSPECT-STRUCT TO NULL
+           MOVE 0 TO DB2-I-TABLE-NAME-LENGTH OF DB2G-INSPECT-STRUCT
+           SET DB2-PI-SCHEMA-NAME OF DB2G-INSPECT-STRUCT TO NULL
+           MOVE 0 TO DB2-I-SCHEMA-NAME-LENGTH OF DB2G-INSPECT-STRUCT
+           SET DB2-PI-RESULTS-NAME OF DB2G-INSPECT-STRUCT
+               TO ADDRESS OF WS-RESULTS-NAME
+           MOVE 40 TO DB2-I-RESULTS-NAME-LENGTH
+               OF DB2G-INSPECT-STRUCT
+           SET DB2-PI-DATA-FILE-NAME OF DB2G-INSPECT-STRUCT TO NULL
+           MOVE 0 TO DB2-I-DATA-FILE-NAME-LENGTH
+               OF DB2G-INSPECT-STRUCT
+           SET DB2-PI-NODE-LIST OF DB2G-INSPECT-STRUCT TO NULL
+           MOVE DB2INSPECT-ACT-CHECK-TABSPACE
+               TO DB2-I-ACTION OF DB2G-INSPECT-STRUCT
+           MOVE 0 TO DB2-I-TABLESPACE-ID OF DB2G-INSPECT-STRUCT
+           MOVE 0 TO DB2-I-OBJECT-ID OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-BEGIN-FROM-START
+               TO DB2-I-BEGIN-CHECK-OPTION OF DB2G-INSPECT-STRUCT
+           MOVE 0 TO DB2-I-FIRST-PAGE OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-NUMPAGES-TO-THE-END
+               TO DB2-I-NUMBER-OF-PAGES OF DB2G-INSPECT-STRUCT
+           MOVE 0 TO DB2-I-FORMAT-TYPE OF DB2G-INSPECT-STRUCT
+           MOVE 0 TO DB2-I-OPTIONS OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-LIMIT-ERROR-ALL
+               TO DB2-I-LIMIT-ERROR-REPORTED OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-ERROR-STATE-ALL
+               TO DB2-I-OBJECT-ERROR-STATE OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-CAT-TO-TABSP-YES
+               TO DB2-I-CATALOG-TO-TABLESPACE OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-RESFILE-KEEP-ALWAYS
+               TO DB2-I-KEEP-RESULTFILE OF DB2G-INSPECT-STRUCT
+           MOVE 0 TO DB2-I-ALL-NODE-FLAG OF DB2G-INSPECT-STRUCT
+           MOVE 0 TO DB2-I-NUM-NODES OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-LEVEL-NORMAL
+               TO DB2-I-LEVEL-OBJECT-DATA OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-LEVEL-NORMAL
+               TO DB2-I-LEVEL-OBJECT-INDEX OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-LEVEL-NORMAL
+               TO DB2-I-LEVEL-OBJECT-LONG OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-LEVEL-NORMAL
+               TO DB2-I-LEVEL-OBJECT-LOB OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-LEVEL-NORMAL
+               TO DB2-I-LEVEL-OBJECT-BLK-MAP OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-LEVEL-NORMAL
+               TO DB2-I-LEVEL-EXTENT-MAP OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-LEVEL-NORMAL
+               TO DB2-I-LEVEL-OBJECT-XML OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-LVL-XOBJ-DEFAULT
+               TO DB2-I-LEVEL-CROSS-OBJECT OF DB2G-INSPECT-STRUCT
+
+           CALL "db2gInspect" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-INSPECT-STRUCT
+                     BY REFERENCE SQLCA
+
+           ADD 1 TO WS-TS-CHECKED-COUNT
+           IF SQLCODE = 0
+               ADD 1 TO WS-TS-CLEAN-COUNT
+           ELSE
+               ADD 1 TO WS-TS-ERROR-COUNT
+           END-IF.
+
+       4000-WRITE-DETAIL-LINE.
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "TABLESPACE=" WS-TABLESPACE-NAME
+                  " RESULTS=" WS-RESULTS-NAME
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO INSPECT-SUMMARY-REC
+           WRITE INSPECT-SUMMARY-REC.
+
+       8000-WRITE-SUMMARY-TOTALS.
+           MOVE SPACES TO INSPECT-SUMMARY-REC
+           WRITE INSPECT-SUMMARY-REC
+           STRING "INSPECT SWEEP TOTALS  CHECKED=" WS-TS-CHECKED-COUNT
+                  " CLEAN=" WS-TS-CLEAN-COUNT
+                  " ERRORS=" WS-TS-ERROR-COUNT
+               DELIMITED BY SIZE INTO INSPECT-SUMMARY-REC
+           WRITE INSPECT-SUMMARY-REC
+           IF WS-TS-ERROR-COUNT > 0
+               MOVE "*** CORRUPTION DETECTED - REVIEW RESULTS ***"
+                   TO INSPECT-SUMMARY-REC
+               WRITE INSPECT-SUMMARY-REC
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE INSPECT-SUMMARY-FILE.
