@@ -0,0 +1,180 @@
+      *************************************************************************
+      *
+      * Program: ARCLOGVF
+      *
+      * Function: Archive log staging verification wrapper.  Drives
+      *           db2gArchiveLog (DB2G-ARCHIVE-LOG-STRUCT) to force an
+      *           archive of the current log ahead of a maintenance
+      *           window, then polls the configured log-retention path
+      *           for the newly archived member, retrying up to a
+      *           configured attempt limit, and only writes a
+      *           "SAFE TO PROCEED" signal to the verification log once
+      *           the archived member is confirmed present on disk -
+      *           instead of the next job step assuming success from a
+      *           zero db2gArchiveLog return code alone.
+      *
+      *************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCLOGVF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVE-CONTROL-FILE ASSIGN TO WS-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT VERIFY-MEMBER-FILE ASSIGN TO WS-POLL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POLL-STATUS.
+           SELECT VERIFY-LOG-FILE ASSIGN TO WS-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVE-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  ARCHIVE-CONTROL-REC.
+           05 AC-DB-ALIAS             PIC X(8).
+           05 AC-ALL-NODE-FLAG        PIC 9(4).
+           05 AC-LOG-PATH             PIC X(200).
+           05 AC-MEMBER-NAME          PIC X(50).
+           05 AC-MAX-POLL-ATTEMPTS    PIC 9(4).
+
+       FD  VERIFY-MEMBER-FILE
+           RECORDING MODE IS F.
+       01  VERIFY-MEMBER-REC          PIC X(80).
+
+       FD  VERIFY-LOG-FILE
+           RECORDING MODE IS F.
+       01  VERIFY-LOG-REC             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION             PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-CONTROL-DD              PIC X(40) VALUE "ARCLOGVF.DAT".
+       01  WS-LOG-DD                  PIC X(40) VALUE "ARCLOGVF.LOG".
+       01  WS-POLL-PATH               PIC X(255) VALUE SPACES.
+
+       01  WS-CONTROL-STATUS          PIC XX.
+       01  WS-POLL-STATUS             PIC XX.
+       01  WS-LOG-STATUS              PIC XX.
+
+       01  WS-DB-ALIAS                PIC X(8)  VALUE SPACES.
+       01  WS-ALL-NODE-FLAG           PIC 9(4)  COMP-5 VALUE 0.
+       01  WS-LOG-PATH                PIC X(200) VALUE SPACES.
+       01  WS-MEMBER-NAME             PIC X(50) VALUE SPACES.
+       01  WS-MAX-POLL-ATTEMPTS       PIC 9(4)  VALUE 1.
+       01  WS-POLL-ATTEMPT            PIC 9(4)  VALUE 0.
+
+       01  WS-MEMBER-FOUND-SW         PIC X     VALUE "N".
+           88 WS-MEMBER-FOUND         VALUE "Y".
+
+       01  WS-POLL-ATTEMPT-DISP       PIC Z(3)9.
+       01  WS-SQLCODE-DISP            PIC -(8)9.
+
+      * Delay between poll attempts - the archived member copy is an
+      * asynchronous background operation, so retrying with no pause
+      * would exhaust every attempt before DB2 had any real chance to
+      * finish writing it.  CBL_GC_NANOSLEEP takes a single BY
+      * REFERENCE parameter holding the total delay in nanoseconds.
+       01  WS-POLL-DELAY-SECS         PIC 9(8) COMP-5 VALUE 5.
+       01  WS-POLL-DELAY-NANOS        PIC 9(10) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ARCHIVE-LOG
+           PERFORM 3000-POLL-FOR-MEMBER
+           PERFORM 4000-SIGNAL-RESULT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ARCHIVE-CONTROL-FILE
+           READ ARCHIVE-CONTROL-FILE
+               AT END CONTINUE
+               NOT AT END
+                   MOVE AC-DB-ALIAS TO WS-DB-ALIAS
+                   MOVE AC-ALL-NODE-FLAG TO WS-ALL-NODE-FLAG
+                   MOVE AC-LOG-PATH TO WS-LOG-PATH
+                   MOVE AC-MEMBER-NAME TO WS-MEMBER-NAME
+                   MOVE AC-MAX-POLL-ATTEMPTS TO WS-MAX-POLL-ATTEMPTS
+           END-READ
+           CLOSE ARCHIVE-CONTROL-FILE
+
+           OPEN EXTEND VERIFY-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               CLOSE VERIFY-LOG-FILE
+               OPEN OUTPUT VERIFY-LOG-FILE
+           END-IF.
+
+       2000-ARCHIVE-LOG.
+           MOVE 8 TO DB2-I-ALIAS-LEN OF DB2G-ARCHIVE-LOG-STRUCT
+           MOVE 0 TO DB2-I-USER-NAME-LEN OF DB2G-ARCHIVE-LOG-STRUCT
+           MOVE 0 TO DB2-I-PASSWORD-LEN OF DB2G-ARCHIVE-LOG-STRUCT
+           SET DB2-PI-DATABASE-ALIAS OF DB2G-ARCHIVE-LOG-STRUCT
+               TO ADDRESS OF WS-DB-ALIAS
+           SET DB2-PI-USER-NAME OF DB2G-ARCHIVE-LOG-STRUCT TO NULL
+           SET DB2-PI-PASSWORD OF DB2G-ARCHIVE-LOG-STRUCT TO NULL
+           MOVE WS-ALL-NODE-FLAG TO DB2-I-ALL-NODE-FLAG
+               OF DB2G-ARCHIVE-LOG-STRUCT
+           MOVE 0 TO DB2-I-NUM-NODES OF DB2G-ARCHIVE-LOG-STRUCT
+           SET DB2-PI-NODE-LIST OF DB2G-ARCHIVE-LOG-STRUCT TO NULL
+           MOVE 0 TO DB2-I-OPTIONS OF DB2G-ARCHIVE-LOG-STRUCT
+
+           CALL "db2gArchiveLog" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-ARCHIVE-LOG-STRUCT
+                     BY REFERENCE SQLCA
+
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "ARCHIVELOG ALIAS=" WS-DB-ALIAS
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO VERIFY-LOG-REC
+           WRITE VERIFY-LOG-REC.
+
+       3000-POLL-FOR-MEMBER.
+           STRING WS-LOG-PATH DELIMITED BY SPACE
+                  WS-MEMBER-NAME DELIMITED BY SPACE
+               INTO WS-POLL-PATH
+           MOVE "N" TO WS-MEMBER-FOUND-SW
+           PERFORM VARYING WS-POLL-ATTEMPT FROM 1 BY 1
+                   UNTIL WS-POLL-ATTEMPT > WS-MAX-POLL-ATTEMPTS
+                       OR WS-MEMBER-FOUND
+               OPEN INPUT VERIFY-MEMBER-FILE
+               IF WS-POLL-STATUS = "00"
+                   MOVE "Y" TO WS-MEMBER-FOUND-SW
+                   CLOSE VERIFY-MEMBER-FILE
+               ELSE
+                   IF WS-POLL-ATTEMPT < WS-MAX-POLL-ATTEMPTS
+                       PERFORM 3100-WAIT-BEFORE-NEXT-POLL
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      * Gives the archive log's background copy actual wall-clock time
+      * to land before the next poll attempt checks for it.
+       3100-WAIT-BEFORE-NEXT-POLL.
+           COMPUTE WS-POLL-DELAY-NANOS =
+               WS-POLL-DELAY-SECS * 1000000000
+           CALL "CBL_GC_NANOSLEEP"
+               USING BY REFERENCE WS-POLL-DELAY-NANOS.
+
+       4000-SIGNAL-RESULT.
+           MOVE WS-POLL-ATTEMPT TO WS-POLL-ATTEMPT-DISP
+           IF WS-MEMBER-FOUND
+               STRING "SAFE TO PROCEED MEMBER=" WS-POLL-PATH
+                      " CONFIRMED-ON-ATTEMPT=" WS-POLL-ATTEMPT-DISP
+                   DELIMITED BY SIZE INTO VERIFY-LOG-REC
+           ELSE
+               STRING "NOT CONFIRMED - DO NOT PROCEED MEMBER="
+                      WS-POLL-PATH
+                      " ATTEMPTS-EXHAUSTED=" WS-POLL-ATTEMPT-DISP
+                   DELIMITED BY SIZE INTO VERIFY-LOG-REC
+           END-IF
+           WRITE VERIFY-LOG-REC.
+
+       9000-TERMINATE.
+           CLOSE VERIFY-LOG-FILE.
