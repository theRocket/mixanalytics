@@ -0,0 +1,485 @@
+      ******************************************************************
+      *
+      * Program: BKRECON
+      *
+      * Function: Nightly online tablespace backup driver.  Calls
+      *           db2gBackup with a DB2G-BACKUP-STRUCT built from the
+      *           tablespace and media control files, then writes a
+      *           one-line-per-tablespace reconciliation report from
+      *           DB2-O-BACKUP-SIZE and the same tablespace/media
+      *           lists that were handed to db2gBackup, so a silently
+      *           partial backup is caught before the tape ships
+      *           offsite.  DB2-PI-COMPR-LIBRARY/DB2-I-COMPR-LIBRARY-
+      *           LEN for the run come from the compression-library
+      *           control file (blank while a tablespace's backups
+      *           are still uncompressed), and whichever library (if
+      *           any) was actually used gets stamped into the shared
+      *           COMPR-HISTORY-REC log keyed by backup ID, so a
+      *           restore-side driver can look the vintage up later
+      *           instead of someone having to remember it.  Also
+      *           overwrites a small last-known-size control file
+      *           after every run for MEDIACHK's free-space pre-flight
+      *           check to size against.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TS-CONTROL-FILE ASSIGN TO WS-TS-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TS-CTL-STATUS.
+           SELECT MEDIA-CONTROL-FILE ASSIGN TO WS-MEDIA-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MEDIA-CTL-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO WS-RECON-REPORT-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-RPT-STATUS.
+           SELECT COMPR-LIBRARY-CONTROL-FILE
+               ASSIGN TO WS-COMPR-LIB-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMPR-LIB-CTL-STATUS.
+           SELECT COMPRESSION-HISTORY-FILE
+               ASSIGN TO WS-COMPR-HIST-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMPR-HIST-STATUS.
+           SELECT LAST-BACKUP-SIZE-FILE
+               ASSIGN TO WS-LASTSIZE-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LASTSIZE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TS-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  TS-CONTROL-REC            PIC X(18).
+
+       FD  MEDIA-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  MEDIA-CONTROL-REC         PIC X(215).
+
+       FD  RECON-REPORT-FILE
+           RECORDING MODE IS F.
+       01  RECON-REPORT-REC          PIC X(132).
+
+       FD  COMPR-LIBRARY-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  COMPR-LIBRARY-CONTROL-REC PIC X(255).
+
+       FD  COMPRESSION-HISTORY-FILE
+           RECORDING MODE IS F.
+           COPY "comprhst.cpy".
+
+       FD  LAST-BACKUP-SIZE-FILE
+           RECORDING MODE IS F.
+       01  LAST-BACKUP-SIZE-REC       PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+      * ---------------------------------------------------------------
+      * Vendor DB2 administrative API structures
+      * ---------------------------------------------------------------
+       01  WS-DB2-VERSION             PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlutil.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-TS-NUM-ENTRY             PIC S9(9) COMP-5 VALUE 0.
+      * Array of SQLU-TABLESPACE-ENTRY-shaped rows.  SQLU-TABLESPACE-
+      * BKRST-LIST (from the sqlutil.cbl COPY below) does not inline
+      * this array - it only carries a count and a pointer to it, so
+      * this table is allocated separately and addressed by that
+      * pointer rather than redeclared as part of it.
+       01  WS-TBSP-ENTRY-TABLE.
+           05 WS-TS-ENTRY OCCURS 50 TIMES INDEXED BY WS-TS-IDX.
+               10 WS-TS-LEN           PIC 9(9) COMP-5.
+               10 WS-TS-NAME          PIC X(18).
+               10 FILLER              PIC X.
+               10 FILLER              PIC X.
+
+       01  WS-MED-NUM-ENTRY            PIC S9(9) COMP-5 VALUE 0.
+      * Array of SQLU-MEDIA-ENTRY-shaped rows, addressed by the
+      * SQLU-MEDIA-LIST header's SQL-TARGET/SQL-MEDIA pointer the same
+      * way the tablespace list above is addressed by its header.
+       01  WS-MED-ENTRY-TABLE.
+           05 WS-MED-ENTRY OCCURS 10 TIMES INDEXED BY WS-MED-IDX.
+               10 WS-MED-LEN          PIC 9(9) COMP-5.
+               10 WS-MED-PATH         PIC X(215).
+               10 FILLER              PIC X.
+
+      * ---------------------------------------------------------------
+      * Driver working fields
+      * ---------------------------------------------------------------
+       01  WS-DBALIAS                 PIC X(8)  VALUE "PRODDB".
+       01  WS-APPL-ID                 PIC X(32) VALUE SPACES.
+       01  WS-TIMESTAMP               PIC X(26) VALUE SPACES.
+       01  WS-BACKUP-ID               PIC X(14) VALUE SPACES.
+
+       01  WS-TS-CONTROL-DD           PIC X(40) VALUE "BKTSCTL.DAT".
+       01  WS-MEDIA-CONTROL-DD        PIC X(40) VALUE "BKMEDCTL.DAT".
+       01  WS-RECON-REPORT-DD         PIC X(40) VALUE "BKRECON.RPT".
+       01  WS-COMPR-LIB-CONTROL-DD    PIC X(40) VALUE "BKCOMPR.DAT".
+       01  WS-COMPR-HIST-DD           PIC X(40) VALUE "COMPRHST.DAT".
+       01  WS-LASTSIZE-DD             PIC X(40) VALUE "BKLASTSZ.DAT".
+
+       01  WS-TS-CTL-STATUS           PIC XX.
+       01  WS-MEDIA-CTL-STATUS        PIC XX.
+       01  WS-RECON-RPT-STATUS        PIC XX.
+       01  WS-COMPR-LIB-CTL-STATUS    PIC XX.
+       01  WS-COMPR-HIST-STATUS       PIC XX.
+       01  WS-LASTSIZE-STATUS         PIC XX.
+       01  WS-EOF-SW                  PIC X     VALUE "N".
+           88 WS-EOF                  VALUE "Y".
+
+       01  WS-COMPR-LIBRARY           PIC X(255) VALUE SPACES.
+       01  WS-COMPR-LIBRARY-LEN       PIC 9(9)  VALUE 0.
+
+       01  WS-SUB                     PIC S9(4) COMP-5.
+       01  WS-EXPECTED-COUNT          PIC 9(9)  VALUE 0.
+       01  WS-BACKED-UP-COUNT         PIC 9(9)  VALUE 0.
+       01  WS-PARTIAL-SW              PIC X     VALUE "N".
+           88 WS-PARTIAL-BACKUP       VALUE "Y".
+       01  WS-YN-FLAG                 PIC X(10).
+       01  WS-SQLCODE-DISP            PIC -(8)9.
+       01  WS-BACKUP-SIZE-DISP        PIC Z(8)9.
+
+       01  WS-HIST-TOTAL-ROWS         PIC 9(9)  VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-TABLESPACE-LIST
+           PERFORM 3000-LOAD-MEDIA-LIST
+           PERFORM 3500-LOAD-COMPR-LIBRARY
+           PERFORM 4000-RUN-BACKUP
+           PERFORM 5000-LOG-COMPRESSION-HISTORY
+           PERFORM 5500-SAVE-LAST-BACKUP-SIZE
+           PERFORM 6000-WRITE-RECONCILIATION-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TS-CONTROL-FILE
+           IF WS-TS-CTL-STATUS NOT = "00"
+               DISPLAY "BKRECON: unable to open tablespace ctl file"
+               DISPLAY "BKRECON: file status=" WS-TS-CTL-STATUS
+               MOVE "Y" TO WS-PARTIAL-SW
+           END-IF
+           OPEN INPUT MEDIA-CONTROL-FILE
+           IF WS-MEDIA-CTL-STATUS NOT = "00"
+               DISPLAY "BKRECON: unable to open media control file"
+               DISPLAY "BKRECON: file status=" WS-MEDIA-CTL-STATUS
+           END-IF
+           OPEN OUTPUT RECON-REPORT-FILE
+           OPEN EXTEND COMPRESSION-HISTORY-FILE
+           IF WS-COMPR-HIST-STATUS = "35"
+               CLOSE COMPRESSION-HISTORY-FILE
+               OPEN OUTPUT COMPRESSION-HISTORY-FILE
+           END-IF.
+
+       2000-LOAD-TABLESPACE-LIST.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ TS-CONTROL-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       IF WS-TS-NUM-ENTRY < 50
+                           ADD 1 TO WS-TS-NUM-ENTRY
+                           SET WS-TS-IDX TO WS-TS-NUM-ENTRY
+                           MOVE TS-CONTROL-REC
+                               TO WS-TS-NAME (WS-TS-IDX)
+                           MOVE 18 TO WS-TS-LEN (WS-TS-IDX)
+                           ADD 1 TO WS-EXPECTED-COUNT
+                       ELSE
+                           DISPLAY "BKRECON: tablespace list full "
+                               "(50) - skipping " TS-CONTROL-REC
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TS-CONTROL-FILE.
+
+       3000-LOAD-MEDIA-LIST.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ MEDIA-CONTROL-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       IF WS-MED-NUM-ENTRY < 10
+                           ADD 1 TO WS-MED-NUM-ENTRY
+                           SET WS-MED-IDX TO WS-MED-NUM-ENTRY
+                           MOVE MEDIA-CONTROL-REC
+                               TO WS-MED-PATH (WS-MED-IDX)
+                           MOVE 215 TO WS-MED-LEN (WS-MED-IDX)
+                       ELSE
+                           DISPLAY "BKRECON: media list full "
+                               "(10) - skipping " MEDIA-CONTROL-REC
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MEDIA-CONTROL-FILE.
+
+       3500-LOAD-COMPR-LIBRARY.
+      * Blank means this run's backups are still uncompressed - the
+      * rollout is happening tablespace-by-tablespace, not all at once.
+           MOVE SPACES TO WS-COMPR-LIBRARY
+           MOVE 0 TO WS-COMPR-LIBRARY-LEN
+           OPEN INPUT COMPR-LIBRARY-CONTROL-FILE
+           IF WS-COMPR-LIB-CTL-STATUS = "00"
+               READ COMPR-LIBRARY-CONTROL-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE COMPR-LIBRARY-CONTROL-REC
+                           TO WS-COMPR-LIBRARY
+                       COMPUTE WS-COMPR-LIBRARY-LEN =
+                           FUNCTION STORED-CHAR-LENGTH
+                               (FUNCTION TRIM(WS-COMPR-LIBRARY))
+               END-READ
+               CLOSE COMPR-LIBRARY-CONTROL-FILE
+           END-IF.
+
+      * Builds the real SQLU-TABLESPACE-BKRST-LIST/SQLU-MEDIA-LIST
+      * header structures db2gBackup actually expects - each is a
+      * count plus a pointer to a separately allocated array of
+      * entries, not the flat entry array itself.
+       3800-BUILD-LIST-HEADERS.
+           MOVE WS-TS-NUM-ENTRY TO SQL-NUM-ENTRY
+               OF SQLU-TABLESPACE-BKRST-LIST
+           SET SQL-TABLESPACE OF SQLU-TABLESPACE-BKRST-LIST
+               TO ADDRESS OF WS-TBSP-ENTRY-TABLE
+
+           MOVE SQLU-LOCAL-MEDIA TO SQL-MEDIA-TYPE OF SQLU-MEDIA-LIST
+           MOVE WS-MED-NUM-ENTRY TO SQL-SESSIONS OF SQLU-MEDIA-LIST
+           SET SQL-MEDIA OF SQL-TARGET OF SQLU-MEDIA-LIST
+               TO ADDRESS OF WS-MED-ENTRY-TABLE.
+
+       4000-RUN-BACKUP.
+      * Wire up the generic backup structure the way the nightly
+      * online-backup wrapper does today: DBALIAS, the tablespace and
+      * media lists just loaded, online mode.
+           SET DB2-PI-DBALIAS OF DB2G-BACKUP-STRUCT
+               TO ADDRESS OF WS-DBALIAS
+           MOVE 8 TO DB2-I-DBALIAS-LEN OF DB2G-BACKUP-STRUCT
+           SET DB2-PO-APPLICATION-ID OF DB2G-BACKUP-STRUCT
+               TO ADDRESS OF WS-APPL-ID
+           MOVE 32 TO DB2-I-APPLICATION-ID-LEN
+               OF DB2G-BACKUP-STRUCT
+           SET DB2-PO-TIMESTAMP OF DB2G-BACKUP-STRUCT
+               TO ADDRESS OF WS-TIMESTAMP
+           MOVE 26 TO DB2-I-TIMESTAMP-LEN OF DB2G-BACKUP-STRUCT
+           PERFORM 3800-BUILD-LIST-HEADERS
+           SET DB2-PI-TABLESPACE-LIST OF DB2G-BACKUP-STRUCT
+               TO ADDRESS OF SQLU-TABLESPACE-BKRST-LIST
+           SET DB2-PI-MEDIA-LIST OF DB2G-BACKUP-STRUCT
+               TO ADDRESS OF SQLU-MEDIA-LIST
+           MOVE 0 TO DB2-I-USERNAME-LEN OF DB2G-BACKUP-STRUCT
+           MOVE 0 TO DB2-I-PASSWORD-LEN OF DB2G-BACKUP-STRUCT
+           MOVE 0 TO DB2-I-VENDOR-OPTIONS-SIZE
+               OF DB2G-BACKUP-STRUCT
+           MOVE 0 TO DB2-O-BACKUP-SIZE OF DB2G-BACKUP-STRUCT
+           MOVE DB2BACKUP-TABLESPACE
+               TO DB2-I-CALLER-ACTION OF DB2G-BACKUP-STRUCT
+           MOVE DB2BACKUP-ONLINE
+               TO DB2-I-OPTIONS OF DB2G-BACKUP-STRUCT
+           MOVE 50 TO DB2-I-UTIL-IMPACT-PRIORITY
+               OF DB2G-BACKUP-STRUCT
+           MOVE WS-COMPR-LIBRARY-LEN TO DB2-I-COMPR-LIBRARY-LEN
+               OF DB2G-BACKUP-STRUCT
+           IF WS-COMPR-LIBRARY-LEN > 0
+               SET DB2-PI-COMPR-LIBRARY OF DB2G-BACKUP-STRUCT
+                   TO ADDRESS OF WS-COMPR-LIBRARY
+           ELSE
+               SET DB2-PI-COMPR-LIBRARY OF DB2G-BACKUP-STRUCT TO NULL
+           END-IF
+           MOVE 0 TO DB2-I-ALL-NODE-FLAG OF DB2G-BACKUP-STRUCT
+           MOVE 0 TO DB2-I-NUM-NODES OF DB2G-BACKUP-STRUCT
+
+           CALL "db2gBackup" USING BY VALUE WS-DB2-VERSION
+                                    BY REFERENCE DB2G-BACKUP-STRUCT
+                                    BY REFERENCE SQLCA
+
+           IF SQLCODE NOT = 0
+               MOVE "Y" TO WS-PARTIAL-SW
+               MOVE SQLCODE TO WS-SQLCODE-DISP
+               DISPLAY "BKRECON: db2gBackup SQLCODE=" WS-SQLCODE-DISP
+           END-IF
+
+           MOVE 0 TO WS-BACKED-UP-COUNT
+           IF SQLCODE = 0
+               PERFORM 4100-VERIFY-ACTUAL-COUNT
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-BACKUP-ID.
+
+       4100-VERIFY-ACTUAL-COUNT.
+      * DB2G-BACKUP-STRUCT has no per-tablespace success flag - a
+      * clean SQLCODE only means the db2gBackup call itself returned
+      * cleanly, not that every tablespace asked for made it into the
+      * image.  The history entry the backup just wrote is where DB2
+      * actually reports that back (DB2-O-NUM-TABLESPACES), so look
+      * that entry up by the timestamp db2gBackup handed back instead
+      * of assuming the submitted count succeeded.
+           SET DB2-PI-DATABASE-ALIAS OF DB2G-HISTORY-OPEN-STRUCT
+               TO ADDRESS OF WS-DBALIAS
+           MOVE 8 TO DB2-I-ALIAS-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           SET DB2-PI-TIMESTAMP OF DB2G-HISTORY-OPEN-STRUCT
+               TO ADDRESS OF WS-TIMESTAMP
+           MOVE 14 TO DB2-I-TIMESTAMP-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           SET DB2-PI-OBJECT-NAME OF DB2G-HISTORY-OPEN-STRUCT TO NULL
+           MOVE 0 TO DB2-I-OBJECT-NAME-LEN
+               OF DB2G-HISTORY-OPEN-STRUCT
+           MOVE DB2HISTORY-LIST-BACKUP TO DB2-I-CALLER-ACTION
+               OF DB2G-HISTORY-OPEN-STRUCT
+
+           CALL "db2gHistoryOpenScan" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-HISTORY-OPEN-STRUCT
+                     BY REFERENCE SQLCA
+
+           MOVE DB2-O-NUM-ROWS OF DB2G-HISTORY-OPEN-STRUCT
+               TO WS-HIST-TOTAL-ROWS
+
+           IF SQLCODE = 0 AND WS-HIST-TOTAL-ROWS > 0
+               SET DB2-PIO-DATA OF DB2-O-OBJECT-PART
+                       OF DB2HISTORY-DATA TO NULL
+               MOVE 0 TO DB2-I-LENGTH OF DB2-O-OBJECT-PART
+                   OF DB2HISTORY-DATA
+               SET DB2-PIO-DATA OF DB2-O-END-TIME
+                       OF DB2HISTORY-DATA TO NULL
+               MOVE 0 TO DB2-I-LENGTH OF DB2-O-END-TIME
+                   OF DB2HISTORY-DATA
+               SET DB2-PIO-DATA OF DB2-O-FIRST-LOG
+                       OF DB2HISTORY-DATA TO NULL
+               MOVE 0 TO DB2-I-LENGTH OF DB2-O-FIRST-LOG
+                   OF DB2HISTORY-DATA
+               SET DB2-PIO-DATA OF DB2-O-LAST-LOG
+                       OF DB2HISTORY-DATA TO NULL
+               MOVE 0 TO DB2-I-LENGTH OF DB2-O-LAST-LOG
+                   OF DB2HISTORY-DATA
+               SET DB2-PIO-DATA OF DB2-O-ID OF DB2HISTORY-DATA
+                       TO NULL
+               MOVE 0 TO DB2-I-LENGTH OF DB2-O-ID OF DB2HISTORY-DATA
+               SET DB2-PIO-DATA OF DB2-O-TABLE-QUALIFIER
+                       OF DB2HISTORY-DATA TO NULL
+               MOVE 0 TO DB2-I-LENGTH OF DB2-O-TABLE-QUALIFIER
+                   OF DB2HISTORY-DATA
+               SET DB2-PIO-DATA OF DB2-O-TABLE-NAME
+                       OF DB2HISTORY-DATA TO NULL
+               MOVE 0 TO DB2-I-LENGTH OF DB2-O-TABLE-NAME
+                   OF DB2HISTORY-DATA
+               SET DB2-PIO-DATA OF DB2-O-LOCATION
+                       OF DB2HISTORY-DATA TO NULL
+               MOVE 0 TO DB2-I-LENGTH OF DB2-O-LOCATION
+                   OF DB2HISTORY-DATA
+               SET DB2-PIO-DATA OF DB2-O-COMMENT
+                       OF DB2HISTORY-DATA TO NULL
+               MOVE 0 TO DB2-I-LENGTH OF DB2-O-COMMENT
+                   OF DB2HISTORY-DATA
+               SET DB2-PIO-DATA OF DB2-O-COMMAND-TEXT
+                       OF DB2HISTORY-DATA TO NULL
+               MOVE 0 TO DB2-I-LENGTH OF DB2-O-COMMAND-TEXT
+                   OF DB2HISTORY-DATA
+               SET DB2-PO-EVENT-SQLCA OF DB2HISTORY-DATA TO NULL
+               SET DB2-PO-TABLESPACE OF DB2HISTORY-DATA TO NULL
+               MOVE 0 TO DB2-I-NUM-TABLESPACES OF DB2HISTORY-DATA
+               MOVE "SQLUHINF" TO DB2-IO-HIST-DATA-ID
+                   OF DB2HISTORY-DATA
+
+               SET DB2-PIO-HIST-DATA OF DB2HISTORY-GET-ENTRY-STRUCT
+                   TO ADDRESS OF DB2HISTORY-DATA
+               MOVE DB2-O-HANDLE OF DB2G-HISTORY-OPEN-STRUCT
+                   TO DB2-I-HANDLE OF DB2HISTORY-GET-ENTRY-STRUCT
+               MOVE DB2HISTORY-GET-ENTRY TO DB2-I-CALLER-ACTION
+                   OF DB2HISTORY-GET-ENTRY-STRUCT
+
+               CALL "db2gHistoryGetEntry" USING BY VALUE WS-DB2-VERSION
+                         BY REFERENCE DB2HISTORY-GET-ENTRY-STRUCT
+                         BY REFERENCE SQLCA
+
+               IF SQLCODE = 0
+                   MOVE DB2-O-NUM-TABLESPACES OF DB2HISTORY-DATA
+                       TO WS-BACKED-UP-COUNT
+               END-IF
+           END-IF
+
+           CALL "db2gHistoryCloseScan" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2-O-HANDLE
+                        OF DB2G-HISTORY-OPEN-STRUCT
+                     BY REFERENCE SQLCA.
+
+       5000-LOG-COMPRESSION-HISTORY.
+           MOVE WS-BACKUP-ID TO CH-BACKUP-ID
+           MOVE WS-DBALIAS TO CH-DBALIAS
+           MOVE WS-COMPR-LIBRARY-LEN TO CH-COMPR-LIBRARY-LEN
+           MOVE WS-COMPR-LIBRARY TO CH-COMPR-LIBRARY
+           WRITE COMPR-HISTORY-REC.
+
+       5500-SAVE-LAST-BACKUP-SIZE.
+      * Overwritten every run - MEDIACHK reads this to size next
+      * time's free-space check against the most recent backup, not
+      * some stale figure from months ago.  DB2-O-BACKUP-SIZE comes
+      * back from db2gBackup in megabytes; MEDIACHK compares free
+      * space in kilobytes, so convert here rather than making every
+      * reader guess the unit.
+           OPEN OUTPUT LAST-BACKUP-SIZE-FILE
+           COMPUTE LAST-BACKUP-SIZE-REC =
+               DB2-O-BACKUP-SIZE OF DB2G-BACKUP-STRUCT * 1024
+           WRITE LAST-BACKUP-SIZE-REC
+           CLOSE LAST-BACKUP-SIZE-FILE.
+
+       6000-WRITE-RECONCILIATION-REPORT.
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "BACKUP RECONCILIATION REPORT  ID=" WS-BACKUP-ID
+                  "  SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO RECON-REPORT-REC
+           WRITE RECON-REPORT-REC
+
+           MOVE SPACES TO RECON-REPORT-REC
+           WRITE RECON-REPORT-REC
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TS-NUM-ENTRY
+               SET WS-TS-IDX TO WS-SUB
+      * DB2G-BACKUP-STRUCT has no per-tablespace success flag (see
+      * 4100-VERIFY-ACTUAL-COUNT) - this report can only make a
+      * specific per-line BACKEDUP claim when the verified aggregate
+      * count matches what was requested.  A mismatch gets every line
+      * routed to the totals below rather than a false per-line Y.
+               IF SQLCODE NOT = 0
+                   MOVE "N" TO WS-YN-FLAG
+               ELSE
+                   IF WS-BACKED-UP-COUNT = WS-EXPECTED-COUNT
+                       MOVE "Y" TO WS-YN-FLAG
+                   ELSE
+                       MOVE "SEE TOTALS" TO WS-YN-FLAG
+                   END-IF
+               END-IF
+               STRING "TABLESPACE " WS-TS-NAME (WS-TS-IDX)
+                      " REQUESTED=Y BACKEDUP=" WS-YN-FLAG
+                   DELIMITED BY SIZE INTO RECON-REPORT-REC
+               WRITE RECON-REPORT-REC
+           END-PERFORM
+
+           MOVE SPACES TO RECON-REPORT-REC
+           WRITE RECON-REPORT-REC
+      * DB2-O-BACKUP-SIZE comes back from db2gBackup in megabytes -
+      * convert to KB here the same way 5500-SAVE-LAST-BACKUP-SIZE
+      * does, so this report and the MEDIACHK size file it is
+      * reconciled against agree on the unit.
+           COMPUTE WS-BACKUP-SIZE-DISP =
+               DB2-O-BACKUP-SIZE OF DB2G-BACKUP-STRUCT * 1024
+           STRING "SIZE(KB)=" WS-BACKUP-SIZE-DISP
+                  "  EXPECTED-TABLESPACES=" WS-EXPECTED-COUNT
+                  "  BACKED-UP-TABLESPACES=" WS-BACKED-UP-COUNT
+               DELIMITED BY SIZE INTO RECON-REPORT-REC
+           WRITE RECON-REPORT-REC
+
+           IF WS-PARTIAL-BACKUP
+                   OR WS-BACKED-UP-COUNT NOT = WS-EXPECTED-COUNT
+               MOVE "*** PARTIAL BACKUP - REVIEW BEFORE SHIPPING ***"
+                   TO RECON-REPORT-REC
+               WRITE RECON-REPORT-REC
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE RECON-REPORT-FILE
+           CLOSE COMPRESSION-HISTORY-FILE.
