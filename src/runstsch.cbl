@@ -0,0 +1,135 @@
+      *************************************************************************
+      *
+      * Program: RUNSTSCH
+      *
+      * Function: Runstats scheduling driver.  Reads a control file of
+      *           table name, DB2-I-RUNSTATS-FLAGS bitmask,
+      *           DB2-I-SAMPLING-OPTION percentage, and
+      *           DB2-I-UTIL-IMPACT-PRIORITY per table and loops over
+      *           it calling db2gRunstats once per table, so
+      *           high-churn tables can carry a full-column-stats
+      *           bitmask nightly while huge, stable history tables
+      *           carry a cheap sampled-stats bitmask weekly, without
+      *           anyone hand-building each RUNSTATS command.
+      *
+      *************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNSTSCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNSTATS-CONTROL-FILE ASSIGN TO WS-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT RUNSTATS-LOG-FILE ASSIGN TO WS-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNSTATS-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  RUNSTATS-CONTROL-REC.
+           05 RSC-TABLE-NAME           PIC X(30).
+           05 RSC-FLAGS                PIC 9(9).
+           05 RSC-SAMPLING-PCT         PIC 9(3)V9(2).
+           05 RSC-PRIORITY             PIC 9(9).
+
+       FD  RUNSTATS-LOG-FILE
+           RECORDING MODE IS F.
+       01  RUNSTATS-LOG-REC            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION              PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-CONTROL-DD               PIC X(40) VALUE "RUNSTSCH.DAT".
+       01  WS-LOG-DD                   PIC X(40) VALUE "RUNSTSCH.LOG".
+
+       01  WS-CONTROL-STATUS           PIC XX.
+       01  WS-LOG-STATUS               PIC XX.
+       01  WS-EOF-SW                   PIC X     VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+       01  WS-TABLE-NAME                PIC X(30) VALUE SPACES.
+       01  WS-FLAGS-DISP                PIC Z(8)9.
+       01  WS-SAMPLING-PCT-DISP         PIC ZZZ.99.
+       01  WS-PRIORITY-DISP             PIC Z(8)9.
+       01  WS-SQLCODE-DISP              PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CONTROL-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RUNSTATS-CONTROL-FILE
+           OPEN EXTEND RUNSTATS-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               CLOSE RUNSTATS-LOG-FILE
+               OPEN OUTPUT RUNSTATS-LOG-FILE
+           END-IF.
+
+       2000-PROCESS-CONTROL-FILE.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ RUNSTATS-CONTROL-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       MOVE RSC-TABLE-NAME TO WS-TABLE-NAME
+                       PERFORM 3000-RUN-RUNSTATS
+                       PERFORM 4000-LOG-RESULT
+               END-READ
+           END-PERFORM
+           CLOSE RUNSTATS-CONTROL-FILE.
+
+       3000-RUN-RUNSTATS.
+           MOVE RSC-SAMPLING-PCT
+               TO DB2-I-SAMPLING-OPTION OF DB2G-RUNSTATS-DATA
+           SET DB2-PI-TABLENAME OF DB2G-RUNSTATS-DATA
+               TO ADDRESS OF WS-TABLE-NAME
+           SET DB2-PI-COLUMN-LIST OF DB2G-RUNSTATS-DATA TO NULL
+           SET DB2-PI-COLUMN-DIST-LIST OF DB2G-RUNSTATS-DATA TO NULL
+           SET DB2-PI-COLUMN-GROUP-LIST OF DB2G-RUNSTATS-DATA
+               TO NULL
+           SET DB2-PI-INDEX-LIST OF DB2G-RUNSTATS-DATA TO NULL
+           SET DB2-PI-INDEX-NAMES-LEN OF DB2G-RUNSTATS-DATA TO NULL
+           MOVE RSC-FLAGS
+               TO DB2-I-RUNSTATS-FLAGS OF DB2G-RUNSTATS-DATA
+           MOVE 30 TO DB2-I-TABLENAME-LEN OF DB2G-RUNSTATS-DATA
+           MOVE 0 TO DB2-I-NUM-COLUMNS OF DB2G-RUNSTATS-DATA
+           MOVE 0 TO DB2-I-NUM-COLDIST OF DB2G-RUNSTATS-DATA
+           MOVE 0 TO DB2-I-NUM-COL-GROUPS OF DB2G-RUNSTATS-DATA
+           MOVE 0 TO DB2-I-NUM-INDEXES OF DB2G-RUNSTATS-DATA
+           MOVE DB2RUNSTATS-PARALLELISM-DFLT
+               TO DB2-I-PARALLELISM-OPTION OF DB2G-RUNSTATS-DATA
+           MOVE 0 TO DB2-I-TABLE-DEF-FREQ-VALUES
+               OF DB2G-RUNSTATS-DATA
+           MOVE 0 TO DB2-I-TABLE-DEF-QUANTILES OF DB2G-RUNSTATS-DATA
+           MOVE 0 TO DB2-I-SAMPLING-REPEATABLE OF DB2G-RUNSTATS-DATA
+           MOVE RSC-PRIORITY
+               TO DB2-I-UTIL-IMPACT-PRIORITY OF DB2G-RUNSTATS-DATA
+
+           CALL "db2gRunstats" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-RUNSTATS-DATA
+                     BY REFERENCE SQLCA.
+
+       4000-LOG-RESULT.
+           MOVE RSC-FLAGS TO WS-FLAGS-DISP
+           MOVE RSC-SAMPLING-PCT TO WS-SAMPLING-PCT-DISP
+           MOVE RSC-PRIORITY TO WS-PRIORITY-DISP
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "RUNSTATS TABLE=" WS-TABLE-NAME
+                  " FLAGS=" WS-FLAGS-DISP
+                  " SAMPLING=" WS-SAMPLING-PCT-DISP
+                  " PRIORITY=" WS-PRIORITY-DISP
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO RUNSTATS-LOG-REC
+           WRITE RUNSTATS-LOG-REC.
+
+       9000-TERMINATE.
+           CLOSE RUNSTATS-LOG-FILE.
