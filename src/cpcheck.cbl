@@ -0,0 +1,167 @@
+      ******************************************************************
+      *
+      * Program: CPCHECK
+      *
+      * Function: Code page conversion spot-checker.  Given a sample
+      *           of source bytes (Windows-side extract, code page
+      *           1252), runs each one through the SQLE-1252-500
+      *           WEIGHT-xx conversion table used by our collation to
+      *           see what it maps to on the mainframe-side EBCDIC
+      *           (CCSID 500) tables, and flags anything that maps
+      *           into the control character range - so a bad source
+      *           encoding on day one of a new feed is caught before
+      *           weeks of silently mis-translated names/addresses go
+      *           by unnoticed.  SQLE-1252-500 is a flat 256-field
+      *           group (one WEIGHT-xx field per byte value, not an
+      *           indexable table), so WS-1252-500-TABLE below
+      *           REDEFINES it as an OCCURS 256 array we can subscript
+      *           by byte value.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPCHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOURCE-BYTE-FILE ASSIGN TO WS-SOURCE-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SOURCE-STATUS.
+           SELECT SPOTCHECK-REPORT-FILE ASSIGN TO WS-REPORT-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOURCE-BYTE-FILE
+           RECORDING MODE IS F.
+       01  SOURCE-BYTE-REC.
+      * Decimal 0-255 value of the source (code page 1252) byte to
+      * spot-check - kept as plain decimal text so a sample list can
+      * be typed and read by a human, rather than embedding raw
+      * control/high-bit bytes in a LINE SEQUENTIAL text file.
+           05 SB-BYTE-VALUE            PIC 9(3).
+
+       FD  SPOTCHECK-REPORT-FILE
+           RECORDING MODE IS F.
+       01  SPOTCHECK-REPORT-REC        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY "sql1252a.cbl".
+       01  WS-1252-500-TABLE REDEFINES SQLE-1252-500.
+           05 WS-WEIGHT-ENTRY PIC X OCCURS 256 TIMES
+                                     INDEXED BY WS-WT-IDX.
+
+       01  WS-SOURCE-DD                PIC X(40) VALUE "CPCHECK.DAT".
+       01  WS-REPORT-DD                PIC X(40) VALUE "CPCHECK.RPT".
+
+       01  WS-SOURCE-STATUS            PIC XX.
+       01  WS-REPORT-STATUS            PIC XX.
+       01  WS-EOF-SW                   PIC X     VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+      * Below X'40' in the CCSID 500 EBCDIC table is the control
+      * character range for this collation - anything mapping under
+      * that line is suspicious for what should be a printable
+      * name/address character.
+       01  WS-CONTROL-RANGE-CEILING    PIC 9(3)  VALUE 64.
+
+       01  WS-TABLE-INDEX               PIC 9(4)  VALUE 0.
+       01  WS-MAPPED-CHAR                PIC X.
+       01  WS-MAPPED-VALUE               PIC 9(3)  VALUE 0.
+
+       01  WS-CHECKED-COUNT              PIC 9(9)  VALUE 0.
+       01  WS-SUSPECT-COUNT              PIC 9(9)  VALUE 0.
+       01  WS-INVALID-COUNT               PIC 9(9)  VALUE 0.
+
+       01  WS-SOURCE-VALUE-DISP           PIC Z(2)9.
+       01  WS-MAPPED-VALUE-DISP           PIC Z(2)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-EACH-BYTE
+           PERFORM 8000-WRITE-SUMMARY-TOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SOURCE-BYTE-FILE
+           OPEN OUTPUT SPOTCHECK-REPORT-FILE.
+
+       2000-CHECK-EACH-BYTE.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ SOURCE-BYTE-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-CHECKED-COUNT
+      * SB-BYTE-VALUE is PIC 9(3) so it can hold 0-999, but
+      * WS-1252-500-TABLE only has 256 entries (one per code page
+      * 1252 byte value) - reject anything out of range here instead
+      * of subscripting the table with it.
+                       IF SB-BYTE-VALUE > 255
+                           ADD 1 TO WS-INVALID-COUNT
+                           PERFORM 2050-REPORT-INVALID-BYTE
+                       ELSE
+                           PERFORM 2100-LOOKUP-WEIGHT
+                           PERFORM 2200-EVALUATE-WEIGHT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SOURCE-BYTE-FILE.
+
+       2050-REPORT-INVALID-BYTE.
+           MOVE SB-BYTE-VALUE TO WS-SOURCE-VALUE-DISP
+           STRING "INVALID SOURCE=" WS-SOURCE-VALUE-DISP
+                  " - NOT A VALID CODE PAGE 1252 BYTE VALUE (0-255)"
+               DELIMITED BY SIZE INTO SPOTCHECK-REPORT-REC
+           WRITE SPOTCHECK-REPORT-REC.
+
+       2100-LOOKUP-WEIGHT.
+      * Table entry 1 is WEIGHT-00 (source byte value 0), so the
+      * subscript is always the byte value plus one.
+           COMPUTE WS-TABLE-INDEX = SB-BYTE-VALUE + 1
+           SET WS-WT-IDX TO WS-TABLE-INDEX
+           MOVE WS-WEIGHT-ENTRY (WS-WT-IDX) TO WS-MAPPED-CHAR
+           MOVE FUNCTION ORD (WS-MAPPED-CHAR) TO WS-MAPPED-VALUE
+           SUBTRACT 1 FROM WS-MAPPED-VALUE.
+
+       2200-EVALUATE-WEIGHT.
+           MOVE SB-BYTE-VALUE TO WS-SOURCE-VALUE-DISP
+           MOVE WS-MAPPED-VALUE TO WS-MAPPED-VALUE-DISP
+           IF WS-MAPPED-VALUE < WS-CONTROL-RANGE-CEILING
+               ADD 1 TO WS-SUSPECT-COUNT
+               STRING "SUSPECT SOURCE=" WS-SOURCE-VALUE-DISP
+                      " MAPPED=" WS-MAPPED-VALUE-DISP
+                      " - MAPS INTO CONTROL CHARACTER RANGE"
+                   DELIMITED BY SIZE INTO SPOTCHECK-REPORT-REC
+               WRITE SPOTCHECK-REPORT-REC
+           ELSE
+               STRING "OK      SOURCE=" WS-SOURCE-VALUE-DISP
+                      " MAPPED=" WS-MAPPED-VALUE-DISP
+                   DELIMITED BY SIZE INTO SPOTCHECK-REPORT-REC
+               WRITE SPOTCHECK-REPORT-REC
+           END-IF.
+
+       8000-WRITE-SUMMARY-TOTALS.
+           MOVE SPACES TO SPOTCHECK-REPORT-REC
+           WRITE SPOTCHECK-REPORT-REC
+           STRING "CPCHECK TOTALS  CHECKED=" WS-CHECKED-COUNT
+                  " SUSPECT=" WS-SUSPECT-COUNT
+                  " INVALID=" WS-INVALID-COUNT
+               DELIMITED BY SIZE INTO SPOTCHECK-REPORT-REC
+           WRITE SPOTCHECK-REPORT-REC
+           IF WS-SUSPECT-COUNT > 0
+               MOVE "*** SUSPECT ENCODING FOUND - REVIEW FEED ***"
+                   TO SPOTCHECK-REPORT-REC
+               WRITE SPOTCHECK-REPORT-REC
+           END-IF
+           IF WS-INVALID-COUNT > 0
+               MOVE "*** INVALID BYTE VALUES IN SAMPLE - REVIEW ***"
+                   TO SPOTCHECK-REPORT-REC
+               WRITE SPOTCHECK-REPORT-REC
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE SPOTCHECK-REPORT-FILE.
