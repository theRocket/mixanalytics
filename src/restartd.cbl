@@ -0,0 +1,199 @@
+      ******************************************************************
+      *
+      * Program: RESTARTD
+      *
+      * Function: Restart-after-crash driver with selective tablespace
+      *           bring-up.  Drives db2gRestartDb (DB2G-RESTART-DB-
+      *           STRUCT) twice against the same database: first with
+      *           the phase-1 tablespace list - the tablespaces the
+      *           most time-critical overnight job actually needs - so
+      *           that job can be unblocked as soon as possible, then
+      *           again with the phase-2 list to bring the remaining
+      *           tablespaces online.  This cuts time-to-first-job-
+      *           running after an abnormal termination instead of
+      *           waiting for every tablespace in the database to come
+      *           online before anything can run.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESTARTD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESTART-CONTROL-FILE ASSIGN TO WS-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT RESTART-PHASE1-FILE ASSIGN TO WS-PHASE1-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PHASE1-STATUS.
+           SELECT RESTART-PHASE2-FILE ASSIGN TO WS-PHASE2-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PHASE2-STATUS.
+           SELECT RESTART-LOG-FILE ASSIGN TO WS-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESTART-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  RC-DB-ALIAS                 PIC X(8).
+
+       FD  RESTART-PHASE1-FILE
+           RECORDING MODE IS F.
+       01  PHASE1-TABLESPACE-REC       PIC X(18).
+
+       FD  RESTART-PHASE2-FILE
+           RECORDING MODE IS F.
+       01  PHASE2-TABLESPACE-REC       PIC X(18).
+
+       FD  RESTART-LOG-FILE
+           RECORDING MODE IS F.
+       01  RESTART-LOG-REC             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION              PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-CONTROL-DD               PIC X(40) VALUE "RESTARTD.DAT".
+       01  WS-PHASE1-DD                PIC X(40) VALUE "RESTART1.DAT".
+       01  WS-PHASE2-DD                PIC X(40) VALUE "RESTART2.DAT".
+       01  WS-LOG-DD                   PIC X(40) VALUE "RESTARTD.LOG".
+
+       01  WS-CONTROL-STATUS           PIC XX.
+       01  WS-PHASE1-STATUS            PIC XX.
+       01  WS-PHASE2-STATUS            PIC XX.
+       01  WS-LOG-STATUS               PIC XX.
+       01  WS-EOF-SW                   PIC X     VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+       01  WS-DB-ALIAS                 PIC X(8)  VALUE SPACES.
+
+      * db2RestartDb's tablespace-name-list parameter is a series of
+      * null-terminated names, not comma-delimited text - WS-LIST-LEN
+      * tracks the accumulated length including each name's
+      * terminating X"00".
+       01  WS-TABLESPACE-LIST          PIC X(2000) VALUE SPACES.
+       01  WS-LIST-LEN                 PIC 9(9)  COMP-5 VALUE 0.
+       01  WS-NAME-LEN                  PIC 9(9)  COMP-5 VALUE 0.
+       01  WS-PHASE-NAME               PIC X(6)  VALUE SPACES.
+
+       01  WS-SQLCODE-DISP             PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RESTART-PHASE1
+           PERFORM 3000-RESTART-PHASE2
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RESTART-CONTROL-FILE
+           READ RESTART-CONTROL-FILE
+               AT END CONTINUE
+               NOT AT END
+                   MOVE RC-DB-ALIAS TO WS-DB-ALIAS
+           END-READ
+           CLOSE RESTART-CONTROL-FILE
+
+           OPEN EXTEND RESTART-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               CLOSE RESTART-LOG-FILE
+               OPEN OUTPUT RESTART-LOG-FILE
+           END-IF.
+
+       2000-RESTART-PHASE1.
+           MOVE "PHASE1" TO WS-PHASE-NAME
+           MOVE SPACES TO WS-TABLESPACE-LIST
+           MOVE 0 TO WS-LIST-LEN
+           OPEN INPUT RESTART-PHASE1-FILE
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ RESTART-PHASE1-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 2200-APPEND-PHASE1-NAME
+               END-READ
+           END-PERFORM
+           CLOSE RESTART-PHASE1-FILE
+           PERFORM 4000-CALL-RESTART-DB.
+
+       2200-APPEND-PHASE1-NAME.
+           COMPUTE WS-NAME-LEN = FUNCTION STORED-CHAR-LENGTH
+               (FUNCTION TRIM(PHASE1-TABLESPACE-REC))
+           IF WS-LIST-LEN > 0
+               STRING WS-TABLESPACE-LIST (1:WS-LIST-LEN)
+                      DELIMITED BY SIZE
+                      PHASE1-TABLESPACE-REC DELIMITED BY SPACE
+                      X"00" DELIMITED BY SIZE
+                   INTO WS-TABLESPACE-LIST
+           ELSE
+               STRING PHASE1-TABLESPACE-REC DELIMITED BY SPACE
+                      X"00" DELIMITED BY SIZE
+                   INTO WS-TABLESPACE-LIST
+           END-IF
+           COMPUTE WS-LIST-LEN = WS-LIST-LEN + WS-NAME-LEN + 1.
+
+       3000-RESTART-PHASE2.
+           MOVE "PHASE2" TO WS-PHASE-NAME
+           MOVE SPACES TO WS-TABLESPACE-LIST
+           MOVE 0 TO WS-LIST-LEN
+           OPEN INPUT RESTART-PHASE2-FILE
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ RESTART-PHASE2-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 3100-APPEND-PHASE2-NAME
+               END-READ
+           END-PERFORM
+           CLOSE RESTART-PHASE2-FILE
+           PERFORM 4000-CALL-RESTART-DB.
+
+       3100-APPEND-PHASE2-NAME.
+           COMPUTE WS-NAME-LEN = FUNCTION STORED-CHAR-LENGTH
+               (FUNCTION TRIM(PHASE2-TABLESPACE-REC))
+           IF WS-LIST-LEN > 0
+               STRING WS-TABLESPACE-LIST (1:WS-LIST-LEN)
+                      DELIMITED BY SIZE
+                      PHASE2-TABLESPACE-REC DELIMITED BY SPACE
+                      X"00" DELIMITED BY SIZE
+                   INTO WS-TABLESPACE-LIST
+           ELSE
+               STRING PHASE2-TABLESPACE-REC DELIMITED BY SPACE
+                      X"00" DELIMITED BY SIZE
+                   INTO WS-TABLESPACE-LIST
+           END-IF
+           COMPUTE WS-LIST-LEN = WS-LIST-LEN + WS-NAME-LEN + 1.
+
+       4000-CALL-RESTART-DB.
+           MOVE 8 TO DB2-I-DATABASE-NAME-LEN OF DB2G-RESTART-DB-STRUCT
+           MOVE 0 TO DB2-I-USER-ID-LEN OF DB2G-RESTART-DB-STRUCT
+           MOVE 0 TO DB2-I-PASSWORD-LEN OF DB2G-RESTART-DB-STRUCT
+           MOVE WS-LIST-LEN TO DB2-I-TABLESPACE-NAMES-LEN
+               OF DB2G-RESTART-DB-STRUCT
+           SET DB2-PI-DATABASE-NAME OF DB2G-RESTART-DB-STRUCT
+               TO ADDRESS OF WS-DB-ALIAS
+           SET DB2-PI-USER-ID OF DB2G-RESTART-DB-STRUCT TO NULL
+           SET DB2-PI-PASSWORD OF DB2G-RESTART-DB-STRUCT TO NULL
+           SET DB2-PI-TABLESPACE-NAMES OF DB2G-RESTART-DB-STRUCT
+               TO ADDRESS OF WS-TABLESPACE-LIST
+
+           CALL "db2gRestartDb" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-RESTART-DB-STRUCT
+                     BY REFERENCE SQLCA
+
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "RESTARTDB " WS-PHASE-NAME
+                  " ALIAS=" WS-DB-ALIAS
+                  " TABLESPACES=" WS-TABLESPACE-LIST
+                  DELIMITED BY SIZE
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO RESTART-LOG-REC
+           WRITE RESTART-LOG-REC.
+
+       9000-TERMINATE.
+           CLOSE RESTART-LOG-FILE.
