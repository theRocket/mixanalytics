@@ -0,0 +1,291 @@
+      ******************************************************************
+      *
+      * Program: MEDIACHK
+      *
+      * Function: Backup media path validation pre-flight.  Reads the
+      *           same tablespace and media control files BKRECON is
+      *           about to hand to db2gBackup, confirms every media
+      *           path in the list is actually mounted and has enough
+      *           free space on hand for the last known backup size,
+      *           and writes a clear ABORT signal to the check log
+      *           before db2gBackup is ever called - instead of a
+      *           mount point that went away overnight only showing up
+      *           as a failure 40 minutes into the backup window.  Free
+      *           space per path comes from a control file an OS-level
+      *           "df" job refreshes ahead of this run; this program
+      *           has no way to query the filesystem directly.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MEDIACHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TS-CONTROL-FILE ASSIGN TO WS-TS-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TS-CTL-STATUS.
+           SELECT MEDIA-CONTROL-FILE ASSIGN TO WS-MEDIA-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MEDIA-CTL-STATUS.
+           SELECT FREE-SPACE-CONTROL-FILE ASSIGN TO WS-FREESPACE-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FREESPACE-STATUS.
+           SELECT LAST-BACKUP-SIZE-FILE ASSIGN TO WS-LASTSIZE-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LASTSIZE-STATUS.
+           SELECT PROBE-FILE ASSIGN TO WS-PROBE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROBE-STATUS.
+           SELECT MEDIACHK-LOG-FILE ASSIGN TO WS-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TS-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  TS-CONTROL-REC             PIC X(18).
+
+       FD  MEDIA-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  MEDIA-CONTROL-REC          PIC X(215).
+
+       FD  FREE-SPACE-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  FREE-SPACE-CONTROL-REC.
+           05 FS-MEDIA-PATH           PIC X(215).
+           05 FS-FREE-KB              PIC 9(9).
+
+       FD  LAST-BACKUP-SIZE-FILE
+           RECORDING MODE IS F.
+       01  LAST-BACKUP-SIZE-REC       PIC 9(9).
+
+       FD  PROBE-FILE
+           RECORDING MODE IS F.
+       01  PROBE-REC                  PIC X(1).
+
+       FD  MEDIACHK-LOG-FILE
+           RECORDING MODE IS F.
+       01  MEDIACHK-LOG-REC           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TS-CONTROL-DD           PIC X(40) VALUE "BKTSCTL.DAT".
+       01  WS-MEDIA-CONTROL-DD        PIC X(40) VALUE "BKMEDCTL.DAT".
+       01  WS-FREESPACE-DD            PIC X(40) VALUE "MEDIACHK.DAT".
+       01  WS-LASTSIZE-DD             PIC X(40) VALUE "BKLASTSZ.DAT".
+       01  WS-LOG-DD                  PIC X(40) VALUE "MEDIACHK.LOG".
+
+       01  WS-TS-CTL-STATUS           PIC XX.
+       01  WS-MEDIA-CTL-STATUS        PIC XX.
+       01  WS-FREESPACE-STATUS        PIC XX.
+       01  WS-LASTSIZE-STATUS         PIC XX.
+       01  WS-PROBE-STATUS            PIC XX.
+       01  WS-LOG-STATUS              PIC XX.
+       01  WS-EOF-SW                  PIC X     VALUE "N".
+           88 WS-EOF                  VALUE "Y".
+
+       01  WS-TS-NUM-ENTRY            PIC 9(9)  VALUE 0.
+
+       01  WS-MEDIA-LIST-TABLE.
+           05 WS-MED-NUM-ENTRY        PIC S9(9) COMP-5 VALUE 0.
+           05 WS-MED-ENTRY OCCURS 10 TIMES INDEXED BY WS-MED-IDX.
+               10 WS-MED-PATH         PIC X(215).
+
+       01  WS-FREE-SPACE-TABLE.
+           05 WS-FS-NUM-ENTRY         PIC S9(9) COMP-5 VALUE 0.
+           05 WS-FS-ENTRY OCCURS 10 TIMES INDEXED BY WS-FS-IDX.
+               10 WS-FS-PATH          PIC X(215).
+               10 WS-FS-FREE-KB       PIC 9(9).
+
+       01  WS-PROBE-PATH              PIC X(215) VALUE SPACES.
+
+       01  WS-LAST-BACKUP-SIZE-KB     PIC 9(9)  VALUE 0.
+       01  WS-LAST-SIZE-KNOWN-SW      PIC X     VALUE "N".
+           88 WS-LAST-SIZE-KNOWN      VALUE "Y".
+
+       01  WS-ABORT-SW                PIC X     VALUE "N".
+           88 WS-ABORT-BACKUP         VALUE "Y".
+       01  WS-PATH-OK-SW              PIC X.
+           88 WS-PATH-OK              VALUE "Y".
+       01  WS-FS-FOUND-SW             PIC X.
+           88 WS-FS-FOUND             VALUE "Y".
+
+       01  WS-FREE-KB-DISP            PIC Z(8)9.
+       01  WS-NEED-KB-DISP            PIC Z(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-TABLESPACE-LIST
+           PERFORM 2500-LOAD-MEDIA-LIST
+           PERFORM 2700-LOAD-FREE-SPACE-TABLE
+           PERFORM 2900-LOAD-LAST-BACKUP-SIZE
+           PERFORM 3000-VALIDATE-MEDIA-PATHS
+           PERFORM 4000-WRITE-VERDICT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TS-CONTROL-FILE
+           OPEN INPUT MEDIA-CONTROL-FILE
+           OPEN INPUT FREE-SPACE-CONTROL-FILE
+           OPEN INPUT LAST-BACKUP-SIZE-FILE
+           OPEN EXTEND MEDIACHK-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               CLOSE MEDIACHK-LOG-FILE
+               OPEN OUTPUT MEDIACHK-LOG-FILE
+           END-IF.
+
+       2000-LOAD-TABLESPACE-LIST.
+      * Tablespace count is informational only in this report - the
+      * media paths and free space are what gate the go/no-go call.
+           IF WS-TS-CTL-STATUS = "00"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF
+                   READ TS-CONTROL-FILE
+                       AT END MOVE "Y" TO WS-EOF-SW
+                       NOT AT END ADD 1 TO WS-TS-NUM-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE TS-CONTROL-FILE
+           END-IF.
+
+       2500-LOAD-MEDIA-LIST.
+           IF WS-MEDIA-CTL-STATUS = "00"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF
+                   READ MEDIA-CONTROL-FILE
+                       AT END MOVE "Y" TO WS-EOF-SW
+                       NOT AT END
+                           IF WS-MED-NUM-ENTRY < 10
+                               ADD 1 TO WS-MED-NUM-ENTRY
+                               SET WS-MED-IDX TO WS-MED-NUM-ENTRY
+                               MOVE MEDIA-CONTROL-REC
+                                   TO WS-MED-PATH (WS-MED-IDX)
+                           ELSE
+                               DISPLAY "MEDIACHK: media list full "
+                                   "(10) - skipping " MEDIA-CONTROL-REC
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MEDIA-CONTROL-FILE
+           END-IF.
+
+       2700-LOAD-FREE-SPACE-TABLE.
+           IF WS-FREESPACE-STATUS = "00"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF
+                   READ FREE-SPACE-CONTROL-FILE
+                       AT END MOVE "Y" TO WS-EOF-SW
+                       NOT AT END
+                           IF WS-FS-NUM-ENTRY < 10
+                               ADD 1 TO WS-FS-NUM-ENTRY
+                               SET WS-FS-IDX TO WS-FS-NUM-ENTRY
+                               MOVE FS-MEDIA-PATH
+                                   TO WS-FS-PATH (WS-FS-IDX)
+                               MOVE FS-FREE-KB
+                                   TO WS-FS-FREE-KB (WS-FS-IDX)
+                           ELSE
+                               DISPLAY "MEDIACHK: free-space table "
+                                   "full (10) - skipping " FS-MEDIA-PATH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FREE-SPACE-CONTROL-FILE
+           END-IF.
+
+       2900-LOAD-LAST-BACKUP-SIZE.
+           MOVE "N" TO WS-LAST-SIZE-KNOWN-SW
+           IF WS-LASTSIZE-STATUS = "00"
+               READ LAST-BACKUP-SIZE-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE LAST-BACKUP-SIZE-REC
+                           TO WS-LAST-BACKUP-SIZE-KB
+                       MOVE "Y" TO WS-LAST-SIZE-KNOWN-SW
+               END-READ
+               CLOSE LAST-BACKUP-SIZE-FILE
+           END-IF.
+
+       3000-VALIDATE-MEDIA-PATHS.
+           IF WS-MED-NUM-ENTRY = 0
+               MOVE "Y" TO WS-ABORT-SW
+               MOVE "MEDIACHK: NO MEDIA PATHS FOUND IN CONTROL FILE"
+                   TO MEDIACHK-LOG-REC
+               WRITE MEDIACHK-LOG-REC
+           ELSE
+               PERFORM VARYING WS-MED-IDX FROM 1 BY 1
+                       UNTIL WS-MED-IDX > WS-MED-NUM-ENTRY
+                   PERFORM 3100-CHECK-ONE-PATH
+               END-PERFORM
+           END-IF.
+
+       3100-CHECK-ONE-PATH.
+           MOVE "Y" TO WS-PATH-OK-SW
+           MOVE WS-MED-PATH (WS-MED-IDX) TO WS-PROBE-PATH
+           OPEN INPUT PROBE-FILE
+           IF WS-PROBE-STATUS NOT = "00" AND WS-PROBE-STATUS NOT = "35"
+               MOVE "N" TO WS-PATH-OK-SW
+               MOVE "Y" TO WS-ABORT-SW
+               STRING "MEDIACHK: PATH=" WS-MED-PATH (WS-MED-IDX)
+                      " STATUS=FAIL REASON=MOUNT POINT NOT AVAILABLE"
+                   DELIMITED BY SIZE INTO MEDIACHK-LOG-REC
+               WRITE MEDIACHK-LOG-REC
+           ELSE
+               IF WS-PROBE-STATUS = "00"
+                   CLOSE PROBE-FILE
+               END-IF
+               PERFORM 3200-CHECK-FREE-SPACE
+           END-IF.
+
+       3200-CHECK-FREE-SPACE.
+           MOVE "N" TO WS-FS-FOUND-SW
+           SET WS-FS-IDX TO 1
+           SEARCH WS-FS-ENTRY
+               AT END CONTINUE
+               WHEN WS-FS-PATH (WS-FS-IDX) = WS-MED-PATH (WS-MED-IDX)
+                   MOVE "Y" TO WS-FS-FOUND-SW
+           END-SEARCH
+           IF NOT WS-FS-FOUND
+               MOVE "N" TO WS-PATH-OK-SW
+               MOVE "Y" TO WS-ABORT-SW
+               STRING "MEDIACHK: PATH=" WS-MED-PATH (WS-MED-IDX)
+                      " STATUS=FAIL REASON=FREE SPACE UNKNOWN"
+                   DELIMITED BY SIZE INTO MEDIACHK-LOG-REC
+               WRITE MEDIACHK-LOG-REC
+           ELSE
+               IF WS-LAST-SIZE-KNOWN AND WS-FS-FREE-KB (WS-FS-IDX) <
+                       WS-LAST-BACKUP-SIZE-KB
+                   MOVE "N" TO WS-PATH-OK-SW
+                   MOVE "Y" TO WS-ABORT-SW
+                   MOVE WS-FS-FREE-KB (WS-FS-IDX) TO WS-FREE-KB-DISP
+                   MOVE WS-LAST-BACKUP-SIZE-KB TO WS-NEED-KB-DISP
+                   STRING "MEDIACHK: PATH=" WS-MED-PATH (WS-MED-IDX)
+                          " STATUS=FAIL REASON=INSUFFICIENT FREE"
+                          " SPACE FREE-KB=" WS-FREE-KB-DISP
+                          " NEED-KB=" WS-NEED-KB-DISP
+                       DELIMITED BY SIZE INTO MEDIACHK-LOG-REC
+                   WRITE MEDIACHK-LOG-REC
+               ELSE
+                   STRING "MEDIACHK: PATH=" WS-MED-PATH (WS-MED-IDX)
+                          " STATUS=OK"
+                       DELIMITED BY SIZE INTO MEDIACHK-LOG-REC
+                   WRITE MEDIACHK-LOG-REC
+               END-IF
+           END-IF.
+
+       4000-WRITE-VERDICT.
+           MOVE SPACES TO MEDIACHK-LOG-REC
+           WRITE MEDIACHK-LOG-REC
+           IF WS-ABORT-BACKUP
+               MOVE "*** ABORT - DO NOT RUN BACKUP - SEE ABOVE ***"
+                   TO MEDIACHK-LOG-REC
+           ELSE
+               MOVE "SAFE TO PROCEED - ALL MEDIA PATHS VALIDATED"
+                   TO MEDIACHK-LOG-REC
+           END-IF
+           WRITE MEDIACHK-LOG-REC.
+
+       9000-TERMINATE.
+           CLOSE MEDIACHK-LOG-FILE.
