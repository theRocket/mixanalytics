@@ -0,0 +1,169 @@
+      ******************************************************************
+      *
+      * Program: DBDIRAUD
+      *
+      * Function: Database directory audit report.  Opens the system
+      *           database directory scan (DB2G-DB-DIR-OPEN-SCAN-
+      *           STRUCT), walks each entry with db2gDbDirGetNextEntry
+      *           (DB2DB-DIR-INFO), printing SQL-ALIAS-N, SQL-DBNAME-N,
+      *           SQL-NODENAME-N, SQL-DBTYPE-N and SQL-COMMENT-N, and
+      *           diffs the alias list against our maintained list of
+      *           expected/documented aliases - so a database someone
+      *           catalogued by hand and never wrote up gets flagged
+      *           on the next scheduled run instead of sitting there
+      *           invisibly.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBDIRAUD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPECTED-ALIAS-FILE ASSIGN TO WS-EXPECTED-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPECTED-STATUS.
+           SELECT DIR-AUDIT-REPORT-FILE ASSIGN TO WS-REPORT-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPECTED-ALIAS-FILE
+           RECORDING MODE IS F.
+       01  EA-ALIAS                   PIC X(8).
+
+       FD  DIR-AUDIT-REPORT-FILE
+           RECORDING MODE IS F.
+       01  DIR-AUDIT-REPORT-REC       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION             PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-EXPECTED-DD             PIC X(40) VALUE "DBDIRAUD.DAT".
+       01  WS-REPORT-DD               PIC X(40) VALUE "DBDIRAUD.RPT".
+
+       01  WS-EXPECTED-STATUS         PIC XX.
+       01  WS-REPORT-STATUS           PIC XX.
+       01  WS-EOF-SW                  PIC X     VALUE "N".
+           88 WS-EOF                  VALUE "Y".
+
+       01  WS-EXPECTED-ALIAS-TABLE.
+           05 WS-EXPECTED-ALIAS OCCURS 200 TIMES
+                   INDEXED BY WS-EA-IDX
+                   PIC X(8).
+       01  WS-EXPECTED-COUNT          PIC 9(4)  VALUE 0.
+
+       01  WS-DIR-HANDLE              PIC 9(4)  COMP-5 VALUE 0.
+       01  WS-NUM-ENTRIES             PIC 9(4)  COMP-5 VALUE 0.
+       01  WS-ENTRY-SUB               PIC 9(4)  VALUE 0.
+
+       01  WS-DOCUMENTED-SW           PIC X     VALUE "N".
+           88 WS-DOCUMENTED           VALUE "Y".
+
+       01  WS-SQLCODE-DISP            PIC -(8)9.
+       01  WS-STATUS-TEXT             PIC X(12) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-OPEN-DIRECTORY-SCAN
+           PERFORM 3000-WALK-DIRECTORY-ENTRIES
+           PERFORM 4000-CLOSE-DIRECTORY-SCAN
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT EXPECTED-ALIAS-FILE
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ EXPECTED-ALIAS-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       IF WS-EXPECTED-COUNT < 200
+                           ADD 1 TO WS-EXPECTED-COUNT
+                           MOVE EA-ALIAS
+                               TO WS-EXPECTED-ALIAS (WS-EXPECTED-COUNT)
+                       ELSE
+                           DISPLAY "DBDIRAUD: expected-alias list "
+                               "full (200) - skipping " EA-ALIAS
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EXPECTED-ALIAS-FILE
+
+           OPEN OUTPUT DIR-AUDIT-REPORT-FILE
+           STRING "ALIAS    DBNAME   NODENAME DBTYPE               "
+                  "COMMENT                       STATUS"
+               DELIMITED BY SIZE INTO DIR-AUDIT-REPORT-REC
+           WRITE DIR-AUDIT-REPORT-REC.
+
+       2000-OPEN-DIRECTORY-SCAN.
+           MOVE 0 TO DB2-I-PATH-LEN OF DB2G-DB-DIR-OPEN-SCAN-STRUCT
+           SET DB2-PI-PATH OF DB2G-DB-DIR-OPEN-SCAN-STRUCT TO NULL
+
+           CALL "db2gDbDirOpenScan" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-DB-DIR-OPEN-SCAN-STRUCT
+                     BY REFERENCE SQLCA
+
+           MOVE DB2-O-HANDLE OF DB2G-DB-DIR-OPEN-SCAN-STRUCT
+               TO WS-DIR-HANDLE
+           MOVE DB2-O-NUM-ENTRIES OF DB2G-DB-DIR-OPEN-SCAN-STRUCT
+               TO WS-NUM-ENTRIES.
+
+       3000-WALK-DIRECTORY-ENTRIES.
+           PERFORM VARYING WS-ENTRY-SUB FROM 1 BY 1
+                   UNTIL WS-ENTRY-SUB > WS-NUM-ENTRIES
+               PERFORM 3100-GET-NEXT-ENTRY
+               PERFORM 3200-CHECK-DOCUMENTED
+               PERFORM 3300-WRITE-DETAIL-LINE
+           END-PERFORM.
+
+       3100-GET-NEXT-ENTRY.
+           MOVE WS-DIR-HANDLE TO DB2-I-HANDLE
+               OF DB2G-DB-DIR-NEXT-ENTRY-STRUCT
+           SET DB2-PO-DB-DIR-ENTRY OF DB2G-DB-DIR-NEXT-ENTRY-STRUCT
+               TO ADDRESS OF DB2DB-DIR-INFO
+
+           CALL "db2gDbDirGetNextEntry" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-DB-DIR-NEXT-ENTRY-STRUCT
+                     BY REFERENCE SQLCA.
+
+       3200-CHECK-DOCUMENTED.
+           MOVE "N" TO WS-DOCUMENTED-SW
+           SET WS-EA-IDX TO 1
+           SEARCH WS-EXPECTED-ALIAS
+               AT END CONTINUE
+               WHEN WS-EXPECTED-ALIAS (WS-EA-IDX) = SQL-ALIAS-N
+                   MOVE "Y" TO WS-DOCUMENTED-SW
+           END-SEARCH.
+
+       3300-WRITE-DETAIL-LINE.
+           MOVE SPACES TO DIR-AUDIT-REPORT-REC
+           IF WS-DOCUMENTED
+               MOVE SPACES TO WS-STATUS-TEXT
+           ELSE
+               MOVE "UNDOCUMENTED" TO WS-STATUS-TEXT
+           END-IF
+           STRING SQL-ALIAS-N " " SQL-DBNAME-N " " SQL-NODENAME-N " "
+                  SQL-DBTYPE-N " " SQL-COMMENT-N " " WS-STATUS-TEXT
+               DELIMITED BY SIZE INTO DIR-AUDIT-REPORT-REC
+           WRITE DIR-AUDIT-REPORT-REC.
+
+       4000-CLOSE-DIRECTORY-SCAN.
+           MOVE WS-DIR-HANDLE TO DB2-I-HANDLE
+               OF DB2G-DB-DIR-CLOSE-SCAN-STRUCT
+
+           CALL "db2gDbDirCloseScan" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-DB-DIR-CLOSE-SCAN-STRUCT
+                     BY REFERENCE SQLCA
+
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "DBDIRCLOSESCAN SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO DIR-AUDIT-REPORT-REC
+           WRITE DIR-AUDIT-REPORT-REC.
+
+       9000-TERMINATE.
+           CLOSE DIR-AUDIT-REPORT-FILE.
