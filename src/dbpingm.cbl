@@ -0,0 +1,152 @@
+      *************************************************************************
+      *
+      * Program: DBPINGM
+      *
+      * Function: Database ping SLA report.  For each production alias
+      *           in the control file, calls db2gDatabasePing
+      *           (DB2G-DATABASE-PING-STRUCT) for DB2-I-NUM-ITERATIONS
+      *           round trips, reads back the DB2-PO-ELAPSED-TIME array,
+      *           and appends the min/max/avg elapsed time (microsec)
+      *           to a daily latency log - so there is an objective
+      *           baseline to point to when someone claims "the
+      *           database is slow today" instead of only noticing
+      *           latency when a batch job overruns.  Intended to be
+      *           scheduled every few minutes against each alias.
+      *
+      *************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBPINGM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALIAS-CONTROL-FILE ASSIGN TO WS-ALIAS-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALIAS-CTL-STATUS.
+           SELECT LATENCY-LOG-FILE ASSIGN TO WS-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALIAS-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  ALIAS-CONTROL-REC           PIC X(8).
+
+       FD  LATENCY-LOG-FILE
+           RECORDING MODE IS F.
+       01  LATENCY-LOG-REC             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION              PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-ALIAS-CONTROL-DD         PIC X(40) VALUE "DBPINGM.DAT".
+       01  WS-LOG-DD                   PIC X(40) VALUE "DBPINGM.LOG".
+
+       01  WS-ALIAS-CTL-STATUS         PIC XX.
+       01  WS-LOG-STATUS               PIC XX.
+       01  WS-EOF-SW                   PIC X     VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+       01  WS-DB-ALIAS                 PIC X(8)  VALUE SPACES.
+       01  WS-NUM-ITERATIONS           PIC 9(4)  COMP-5 VALUE 10.
+
+       01  WS-ELAPSED-TIME-TABLE.
+           05 WS-ELAPSED-TIME          PIC S9(9) COMP-5
+                                        OCCURS 100 TIMES.
+
+       01  WS-SUB                      PIC 9(4)  VALUE 0.
+       01  WS-MIN-ELAPSED              PIC S9(9) VALUE 0.
+       01  WS-MAX-ELAPSED              PIC S9(9) VALUE 0.
+       01  WS-SUM-ELAPSED              PIC S9(11) VALUE 0.
+       01  WS-AVG-ELAPSED              PIC S9(9) VALUE 0.
+
+       01  WS-MIN-ELAPSED-DISP         PIC -(8)9.
+       01  WS-MAX-ELAPSED-DISP         PIC -(8)9.
+       01  WS-AVG-ELAPSED-DISP         PIC -(8)9.
+       01  WS-NUM-ITERATIONS-DISP      PIC Z(3)9.
+       01  WS-SQLCODE-DISP             PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PING-EACH-ALIAS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ALIAS-CONTROL-FILE
+           OPEN EXTEND LATENCY-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               CLOSE LATENCY-LOG-FILE
+               OPEN OUTPUT LATENCY-LOG-FILE
+           END-IF.
+
+       2000-PING-EACH-ALIAS.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ ALIAS-CONTROL-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       MOVE ALIAS-CONTROL-REC TO WS-DB-ALIAS
+                       PERFORM 3000-RUN-PING
+                       PERFORM 4000-SUMMARIZE-LATENCY
+                       PERFORM 5000-LOG-LATENCY
+               END-READ
+           END-PERFORM
+           CLOSE ALIAS-CONTROL-FILE.
+
+       3000-RUN-PING.
+           MOVE 8 TO DB2-I-DB-ALIAS-LENGTH
+               OF DB2G-DATABASE-PING-STRUCT
+           MOVE WS-DB-ALIAS TO DB2-I-DB-ALIAS
+               OF DB2G-DATABASE-PING-STRUCT
+           MOVE 0 TO DB2-REQUEST-PACKET-SZ OF DB2G-DATABASE-PING-STRUCT
+           MOVE 0 TO DB2-RESPONSE-PACKET-SZ
+               OF DB2G-DATABASE-PING-STRUCT
+           MOVE WS-NUM-ITERATIONS TO DB2-I-NUM-ITERATIONS
+               OF DB2G-DATABASE-PING-STRUCT
+           SET DB2-PO-ELAPSED-TIME OF DB2G-DATABASE-PING-STRUCT
+               TO ADDRESS OF WS-ELAPSED-TIME-TABLE
+
+           CALL "db2gDatabasePing" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-DATABASE-PING-STRUCT
+                     BY REFERENCE SQLCA.
+
+       4000-SUMMARIZE-LATENCY.
+           MOVE WS-ELAPSED-TIME (1) TO WS-MIN-ELAPSED
+           MOVE WS-ELAPSED-TIME (1) TO WS-MAX-ELAPSED
+           MOVE 0 TO WS-SUM-ELAPSED
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-NUM-ITERATIONS
+               IF WS-ELAPSED-TIME (WS-SUB) < WS-MIN-ELAPSED
+                   MOVE WS-ELAPSED-TIME (WS-SUB) TO WS-MIN-ELAPSED
+               END-IF
+               IF WS-ELAPSED-TIME (WS-SUB) > WS-MAX-ELAPSED
+                   MOVE WS-ELAPSED-TIME (WS-SUB) TO WS-MAX-ELAPSED
+               END-IF
+               ADD WS-ELAPSED-TIME (WS-SUB) TO WS-SUM-ELAPSED
+           END-PERFORM
+           COMPUTE WS-AVG-ELAPSED =
+               WS-SUM-ELAPSED / WS-NUM-ITERATIONS.
+
+       5000-LOG-LATENCY.
+           MOVE WS-MIN-ELAPSED TO WS-MIN-ELAPSED-DISP
+           MOVE WS-MAX-ELAPSED TO WS-MAX-ELAPSED-DISP
+           MOVE WS-AVG-ELAPSED TO WS-AVG-ELAPSED-DISP
+           MOVE WS-NUM-ITERATIONS TO WS-NUM-ITERATIONS-DISP
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING FUNCTION CURRENT-DATE (1:14)
+                  " ALIAS=" WS-DB-ALIAS
+                  " ITER=" WS-NUM-ITERATIONS-DISP
+                  " MINUS=" WS-MIN-ELAPSED-DISP
+                  " MAXUS=" WS-MAX-ELAPSED-DISP
+                  " AVGUS=" WS-AVG-ELAPSED-DISP
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO LATENCY-LOG-REC
+           WRITE LATENCY-LOG-REC.
+
+       9000-TERMINATE.
+           CLOSE LATENCY-LOG-FILE.
