@@ -0,0 +1,175 @@
+      ******************************************************************
+      *
+      * Program: CFGDRIFT
+      *
+      * Function: Configuration drift report.  Reads a baseline file
+      *           of database manager and database configuration
+      *           parameters we expect to be set (DB2-TOKEN identifies
+      *           the parameter, loaded straight into the vendor
+      *           DB2G-CFG-PARAM structure - no locally-reinvented copy
+      *           of it), calls db2gCfgGet one parameter at a time to
+      *           pull the
+      *           current value, and flags anything that no longer
+      *           matches the baseline - so a value someone changed by
+      *           hand during troubleshooting and never reverted shows
+      *           up on the next run instead of quietly becoming
+      *           permanent.  DB2-TOKEN values come straight from the
+      *           baseline file rather than named constants - the
+      *           vendor copybook only ships the DB2CFG-DATABASE/
+      *           DB2CFG-DATABASE-MANAGER scope flags, not per-
+      *           parameter token IDs, so whoever maintains the
+      *           baseline file is responsible for the correct token
+      *           number alongside each parameter's label and value.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CFGDRIFT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CFG-BASELINE-FILE ASSIGN TO WS-BASELINE-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BASELINE-STATUS.
+           SELECT DRIFT-REPORT-FILE ASSIGN TO WS-DRIFT-RPT-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRIFT-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CFG-BASELINE-FILE
+           RECORDING MODE IS F.
+       01  CFG-BASELINE-REC.
+           05 BL-SCOPE                 PIC X.
+               88 BL-SCOPE-DBM         VALUE "M".
+               88 BL-SCOPE-DATABASE    VALUE "D".
+           05 BL-DBNAME                PIC X(8).
+           05 BL-TOKEN                 PIC 9(9).
+           05 BL-PARAM-NAME            PIC X(18).
+           05 BL-VALUE                 PIC 9(9).
+
+       FD  DRIFT-REPORT-FILE
+           RECORDING MODE IS F.
+       01  DRIFT-REPORT-REC            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION              PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-CURRENT-VALUE             PIC 9(9)  COMP-5 VALUE 0.
+
+       01  WS-BASELINE-DD               PIC X(40) VALUE "CFGBASE.DAT".
+       01  WS-DRIFT-RPT-DD              PIC X(40) VALUE "CFGDRIFT.RPT".
+
+       01  WS-BASELINE-STATUS           PIC XX.
+       01  WS-DRIFT-RPT-STATUS          PIC XX.
+       01  WS-EOF-SW                    PIC X     VALUE "N".
+           88 WS-EOF                    VALUE "Y".
+       01  WS-QUERY-OK-SW               PIC X     VALUE "Y".
+           88 WS-QUERY-OK               VALUE "Y".
+
+       01  WS-CHECKED-COUNT             PIC 9(9)  VALUE 0.
+       01  WS-DRIFT-COUNT                PIC 9(9)  VALUE 0.
+       01  WS-SQLCODE-DISP               PIC -(8)9.
+       01  WS-CURRENT-VALUE-DISP         PIC Z(8)9.
+       01  WS-BASELINE-VALUE-DISP        PIC Z(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-EACH-PARAMETER
+           PERFORM 8000-WRITE-SUMMARY-TOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CFG-BASELINE-FILE
+           OPEN OUTPUT DRIFT-REPORT-FILE.
+
+       2000-CHECK-EACH-PARAMETER.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ CFG-BASELINE-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-CHECKED-COUNT
+                       PERFORM 2100-GET-CURRENT-VALUE
+                       PERFORM 2200-COMPARE-TO-BASELINE
+               END-READ
+           END-PERFORM
+           CLOSE CFG-BASELINE-FILE.
+
+       2100-GET-CURRENT-VALUE.
+           MOVE 0 TO WS-CURRENT-VALUE
+           MOVE BL-TOKEN TO DB2-TOKEN OF DB2G-CFG-PARAM
+           MOVE 4 TO DB2-PTRVALUE-LEN OF DB2G-CFG-PARAM
+           SET DB2-PTRVALUE OF DB2G-CFG-PARAM
+               TO ADDRESS OF WS-CURRENT-VALUE
+           MOVE 0 TO DB2-FLAGS OF DB2G-CFG-PARAM
+
+           SET DB2-PARAM-ARRAY OF DB2G-CFG
+               TO ADDRESS OF DB2G-CFG-PARAM
+           MOVE 1 TO DB2-NUM-ITEMS OF DB2G-CFG
+           IF BL-SCOPE-DATABASE
+               MOVE DB2CFG-DATABASE TO DB2-FLAGS OF DB2G-CFG
+               MOVE 8 TO DB2-DBNAME-LEN OF DB2G-CFG
+               SET DB2-DBNAME OF DB2G-CFG TO ADDRESS OF BL-DBNAME
+           ELSE
+               MOVE DB2CFG-DATABASE-MANAGER TO DB2-FLAGS OF DB2G-CFG
+               MOVE 0 TO DB2-DBNAME-LEN OF DB2G-CFG
+               SET DB2-DBNAME OF DB2G-CFG TO NULL
+           END-IF
+
+           CALL "db2gCfgGet" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-CFG
+                     BY REFERENCE SQLCA
+
+           IF SQLCODE NOT = 0
+               MOVE "N" TO WS-QUERY-OK-SW
+               MOVE SQLCODE TO WS-SQLCODE-DISP
+               DISPLAY "CFGDRIFT: db2gCfgGet SQLCODE=" WS-SQLCODE-DISP
+                   " PARAM=" BL-PARAM-NAME
+           ELSE
+               MOVE "Y" TO WS-QUERY-OK-SW
+           END-IF.
+
+       2200-COMPARE-TO-BASELINE.
+      * A failed db2gCfgGet leaves WS-CURRENT-VALUE at its reset-to-0
+      * value, not a real reading - comparing that against the
+      * baseline would misreport an API failure as genuine drift, so
+      * report the query failure on its own line instead.
+           IF NOT WS-QUERY-OK
+               MOVE BL-VALUE TO WS-BASELINE-VALUE-DISP
+               STRING "QUERY FAILED PARAM=" BL-PARAM-NAME
+                      " BASELINE=" WS-BASELINE-VALUE-DISP
+                   DELIMITED BY SIZE INTO DRIFT-REPORT-REC
+               WRITE DRIFT-REPORT-REC
+           ELSE
+               IF WS-CURRENT-VALUE NOT = BL-VALUE
+                   ADD 1 TO WS-DRIFT-COUNT
+                   MOVE WS-CURRENT-VALUE TO WS-CURRENT-VALUE-DISP
+                   MOVE BL-VALUE TO WS-BASELINE-VALUE-DISP
+                   STRING "DRIFT PARAM=" BL-PARAM-NAME
+                          " BASELINE=" WS-BASELINE-VALUE-DISP
+                          " CURRENT=" WS-CURRENT-VALUE-DISP
+                       DELIMITED BY SIZE INTO DRIFT-REPORT-REC
+                   WRITE DRIFT-REPORT-REC
+               END-IF
+           END-IF.
+
+       8000-WRITE-SUMMARY-TOTALS.
+           MOVE SPACES TO DRIFT-REPORT-REC
+           WRITE DRIFT-REPORT-REC
+           STRING "CFGDRIFT TOTALS  CHECKED=" WS-CHECKED-COUNT
+                  " DRIFTED=" WS-DRIFT-COUNT
+               DELIMITED BY SIZE INTO DRIFT-REPORT-REC
+           WRITE DRIFT-REPORT-REC
+           IF WS-DRIFT-COUNT > 0
+               MOVE "*** CONFIGURATION DRIFT DETECTED - REVIEW ***"
+                   TO DRIFT-REPORT-REC
+               WRITE DRIFT-REPORT-REC
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE DRIFT-REPORT-FILE.
