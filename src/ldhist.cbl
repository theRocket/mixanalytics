@@ -0,0 +1,253 @@
+      ******************************************************************
+      *
+      * Program: LDHIST
+      *
+      * Function: Load history driver.  Reads a control file naming a
+      *           table, its source file, and the restart/save counts
+      *           to load with, builds DB2G-LOAD-STRUCT the same way
+      *           LDRESTRT's 5000-RESUBMIT-LOAD does and calls db2gLoad
+      *           with DB2-I-CALLER-ACTION of SQLU-NOINTERRUPT (a fresh
+      *           single-call load, not a restart), then appends one
+      *           row per load run to a durable CSV history file
+      *           containing the six DB2LOAD-OUT counters (oRowsRead,
+      *           oRowsSkipped, oRowsLoaded, oRowsRejected,
+      *           oRowsDeleted, oRowsCommitted) plus the
+      *           DB2-I-RESTARTCOUNT/DB2-I-SAVECOUNT that went into
+      *           DB2LOAD-IN - so a rejected-row rate can be trended
+      *           per feed over time instead of only being visible in
+      *           the load message file of whichever run happened to
+      *           fail.  Follows SNAPCSV's OPEN EXTEND / write-header-
+      *           on-first-write pattern for the history file.  A run
+      *           that comes back with a negative SQLCODE also gets
+      *           appended to LDRESTRT.DAT, the failed-load control
+      *           file LDRESTRT reads, so a load that dies mid-run
+      *           feeds straight into the automatic restart driver
+      *           instead of needing someone to hand-author that file
+      *           before a restart can happen.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LDHIST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAD-CONTROL-FILE ASSIGN TO WS-LOAD-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT LOAD-HISTORY-FILE ASSIGN TO WS-LOAD-HISTORY-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT FAILED-LOAD-FILE ASSIGN TO WS-FAILED-LOAD-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FAILED-LOAD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAD-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  LOAD-CONTROL-REC.
+           05 LC-TABLE-NAME           PIC X(30).
+           05 LC-SOURCE-PATH          PIC X(100).
+           05 LC-RESTART-COUNT        PIC 9(9).
+           05 LC-SAVE-COUNT           PIC 9(9).
+
+       FD  LOAD-HISTORY-FILE
+           RECORDING MODE IS F.
+       01  LOAD-HISTORY-REC           PIC X(256).
+
+       FD  FAILED-LOAD-FILE
+           RECORDING MODE IS F.
+       01  FAILED-LOAD-REC.
+           05 FAILED-LOAD-TABLE       PIC X(30).
+           05 FAILED-LOAD-SOURCE      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION             PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlutil.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-LOAD-CONTROL-DD         PIC X(40) VALUE "LDHIST.DAT".
+       01  WS-LOAD-HISTORY-DD         PIC X(40) VALUE "LDHIST.CSV".
+       01  WS-FAILED-LOAD-DD          PIC X(40) VALUE "LDRESTRT.DAT".
+
+       01  WS-CONTROL-STATUS          PIC XX.
+       01  WS-HISTORY-STATUS          PIC XX.
+       01  WS-FAILED-LOAD-STATUS      PIC XX.
+       01  WS-EOF-SW                  PIC X     VALUE "N".
+           88 WS-EOF                  VALUE "Y".
+
+       01  WS-TABLE-NAME              PIC X(30) VALUE SPACES.
+       01  WS-SOURCE-PATH             PIC X(100) VALUE SPACES.
+      * SQLU-MEDIA-LIST (from the sqlutil.cbl COPY above) is the
+      * header piSourceList must point to - it is not a bare path
+      * string.  The header's SQL-LOCATION pointer in turn addresses
+      * this one-entry array of SQLU-LOCATION-ENTRY, which is where
+      * the actual source path text lives.
+       01  WS-SOURCE-LOCATION-TABLE.
+           05 WS-SOURCE-LOCATION-LEN  PIC 9(9) COMP-5.
+           05 WS-SOURCE-LOCATION-PATH PIC X(255).
+           05 FILLER                  PIC X.
+       01  WS-FILE-TYPE               PIC X(3)  VALUE "IXF".
+       01  WS-RESTART-COUNT           PIC 9(9)  VALUE 0.
+       01  WS-SAVE-COUNT              PIC 9(9)  VALUE 0.
+
+       01  WS-ROWS-READ-DISP          PIC Z(17)9.
+       01  WS-ROWS-SKIPPED-DISP       PIC Z(17)9.
+       01  WS-ROWS-LOADED-DISP        PIC Z(17)9.
+       01  WS-ROWS-REJECTED-DISP      PIC Z(17)9.
+       01  WS-ROWS-DELETED-DISP       PIC Z(17)9.
+       01  WS-ROWS-COMMITTED-DISP     PIC Z(17)9.
+       01  WS-RESTART-COUNT-DISP      PIC Z(8)9.
+       01  WS-SAVE-COUNT-DISP         PIC Z(8)9.
+       01  WS-SQLCODE-DISP            PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOAD-ENTRIES
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT LOAD-CONTROL-FILE
+           OPEN EXTEND LOAD-HISTORY-FILE
+           IF WS-HISTORY-STATUS = "35"
+               CLOSE LOAD-HISTORY-FILE
+               OPEN OUTPUT LOAD-HISTORY-FILE
+               STRING "TIMESTAMP,TABLE,ROWS_READ,ROWS_SKIPPED,"
+                      "ROWS_LOADED,ROWS_REJECTED,ROWS_DELETED,"
+                      "ROWS_COMMITTED,RESTARTCOUNT,SAVECOUNT,SQLCODE"
+                   DELIMITED BY SIZE INTO LOAD-HISTORY-REC
+               WRITE LOAD-HISTORY-REC
+           END-IF
+           OPEN EXTEND FAILED-LOAD-FILE
+           IF WS-FAILED-LOAD-STATUS = "35"
+               CLOSE FAILED-LOAD-FILE
+               OPEN OUTPUT FAILED-LOAD-FILE
+           END-IF.
+
+       2000-PROCESS-LOAD-ENTRIES.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ LOAD-CONTROL-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       MOVE LC-TABLE-NAME TO WS-TABLE-NAME
+                       MOVE LC-SOURCE-PATH TO WS-SOURCE-PATH
+                       MOVE LC-RESTART-COUNT TO WS-RESTART-COUNT
+                       MOVE LC-SAVE-COUNT TO WS-SAVE-COUNT
+                       PERFORM 3000-RUN-LOAD
+                       PERFORM 4000-APPEND-HISTORY-ROW
+                       PERFORM 4500-CHECK-FOR-FAILURE
+               END-READ
+           END-PERFORM
+           CLOSE LOAD-CONTROL-FILE.
+
+      * Builds the real SQLU-MEDIA-LIST header db2gLoad's piSourceList
+      * actually expects, addressing a one-entry SQLU-LOCATION-ENTRY
+      * array that carries the source path text, rather than pointing
+      * piSourceList straight at the raw path bytes.
+       3800-BUILD-SOURCE-LIST-HEADER.
+           MOVE SQLU-SERVER-LOCATION TO SQL-MEDIA-TYPE
+               OF SQLU-MEDIA-LIST
+           MOVE 1 TO SQL-SESSIONS OF SQLU-MEDIA-LIST
+           MOVE 100 TO WS-SOURCE-LOCATION-LEN
+           MOVE WS-SOURCE-PATH TO WS-SOURCE-LOCATION-PATH
+           SET SQL-LOCATION OF SQL-TARGET OF SQLU-MEDIA-LIST
+               TO ADDRESS OF WS-SOURCE-LOCATION-TABLE.
+
+       3000-RUN-LOAD.
+           PERFORM 3800-BUILD-SOURCE-LIST-HEADER
+           SET DB2-PI-SOURCE-LIST OF DB2G-LOAD-STRUCT
+               TO ADDRESS OF SQLU-MEDIA-LIST
+           SET DB2-PI-LOB-PATH-LIST OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-DATA-DESCRIPTOR OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-ACTION-STRING OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-FILE-TYPE OF DB2G-LOAD-STRUCT
+               TO ADDRESS OF WS-FILE-TYPE
+           SET DB2-PI-FILE-TYPE-MOD OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-LOCAL-MSG-FILE-NAME OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-TEMP-FILES-PATH OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-VENDOR-SORT-WORK-PATHS OF DB2G-LOAD-STRUCT
+               TO NULL
+           SET DB2-PI-COPY-TARGET-LIST OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-NULL-INDICATORS OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-LOAD-INFO-IN OF DB2G-LOAD-STRUCT
+               TO ADDRESS OF DB2LOAD-IN
+           SET DB2-PO-LOAD-INFO-OUT OF DB2G-LOAD-STRUCT
+               TO ADDRESS OF DB2LOAD-OUT
+           SET DB2-PI-PART-LOAD-INFO-IN OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PO-PART-LOAD-INFO-OUT OF DB2G-LOAD-STRUCT TO NULL
+           MOVE SQLU-NOINTERRUPT
+               TO DB2-I-CALLER-ACTION OF DB2G-LOAD-STRUCT
+           MOVE 3 TO DB2-I-FILE-TYPE-LEN OF DB2G-LOAD-STRUCT
+           MOVE 0 TO DB2-I-LOCAL-MSG-FILE-LEN OF DB2G-LOAD-STRUCT
+           MOVE 0 TO DB2-I-TEMP-FILES-PATH-LEN OF DB2G-LOAD-STRUCT
+           SET DB2-PI-LONG-ACTION-STRING OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-XML-PATH-LIST OF DB2G-LOAD-STRUCT TO NULL
+
+           MOVE WS-RESTART-COUNT TO DB2-I-RESTARTCOUNT OF DB2LOAD-IN
+           MOVE WS-SAVE-COUNT TO DB2-I-SAVECOUNT OF DB2LOAD-IN
+           SET DB2-PI-USE-TABLESPACE OF DB2LOAD-IN TO NULL
+           MOVE 0 TO DB2-I-DATA-BUFFER-SIZE OF DB2LOAD-IN
+           MOVE 0 TO DB2-I-SORT-BUFFER-SIZE OF DB2LOAD-IN
+           MOVE 0 TO DB2-I-WARNINGCOUNT OF DB2LOAD-IN
+           MOVE 0 TO DB2-I-HOLD-QUIESCE OF DB2LOAD-IN
+           MOVE 0 TO DB2-I-CPU-PARALLELISM OF DB2LOAD-IN
+           MOVE 0 TO DB2-I-DISK-PARALLELISM OF DB2LOAD-IN
+           MOVE 0 TO DB2-I-NONRECOVERABLE OF DB2LOAD-IN
+           MOVE 0 TO DB2-I-INDEXING-MODE OF DB2LOAD-IN
+           MOVE 0 TO DB2-I-ACCESS-LEVEL OF DB2LOAD-IN
+           MOVE 0 TO DB2-I-LOCK-WITH-FORCE OF DB2LOAD-IN
+           MOVE 0 TO DB2-I-CHECK-PENDING OF DB2LOAD-IN
+           MOVE SPACE TO DB2-I-RESTARTPHASE OF DB2LOAD-IN
+           MOVE SPACE TO DB2-I-STATS-OPT OF DB2LOAD-IN
+           MOVE 0 TO DB2-I-SET-INTEGRITY-PENDING OF DB2LOAD-IN
+           SET DB2-PI-SOURCE-USER-EXIT OF DB2LOAD-IN TO NULL
+           SET DB2-PI-XML-PARSE OF DB2LOAD-IN TO NULL
+           SET DB2-PI-XML-VALIDATE OF DB2LOAD-IN TO NULL
+
+           CALL "db2gLoad" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-LOAD-STRUCT
+                     BY REFERENCE SQLCA.
+
+       4000-APPEND-HISTORY-ROW.
+           MOVE DB2-O-ROWS-READ OF DB2LOAD-OUT TO WS-ROWS-READ-DISP
+           MOVE DB2-O-ROWS-SKIPPED OF DB2LOAD-OUT
+               TO WS-ROWS-SKIPPED-DISP
+           MOVE DB2-O-ROWS-LOADED OF DB2LOAD-OUT
+               TO WS-ROWS-LOADED-DISP
+           MOVE DB2-O-ROWS-REJECTED OF DB2LOAD-OUT
+               TO WS-ROWS-REJECTED-DISP
+           MOVE DB2-O-ROWS-DELETED OF DB2LOAD-OUT
+               TO WS-ROWS-DELETED-DISP
+           MOVE DB2-O-ROWS-COMMITTED OF DB2LOAD-OUT
+               TO WS-ROWS-COMMITTED-DISP
+           MOVE WS-RESTART-COUNT TO WS-RESTART-COUNT-DISP
+           MOVE WS-SAVE-COUNT TO WS-SAVE-COUNT-DISP
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING FUNCTION CURRENT-DATE (1:14) "," WS-TABLE-NAME ","
+                  WS-ROWS-READ-DISP "," WS-ROWS-SKIPPED-DISP ","
+                  WS-ROWS-LOADED-DISP "," WS-ROWS-REJECTED-DISP ","
+                  WS-ROWS-DELETED-DISP "," WS-ROWS-COMMITTED-DISP ","
+                  WS-RESTART-COUNT-DISP "," WS-SAVE-COUNT-DISP ","
+                  WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO LOAD-HISTORY-REC
+           WRITE LOAD-HISTORY-REC.
+
+       4500-CHECK-FOR-FAILURE.
+      * A negative SQLCODE means this load died mid-run - hand it to
+      * LDRESTRT by appending it to the same LDRESTRT.DAT control file
+      * that program reads, instead of leaving the restart-candidate
+      * file for someone to hand-author.
+           IF SQLCODE < 0
+               MOVE WS-TABLE-NAME TO FAILED-LOAD-TABLE
+               MOVE WS-SOURCE-PATH TO FAILED-LOAD-SOURCE
+               WRITE FAILED-LOAD-REC
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE LOAD-HISTORY-FILE
+           CLOSE FAILED-LOAD-FILE.
