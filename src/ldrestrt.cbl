@@ -0,0 +1,222 @@
+      ******************************************************************
+      *
+      * Program: LDRESTRT
+      *
+      * Function: Automatic load restart driver.  Reads a control file
+      *           of loads that failed mid-run (LDRESTRT.DAT, appended
+      *           to by LDHIST whenever a run's SQLCODE comes back
+      *           negative), calls db2gLoadQuery
+      *           (DB2G-LOAD-QUERY-STRUCT/DB2LOAD-QUERY-OUTPUT-STRUCT)
+      *           against each target table to read back
+      *           DB2-O-WHICH-PHASE, maps that phase onto the matching
+      *           SQLU-LOAD-PHASE/SQLU-BUILD-PHASE/SQLU-DELETE-PHASE
+      *           character code, sets DB2-I-RESTARTPHASE of DB2LOAD-IN
+      *           to that code, and resubmits the load with
+      *           DB2-I-CALLER-ACTION of SQLU-RESTART - so a load that
+      *           died in the build or delete phase overnight is back
+      *           up and running before anyone has to be paged in to
+      *           read the manual. sqlutil.cbl only defines restart-
+      *           phase codes for load/build/delete - there is no
+      *           indexcopy-phase code db2gLoad's DB2-I-RESTARTPHASE
+      *           will accept, so a load that died during indexcopy is
+      *           left alone and flagged in the log for manual restart
+      *           instead of being resubmitted with a made-up code.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LDRESTRT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAILED-LOAD-FILE ASSIGN TO WS-FAILED-LOAD-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FAILED-LOAD-STATUS.
+           SELECT RESTART-LOG-FILE ASSIGN TO WS-RESTART-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FAILED-LOAD-FILE
+           RECORDING MODE IS F.
+       01  FAILED-LOAD-REC.
+           05 FAILED-LOAD-TABLE       PIC X(30).
+           05 FAILED-LOAD-SOURCE      PIC X(100).
+
+       FD  RESTART-LOG-FILE
+           RECORDING MODE IS F.
+       01  RESTART-LOG-REC            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION             PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlutil.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-FAILED-LOAD-DD          PIC X(40) VALUE "LDRESTRT.DAT".
+       01  WS-RESTART-LOG-DD          PIC X(40) VALUE "LDRESTRT.LOG".
+
+       01  WS-FAILED-LOAD-STATUS      PIC XX.
+       01  WS-LOG-STATUS              PIC XX.
+       01  WS-EOF-SW                  PIC X     VALUE "N".
+           88 WS-EOF                  VALUE "Y".
+       01  WS-SKIP-RESTART-SW         PIC X     VALUE "N".
+           88 WS-SKIP-RESTART         VALUE "Y".
+
+       01  WS-TABLE-NAME              PIC X(30) VALUE SPACES.
+       01  WS-SOURCE-PATH             PIC X(100) VALUE SPACES.
+      * SQLU-MEDIA-LIST (from the sqlutil.cbl COPY above) is the
+      * header piSourceList must point to - it is not a bare path
+      * string.  The header's SQL-LOCATION pointer in turn addresses
+      * this one-entry array of SQLU-LOCATION-ENTRY, which is where
+      * the actual source path text lives.
+       01  WS-SOURCE-LOCATION-TABLE.
+           05 WS-SOURCE-LOCATION-LEN  PIC 9(9) COMP-5.
+           05 WS-SOURCE-LOCATION-PATH PIC X(255).
+           05 FILLER                  PIC X.
+       01  WS-FILE-TYPE               PIC X(3)  VALUE "IXF".
+       01  WS-RESTART-PHASE           PIC X     VALUE SPACES.
+       01  WS-WHICH-PHASE-DISP        PIC Z(8)9.
+       01  WS-SQLCODE-DISP            PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FAILED-LOADS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT FAILED-LOAD-FILE
+           OPEN EXTEND RESTART-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               CLOSE RESTART-LOG-FILE
+               OPEN OUTPUT RESTART-LOG-FILE
+           END-IF.
+
+       2000-PROCESS-FAILED-LOADS.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ FAILED-LOAD-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       MOVE FAILED-LOAD-TABLE TO WS-TABLE-NAME
+                       MOVE FAILED-LOAD-SOURCE TO WS-SOURCE-PATH
+                       MOVE "N" TO WS-SKIP-RESTART-SW
+                       PERFORM 3000-QUERY-LOAD-PHASE
+                       PERFORM 4000-DETERMINE-RESTART-PHASE
+                       IF WS-SKIP-RESTART
+                           PERFORM 6500-LOG-MANUAL-RESTART-NEEDED
+                       ELSE
+                           PERFORM 5000-RESUBMIT-LOAD
+                           PERFORM 6000-LOG-RESTART
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FAILED-LOAD-FILE.
+
+       3000-QUERY-LOAD-PHASE.
+           MOVE DB2LOADQUERY-TABLENAME
+               TO DB2-I-STRING-TYPE OF DB2G-LOAD-QUERY-STRUCT
+           MOVE 30 TO DB2-I-STRING-LEN OF DB2G-LOAD-QUERY-STRUCT
+           SET DB2-PI-STRING OF DB2G-LOAD-QUERY-STRUCT
+               TO ADDRESS OF WS-TABLE-NAME
+           MOVE DB2LOADQUERY-SHOW-NO-MSGS
+               TO DB2-I-SHOW-LOAD-MESSAGES OF DB2G-LOAD-QUERY-STRUCT
+           SET DB2-PO-OUTPUT-STRUCT OF DB2G-LOAD-QUERY-STRUCT
+               TO ADDRESS OF DB2LOAD-QUERY-OUTPUT-STRUCT
+           MOVE 0 TO DB2-I-LOCAL-MESSAGE-FILE-LEN
+               OF DB2G-LOAD-QUERY-STRUCT
+           SET DB2-PI-LOCAL-MESSAGE-FILE OF DB2G-LOAD-QUERY-STRUCT
+               TO NULL
+
+           CALL "db2gLoadQuery" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-LOAD-QUERY-STRUCT
+                     BY REFERENCE SQLCA.
+
+       4000-DETERMINE-RESTART-PHASE.
+           EVALUATE DB2-O-WHICH-PHASE OF DB2LOAD-QUERY-OUTPUT-STRUCT
+               WHEN DB2LOADQUERY-LOAD-PHASE
+                   MOVE SQLU-LOAD-PHASE TO WS-RESTART-PHASE
+               WHEN DB2LOADQUERY-BUILD-PHASE
+                   MOVE SQLU-BUILD-PHASE TO WS-RESTART-PHASE
+               WHEN DB2LOADQUERY-DELETE-PHASE
+                   MOVE SQLU-DELETE-PHASE TO WS-RESTART-PHASE
+               WHEN DB2LOADQUERY-INDEXCOPY-PHASE
+                   MOVE "Y" TO WS-SKIP-RESTART-SW
+               WHEN OTHER
+                   MOVE SQLU-LOAD-PHASE TO WS-RESTART-PHASE
+           END-EVALUATE.
+
+      * Builds the real SQLU-MEDIA-LIST header db2gLoad's piSourceList
+      * actually expects, addressing a one-entry SQLU-LOCATION-ENTRY
+      * array that carries the source path text, rather than pointing
+      * piSourceList straight at the raw path bytes.
+       4800-BUILD-SOURCE-LIST-HEADER.
+           MOVE SQLU-SERVER-LOCATION TO SQL-MEDIA-TYPE
+               OF SQLU-MEDIA-LIST
+           MOVE 1 TO SQL-SESSIONS OF SQLU-MEDIA-LIST
+           MOVE 100 TO WS-SOURCE-LOCATION-LEN
+           MOVE WS-SOURCE-PATH TO WS-SOURCE-LOCATION-PATH
+           SET SQL-LOCATION OF SQL-TARGET OF SQLU-MEDIA-LIST
+               TO ADDRESS OF WS-SOURCE-LOCATION-TABLE.
+
+       5000-RESUBMIT-LOAD.
+           PERFORM 4800-BUILD-SOURCE-LIST-HEADER
+           SET DB2-PI-SOURCE-LIST OF DB2G-LOAD-STRUCT
+               TO ADDRESS OF SQLU-MEDIA-LIST
+           SET DB2-PI-LOB-PATH-LIST OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-DATA-DESCRIPTOR OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-ACTION-STRING OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-FILE-TYPE OF DB2G-LOAD-STRUCT
+               TO ADDRESS OF WS-FILE-TYPE
+           SET DB2-PI-FILE-TYPE-MOD OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-LOCAL-MSG-FILE-NAME OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-TEMP-FILES-PATH OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-VENDOR-SORT-WORK-PATHS OF DB2G-LOAD-STRUCT
+               TO NULL
+           SET DB2-PI-COPY-TARGET-LIST OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-NULL-INDICATORS OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-LOAD-INFO-IN OF DB2G-LOAD-STRUCT
+               TO ADDRESS OF DB2LOAD-IN
+           SET DB2-PO-LOAD-INFO-OUT OF DB2G-LOAD-STRUCT
+               TO ADDRESS OF DB2LOAD-OUT
+           SET DB2-PI-PART-LOAD-INFO-IN OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PO-PART-LOAD-INFO-OUT OF DB2G-LOAD-STRUCT TO NULL
+           MOVE SQLU-RESTART TO DB2-I-CALLER-ACTION OF DB2G-LOAD-STRUCT
+           MOVE 3 TO DB2-I-FILE-TYPE-LEN OF DB2G-LOAD-STRUCT
+           MOVE 0 TO DB2-I-LOCAL-MSG-FILE-LEN OF DB2G-LOAD-STRUCT
+           MOVE 0 TO DB2-I-TEMP-FILES-PATH-LEN OF DB2G-LOAD-STRUCT
+           SET DB2-PI-LONG-ACTION-STRING OF DB2G-LOAD-STRUCT TO NULL
+           SET DB2-PI-XML-PATH-LIST OF DB2G-LOAD-STRUCT TO NULL
+
+           MOVE WS-RESTART-PHASE TO DB2-I-RESTARTPHASE OF DB2LOAD-IN
+
+           CALL "db2gLoad" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-LOAD-STRUCT
+                     BY REFERENCE SQLCA.
+
+       6000-LOG-RESTART.
+           MOVE DB2-O-WHICH-PHASE OF DB2LOAD-QUERY-OUTPUT-STRUCT
+               TO WS-WHICH-PHASE-DISP
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "LOAD RESTART  TABLE=" WS-TABLE-NAME
+                  " PHASE=" WS-WHICH-PHASE-DISP
+                  " RESTARTPHASE=" WS-RESTART-PHASE
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO RESTART-LOG-REC
+           WRITE RESTART-LOG-REC.
+
+       6500-LOG-MANUAL-RESTART-NEEDED.
+           MOVE DB2-O-WHICH-PHASE OF DB2LOAD-QUERY-OUTPUT-STRUCT
+               TO WS-WHICH-PHASE-DISP
+           STRING "LOAD RESTART SKIPPED  TABLE=" WS-TABLE-NAME
+                  " PHASE=" WS-WHICH-PHASE-DISP
+                  " REASON=NO-RESTARTPHASE-CODE-FOR-INDEXCOPY"
+                  " - MANUAL RESTART REQUIRED"
+               DELIMITED BY SIZE INTO RESTART-LOG-REC
+           WRITE RESTART-LOG-REC.
+
+       9000-TERMINATE.
+           CLOSE RESTART-LOG-FILE.
