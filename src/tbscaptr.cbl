@@ -0,0 +1,389 @@
+      ******************************************************************
+      *
+      * Program: TBSCAPTR
+      *
+      * Function: Nightly tablespace capacity trend report.  Walks
+      *           every tracked tablespace and, the same way SNAPCSV
+      *           pulls its counters, chains a snapshot request stream
+      *           with db2gAddSnapshotRqst (DB2G-ADD-SNAPSHOT-RQST-DATA)
+      *           qualified first by database name and then by
+      *           tablespace name, sizes and collects it with
+      *           db2gGetSnapshotSize/db2gGetSnapshot against the
+      *           tablespace snapshot class, and walks the returned
+      *           stream with db2ConvMonStreamData straight into the
+      *           vendor SQLB-TBS-STATS layout (SQL-TOTAL-PAGES,
+      *           SQL-USEABLE-PAGES, SQL-USED-PAGES, SQL-FREE-PAGES,
+      *           SQL-HIGH-WATER-MARK).  It then appends a row to a
+      *           capacity-history file, and compares today's high
+      *           water mark against the most recent prior row for
+      *           that tablespace to project how many days remain
+      *           before the high water mark reaches the useable page
+      *           count - flagging anything projected to cross that
+      *           line within WS-PROJECTION-DAYS-THRESHOLD days, so a
+      *           container add can be scheduled ahead of time instead
+      *           of finding out from a "tablespace full" SQLCODE at
+      *           2am.  As with SNAPCSV, this shop's vendor copybook
+      *           library does not carry the sqlmon.h SQLMA_* request/
+      *           qualifier-type constants, so the handful this driver
+      *           needs are defined locally the same way SNAPCSV does.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBSCAPTR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TS-CONTROL-FILE ASSIGN TO WS-TS-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TS-CTL-STATUS.
+           SELECT CAPACITY-HISTORY-FILE ASSIGN TO WS-CAP-HIST-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAP-HIST-STATUS.
+           SELECT TREND-REPORT-FILE ASSIGN TO WS-TREND-RPT-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TREND-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TS-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  TS-CONTROL-REC              PIC X(18).
+
+       FD  CAPACITY-HISTORY-FILE
+           RECORDING MODE IS F.
+       01  CAPACITY-HISTORY-REC.
+           05 CH-DATE                  PIC X(14).
+           05 CH-TS-NAME                PIC X(18).
+           05 CH-TOTAL-PAGES           PIC 9(9).
+           05 CH-USEABLE-PAGES         PIC 9(9).
+           05 CH-USED-PAGES            PIC 9(9).
+           05 CH-FREE-PAGES            PIC 9(9).
+           05 CH-HIGH-WATER-MARK       PIC 9(9).
+
+       FD  TREND-REPORT-FILE
+           RECORDING MODE IS F.
+       01  TREND-REPORT-REC            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION              PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlutil.cbl".
+           COPY "sqlca.cpy".
+
+      * sqlmon.h stand-ins not carried in this shop's vendor copybook -
+      * see file banner comment above (same approach as SNAPCSV).
+       01  WS-SQLMA-QUAL-TYPE-DBNAME   PIC 9(9) COMP-5 VALUE 1.
+       01  WS-SQLMA-TABLESPACE         PIC 9(9) COMP-5 VALUE 4.
+       01  WS-SQLMA-QUAL-TYPE-TBSNAME  PIC 9(9) COMP-5 VALUE 6.
+       01  WS-SQLM-STREAM-SNAPSHOT     PIC 9(9) COMP-5 VALUE 1.
+       01  WS-SQLM-TARGET-TYPE-TBSP    PIC 9(9) COMP-5 VALUE 2.
+       01  WS-SNAPSHOT-CLASS-TBSP      PIC 9(9) COMP-5 VALUE 0.
+
+       01  WS-NEEDED-BUFFER-SIZE       PIC S9(9) COMP-5 VALUE 0.
+       01  WS-COLLECT-BUFFER-SIZE      PIC 9(9)  COMP-5 VALUE 0.
+       01  WS-OUTPUT-FORMAT            PIC S9(9) COMP-5 VALUE 0.
+       01  WS-MAX-BUFFER-SIZE          PIC 9(9)  VALUE 32000.
+       01  WS-SNAPSHOT-BUFFER          PIC X(32000) VALUE SPACES.
+       01  WS-TBS-STATS-STRUCT-LEN     PIC 9(9)  COMP-5 VALUE 20.
+
+       01  WS-TS-CONTROL-DD            PIC X(40) VALUE "TBSCAPTR.DAT".
+       01  WS-CAP-HIST-DD              PIC X(40) VALUE "TBSCAPHS.DAT".
+       01  WS-TREND-RPT-DD             PIC X(40) VALUE "TBSCAPTR.RPT".
+
+       01  WS-TS-CTL-STATUS            PIC XX.
+       01  WS-CAP-HIST-STATUS          PIC XX.
+       01  WS-TREND-RPT-STATUS         PIC XX.
+       01  WS-EOF-SW                   PIC X     VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+       01  WS-DBALIAS                  PIC X(8) VALUE "PRODDB".
+       01  WS-TABLESPACE-NAME          PIC X(18) VALUE SPACES.
+       01  WS-SQLCODE-DISP             PIC -(8)9.
+
+      * The number of days worth of trend history a nightly run
+      * represents - one row is appended per tablespace per run.
+       01  WS-PROJECTION-DAYS-THRESHOLD PIC 9(4) VALUE 30.
+
+       01  WS-PRIOR-TS-TABLE.
+           05 WS-PRIOR-NUM-ENTRY       PIC S9(9) COMP-5 VALUE 0.
+           05 WS-PRIOR-ENTRY OCCURS 200 TIMES INDEXED BY WS-PR-IDX.
+               10 WS-PRIOR-TS-NAME     PIC X(18).
+               10 WS-PRIOR-USED-PAGES  PIC 9(9).
+               10 WS-PRIOR-HWM         PIC 9(9).
+
+       01  WS-PRIOR-FOUND-SW           PIC X     VALUE "N".
+           88 WS-PRIOR-FOUND           VALUE "Y".
+
+       01  WS-CUR-TOTAL-PAGES          PIC 9(9)  VALUE 0.
+       01  WS-CUR-USEABLE-PAGES        PIC 9(9)  VALUE 0.
+       01  WS-CUR-USED-PAGES           PIC 9(9)  VALUE 0.
+       01  WS-CUR-FREE-PAGES           PIC 9(9)  VALUE 0.
+       01  WS-CUR-HWM                  PIC 9(9)  VALUE 0.
+
+       01  WS-GROWTH-PER-DAY           PIC S9(9) VALUE 0.
+       01  WS-PAGES-REMAINING          PIC S9(9) VALUE 0.
+       01  WS-PROJECTED-DAYS           PIC S9(9) VALUE 0.
+       01  WS-PROJECTION-KNOWN-SW      PIC X     VALUE "N".
+           88 WS-PROJECTION-KNOWN      VALUE "Y".
+
+       01  WS-HWM-DISP                 PIC Z(8)9.
+       01  WS-USEABLE-DISP             PIC Z(8)9.
+       01  WS-PROJ-DAYS-DISP           PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-PRIOR-HISTORY
+           PERFORM 3000-PROCESS-EACH-TABLESPACE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TS-CONTROL-FILE
+           OPEN OUTPUT TREND-REPORT-FILE.
+
+       2000-LOAD-PRIOR-HISTORY.
+      * Keep only the most recent row per tablespace - later rows in
+      * the file overwrite earlier ones in the table as we scan, so
+      * whatever is left when the scan ends is the latest snapshot.
+           OPEN INPUT CAPACITY-HISTORY-FILE
+           IF WS-CAP-HIST-STATUS = "00"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF
+                   READ CAPACITY-HISTORY-FILE
+                       AT END MOVE "Y" TO WS-EOF-SW
+                       NOT AT END
+                           PERFORM 2100-STORE-PRIOR-ROW
+                   END-READ
+               END-PERFORM
+               CLOSE CAPACITY-HISTORY-FILE
+           END-IF.
+
+       2100-STORE-PRIOR-ROW.
+           MOVE "N" TO WS-PRIOR-FOUND-SW
+           SET WS-PR-IDX TO 1
+           SEARCH WS-PRIOR-ENTRY
+               AT END CONTINUE
+               WHEN WS-PRIOR-TS-NAME (WS-PR-IDX) = CH-TS-NAME
+                   MOVE "Y" TO WS-PRIOR-FOUND-SW
+           END-SEARCH
+           IF NOT WS-PRIOR-FOUND
+               IF WS-PRIOR-NUM-ENTRY < 200
+                   ADD 1 TO WS-PRIOR-NUM-ENTRY
+                   SET WS-PR-IDX TO WS-PRIOR-NUM-ENTRY
+                   MOVE CH-TS-NAME TO WS-PRIOR-TS-NAME (WS-PR-IDX)
+                   MOVE CH-USED-PAGES TO WS-PRIOR-USED-PAGES (WS-PR-IDX)
+                   MOVE CH-HIGH-WATER-MARK
+                       TO WS-PRIOR-HWM (WS-PR-IDX)
+               ELSE
+                   DISPLAY "TBSCAPTR: prior-row table full (200) -"
+                       " skipping " CH-TS-NAME
+               END-IF
+           ELSE
+               MOVE CH-USED-PAGES TO WS-PRIOR-USED-PAGES (WS-PR-IDX)
+               MOVE CH-HIGH-WATER-MARK TO WS-PRIOR-HWM (WS-PR-IDX)
+           END-IF.
+
+       3000-PROCESS-EACH-TABLESPACE.
+           MOVE "N" TO WS-EOF-SW
+           OPEN EXTEND CAPACITY-HISTORY-FILE
+           IF WS-CAP-HIST-STATUS = "35"
+               CLOSE CAPACITY-HISTORY-FILE
+               OPEN OUTPUT CAPACITY-HISTORY-FILE
+           END-IF
+           PERFORM UNTIL WS-EOF
+               READ TS-CONTROL-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       MOVE TS-CONTROL-REC TO WS-TABLESPACE-NAME
+                       PERFORM 3100-QUERY-TBS-STATS
+                       PERFORM 3200-APPEND-HISTORY-ROW
+                       PERFORM 3300-PROJECT-AND-REPORT
+               END-READ
+           END-PERFORM
+           CLOSE TS-CONTROL-FILE
+           CLOSE CAPACITY-HISTORY-FILE.
+
+       3100-QUERY-TBS-STATS.
+           PERFORM 3110-BUILD-REQUEST-STREAM
+           PERFORM 3120-SIZE-SNAPSHOT
+           PERFORM 3130-COLLECT-SNAPSHOT
+           PERFORM 3140-CONVERT-TBS-STATS
+
+           IF SQLCODE = 0
+               MOVE SQL-TOTAL-PAGES OF SQLB-TBS-STATS
+                   TO WS-CUR-TOTAL-PAGES
+               MOVE SQL-USEABLE-PAGES OF SQLB-TBS-STATS
+                   TO WS-CUR-USEABLE-PAGES
+               MOVE SQL-USED-PAGES OF SQLB-TBS-STATS
+                   TO WS-CUR-USED-PAGES
+               MOVE SQL-FREE-PAGES OF SQLB-TBS-STATS
+                   TO WS-CUR-FREE-PAGES
+               MOVE SQL-HIGH-WATER-MARK OF SQLB-TBS-STATS
+                   TO WS-CUR-HWM
+           ELSE
+               MOVE 0 TO WS-CUR-TOTAL-PAGES WS-CUR-USEABLE-PAGES
+                         WS-CUR-USED-PAGES WS-CUR-FREE-PAGES
+                         WS-CUR-HWM
+               MOVE SQLCODE TO WS-SQLCODE-DISP
+               DISPLAY "TBSCAPTR: tablespace snapshot SQLCODE="
+                   WS-SQLCODE-DISP " TABLESPACE=" WS-TABLESPACE-NAME
+           END-IF.
+
+       3110-BUILD-REQUEST-STREAM.
+      * Chain two qualifiers onto the same request stream - database
+      * name first, then tablespace name - the same way multiple
+      * db2gAddSnapshotRqst calls build up a single qualified request
+      * in the real API (each call's DB2-PIO-REQUEST-DATA output
+      * becomes the next call's input).
+           SET DB2-PIO-REQUEST-DATA OF DB2G-ADD-SNAPSHOT-RQST-DATA
+               TO NULL
+           MOVE WS-SQLMA-TABLESPACE TO DB2-I-REQUEST-TYPE
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           MOVE 0 TO DB2-I-REQUEST-FLAGS
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           MOVE WS-SQLMA-QUAL-TYPE-DBNAME TO DB2-I-QUAL-TYPE
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           SET DB2-PI-QUAL-DATA OF DB2G-ADD-SNAPSHOT-RQST-DATA
+               TO ADDRESS OF WS-DBALIAS
+           MOVE 8 TO DB2-I-QUAL-DATA-LEN
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+
+           CALL "db2gAddSnapshotRqst" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-ADD-SNAPSHOT-RQST-DATA
+                     BY REFERENCE SQLCA
+
+           MOVE WS-SQLMA-TABLESPACE TO DB2-I-REQUEST-TYPE
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           MOVE 0 TO DB2-I-REQUEST-FLAGS
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           MOVE WS-SQLMA-QUAL-TYPE-TBSNAME TO DB2-I-QUAL-TYPE
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           SET DB2-PI-QUAL-DATA OF DB2G-ADD-SNAPSHOT-RQST-DATA
+               TO ADDRESS OF WS-TABLESPACE-NAME
+           MOVE 18 TO DB2-I-QUAL-DATA-LEN
+               OF DB2G-ADD-SNAPSHOT-RQST-DATA
+
+           CALL "db2gAddSnapshotRqst" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-ADD-SNAPSHOT-RQST-DATA
+                     BY REFERENCE SQLCA.
+
+       3120-SIZE-SNAPSHOT.
+           SET DB2-PI-SQLMA-DATA OF DB2G-GET-SNAPSHOT-SIZE-DATA
+               TO DB2-PIO-REQUEST-DATA OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           SET DB2-PO-BUFFER-SIZE OF DB2G-GET-SNAPSHOT-SIZE-DATA
+               TO ADDRESS OF WS-NEEDED-BUFFER-SIZE
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-SIZE-DATA
+           MOVE WS-SNAPSHOT-CLASS-TBSP TO DB2-I-SNAPSHOT-CLASS
+               OF DB2G-GET-SNAPSHOT-SIZE-DATA
+           MOVE 0 TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-SIZE-DATA
+
+           CALL "db2gGetSnapshotSize" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-GET-SNAPSHOT-SIZE-DATA
+                     BY REFERENCE SQLCA
+
+           IF WS-NEEDED-BUFFER-SIZE > WS-MAX-BUFFER-SIZE
+                   OR WS-NEEDED-BUFFER-SIZE < 0
+               MOVE WS-MAX-BUFFER-SIZE TO WS-COLLECT-BUFFER-SIZE
+           ELSE
+               MOVE WS-NEEDED-BUFFER-SIZE TO WS-COLLECT-BUFFER-SIZE
+           END-IF.
+
+       3130-COLLECT-SNAPSHOT.
+           SET DB2-PI-SQLMA-DATA OF DB2G-GET-SNAPSHOT-DATA
+               TO DB2-PIO-REQUEST-DATA OF DB2G-ADD-SNAPSHOT-RQST-DATA
+           SET DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA
+               TO ADDRESS OF WS-SNAPSHOT-BUFFER
+           MOVE WS-COLLECT-BUFFER-SIZE TO DB2-I-BUFFER-SIZE
+               OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           SET DB2-PO-OUTPUT-FORMAT OF DB2G-GET-SNAPSHOT-DATA
+               TO ADDRESS OF WS-OUTPUT-FORMAT
+           MOVE WS-SNAPSHOT-CLASS-TBSP TO DB2-I-SNAPSHOT-CLASS
+               OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+
+           CALL "db2gGetSnapshot" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-GET-SNAPSHOT-DATA
+                     BY REFERENCE SQLCA.
+
+       3140-CONVERT-TBS-STATS.
+           MOVE LOW-VALUES TO SQLB-TBS-STATS
+           SET DB2-PO-TARGET OF DB2CONV-MON-STREAM-DATA
+               TO ADDRESS OF SQLB-TBS-STATS
+           SET DB2-PI-SOURCE OF DB2CONV-MON-STREAM-DATA
+               TO DB2-PO-COLLECTED-DATA OF DB2G-GET-SNAPSHOT-DATA
+           MOVE WS-SQLM-TARGET-TYPE-TBSP TO DB2-I-TARGET-TYPE
+               OF DB2CONV-MON-STREAM-DATA
+           MOVE WS-TBS-STATS-STRUCT-LEN TO DB2-I-TARGET-SIZE
+               OF DB2CONV-MON-STREAM-DATA
+           MOVE WS-SQLM-STREAM-SNAPSHOT TO DB2-I-SOURCE-TYPE
+               OF DB2CONV-MON-STREAM-DATA
+
+           CALL "db2ConvMonStreamData" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2CONV-MON-STREAM-DATA
+                     BY REFERENCE SQLCA.
+
+       3200-APPEND-HISTORY-ROW.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO CH-DATE
+           MOVE WS-TABLESPACE-NAME TO CH-TS-NAME
+           MOVE WS-CUR-TOTAL-PAGES TO CH-TOTAL-PAGES
+           MOVE WS-CUR-USEABLE-PAGES TO CH-USEABLE-PAGES
+           MOVE WS-CUR-USED-PAGES TO CH-USED-PAGES
+           MOVE WS-CUR-FREE-PAGES TO CH-FREE-PAGES
+           MOVE WS-CUR-HWM TO CH-HIGH-WATER-MARK
+           WRITE CAPACITY-HISTORY-REC.
+
+       3300-PROJECT-AND-REPORT.
+           MOVE "N" TO WS-PROJECTION-KNOWN-SW
+           MOVE "N" TO WS-PRIOR-FOUND-SW
+           SET WS-PR-IDX TO 1
+           SEARCH WS-PRIOR-ENTRY
+               AT END CONTINUE
+               WHEN WS-PRIOR-TS-NAME (WS-PR-IDX) = WS-TABLESPACE-NAME
+                   MOVE "Y" TO WS-PRIOR-FOUND-SW
+           END-SEARCH
+           IF WS-PRIOR-FOUND
+               COMPUTE WS-GROWTH-PER-DAY =
+                   WS-CUR-HWM - WS-PRIOR-HWM (WS-PR-IDX)
+               IF WS-GROWTH-PER-DAY > 0
+                   COMPUTE WS-PAGES-REMAINING =
+                       WS-CUR-USEABLE-PAGES - WS-CUR-HWM
+                   COMPUTE WS-PROJECTED-DAYS =
+                       WS-PAGES-REMAINING / WS-GROWTH-PER-DAY
+                   MOVE "Y" TO WS-PROJECTION-KNOWN-SW
+               END-IF
+           END-IF
+
+           MOVE WS-CUR-HWM TO WS-HWM-DISP
+           MOVE WS-CUR-USEABLE-PAGES TO WS-USEABLE-DISP
+           STRING "TABLESPACE=" WS-TABLESPACE-NAME
+                  " HWM=" WS-HWM-DISP
+                  " USEABLE=" WS-USEABLE-DISP
+               DELIMITED BY SIZE INTO TREND-REPORT-REC
+           WRITE TREND-REPORT-REC
+
+           IF WS-PROJECTION-KNOWN
+               MOVE WS-PROJECTED-DAYS TO WS-PROJ-DAYS-DISP
+               IF WS-PROJECTED-DAYS <= WS-PROJECTION-DAYS-THRESHOLD
+                   STRING "  *** PROJECTED TO HIT HIGH WATER MARK IN "
+                          WS-PROJ-DAYS-DISP
+                          " DAYS - SCHEDULE A CONTAINER ADD ***"
+                       DELIMITED BY SIZE INTO TREND-REPORT-REC
+                   WRITE TREND-REPORT-REC
+               ELSE
+                   STRING "  PROJECTED DAYS TO HIGH WATER MARK="
+                          WS-PROJ-DAYS-DISP
+                       DELIMITED BY SIZE INTO TREND-REPORT-REC
+                   WRITE TREND-REPORT-REC
+               END-IF
+           ELSE
+               MOVE "  NO PRIOR HISTORY - TREND NOT YET AVAILABLE"
+                   TO TREND-REPORT-REC
+               WRITE TREND-REPORT-REC
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE TREND-REPORT-FILE.
