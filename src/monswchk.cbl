@@ -0,0 +1,208 @@
+      ******************************************************************
+      *
+      * Program: MONSWCHK
+      *
+      * Function: Monitor-switch baseline check.  Calls
+      *           db2gGetMonitorSwitches (DB2G-MONITOR-SWITCHES-DATA)
+      *           to read the current state of each monitor switch
+      *           group, compares it against a required baseline list
+      *           (the switch groups we depend on for diagnostics), and
+      *           writes an ALERT line for any baseline switch that has
+      *           drifted off.  When the baseline entry's re-enable flag
+      *           is turned on, this driver also flips that group back
+      *           on and calls db2gUpdateMonitorSwitches to push the
+      *           correction back to the instance - so a switch left
+      *           off for weeks is caught at the next scheduled health
+      *           check instead of only being noticed while chasing an
+      *           incident with no data to look at.
+      *
+      *           This shop's vendor copybook library declares
+      *           DB2-PI-GROUP-STATES only as a generic POINTER (the
+      *           sqlm_recording_group array layout itself is not part
+      *           of db2ApiDf.cbl/sqlutil.cbl/sqlenv.cbl), so this
+      *           driver defines the fixed set of switch groups it
+      *           tracks - and their well-known DB2 monitor group
+      *           codes - locally, the same way earlier drivers filled
+      *           gaps in the vendor copybook with local WS- constants.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONSWCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BASELINE-CONTROL-FILE ASSIGN TO WS-BASELINE-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BASELINE-STATUS.
+           SELECT SWITCH-ALERT-LOG-FILE ASSIGN TO WS-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BASELINE-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  BASELINE-CONTROL-REC.
+           05 BC-GROUP-CODE           PIC 9(9).
+           05 BC-REENABLE-FLAG        PIC X.
+
+       FD  SWITCH-ALERT-LOG-FILE
+           RECORDING MODE IS F.
+       01  SWITCH-ALERT-LOG-REC       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION             PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+      * Well-known DB2 monitor switch group codes, mirrored locally
+      * since this shop's copybook does not carry a sqlm_recording_
+      * group layout.
+       01  WS-SWMON-BUFFERPOOL         PIC 9(9) COMP-5 VALUE 1.
+       01  WS-SWMON-LOCK                PIC 9(9) COMP-5 VALUE 2.
+       01  WS-SWMON-SORT                PIC 9(9) COMP-5 VALUE 4.
+       01  WS-SWMON-STATEMENT           PIC 9(9) COMP-5 VALUE 8.
+       01  WS-SWMON-TABLE               PIC 9(9) COMP-5 VALUE 16.
+       01  WS-SWMON-UOW                 PIC 9(9) COMP-5 VALUE 32.
+       01  WS-SWMON-STATE-OFF           PIC 9(9) COMP-5 VALUE 0.
+       01  WS-SWMON-STATE-ON            PIC 9(9) COMP-5 VALUE 1.
+
+       01  WS-BASELINE-DD             PIC X(40) VALUE "MONSWCHK.DAT".
+       01  WS-LOG-DD                  PIC X(40) VALUE "MONSWCHK.LOG".
+
+       01  WS-BASELINE-STATUS         PIC XX.
+       01  WS-LOG-STATUS              PIC XX.
+       01  WS-EOF-SW                  PIC X     VALUE "N".
+           88 WS-EOF                  VALUE "Y".
+
+       01  WS-OUTPUT-FORMAT           PIC S9(9) COMP-5 VALUE 0.
+       01  WS-REENABLE-NEEDED-SW      PIC X     VALUE "N".
+           88 WS-REENABLE-NEEDED      VALUE "Y".
+
+       01  WS-SWITCH-GROUP-TABLE.
+           05 WS-SWITCH-ENTRY OCCURS 6 TIMES
+                   INDEXED BY WS-SW-IDX.
+              10 WS-SWITCH-GROUP-CODE PIC 9(9) COMP-5.
+              10 WS-SWITCH-STATE      PIC 9(9) COMP-5.
+
+       01  WS-FOUND-SW                PIC X     VALUE "N".
+           88 WS-FOUND                VALUE "Y".
+
+       01  WS-GROUP-CODE-DISP         PIC Z(8)9.
+       01  WS-SQLCODE-DISP            PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GET-SWITCH-STATES
+           PERFORM 3000-CHECK-BASELINE
+           IF WS-REENABLE-NEEDED
+               PERFORM 4000-REENABLE-SWITCHES
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE WS-SWMON-BUFFERPOOL TO WS-SWITCH-GROUP-CODE (1)
+           MOVE WS-SWMON-LOCK       TO WS-SWITCH-GROUP-CODE (2)
+           MOVE WS-SWMON-SORT       TO WS-SWITCH-GROUP-CODE (3)
+           MOVE WS-SWMON-STATEMENT  TO WS-SWITCH-GROUP-CODE (4)
+           MOVE WS-SWMON-TABLE      TO WS-SWITCH-GROUP-CODE (5)
+           MOVE WS-SWMON-UOW        TO WS-SWITCH-GROUP-CODE (6)
+           MOVE WS-SWMON-STATE-OFF  TO WS-SWITCH-STATE (1)
+           MOVE WS-SWMON-STATE-OFF  TO WS-SWITCH-STATE (2)
+           MOVE WS-SWMON-STATE-OFF  TO WS-SWITCH-STATE (3)
+           MOVE WS-SWMON-STATE-OFF  TO WS-SWITCH-STATE (4)
+           MOVE WS-SWMON-STATE-OFF  TO WS-SWITCH-STATE (5)
+           MOVE WS-SWMON-STATE-OFF  TO WS-SWITCH-STATE (6)
+
+           OPEN INPUT BASELINE-CONTROL-FILE
+           OPEN EXTEND SWITCH-ALERT-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               CLOSE SWITCH-ALERT-LOG-FILE
+               OPEN OUTPUT SWITCH-ALERT-LOG-FILE
+           END-IF.
+
+       2000-GET-SWITCH-STATES.
+           SET DB2-PI-GROUP-STATES OF DB2G-MONITOR-SWITCHES-DATA
+               TO ADDRESS OF WS-SWITCH-GROUP-TABLE
+           SET DB2-PO-BUFFER OF DB2G-MONITOR-SWITCHES-DATA TO NULL
+           MOVE 0 TO DB2-I-BUFFER-SIZE OF DB2G-MONITOR-SWITCHES-DATA
+           MOVE 0 TO DB2-I-RETURN-DATA OF DB2G-MONITOR-SWITCHES-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-MONITOR-SWITCHES-DATA
+           SET DB2-PO-OUTPUT-FORMAT OF DB2G-MONITOR-SWITCHES-DATA
+               TO ADDRESS OF WS-OUTPUT-FORMAT
+      * Version 0 = SQLM_DBMON_VERSION1, this shop's only supported
+      * snapshot version.
+           MOVE 0 TO DB2-I-VERSION OF DB2G-MONITOR-SWITCHES-DATA
+
+           CALL "db2gGetMonitorSwitches" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-MONITOR-SWITCHES-DATA
+                     BY REFERENCE SQLCA
+
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "GETMONITORSWITCHES SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO SWITCH-ALERT-LOG-REC
+           WRITE SWITCH-ALERT-LOG-REC.
+
+       3000-CHECK-BASELINE.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ BASELINE-CONTROL-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 3100-EVALUATE-ONE-GROUP
+               END-READ
+           END-PERFORM
+           CLOSE BASELINE-CONTROL-FILE.
+
+       3100-EVALUATE-ONE-GROUP.
+           MOVE "N" TO WS-FOUND-SW
+           SET WS-SW-IDX TO 1
+           SEARCH WS-SWITCH-ENTRY
+               AT END CONTINUE
+               WHEN WS-SWITCH-GROUP-CODE (WS-SW-IDX) = BC-GROUP-CODE
+                   MOVE "Y" TO WS-FOUND-SW
+           END-SEARCH
+
+           IF WS-FOUND
+               IF WS-SWITCH-STATE (WS-SW-IDX) = WS-SWMON-STATE-OFF
+                   MOVE BC-GROUP-CODE TO WS-GROUP-CODE-DISP
+                   STRING "ALERT MONITOR SWITCH OFF GROUP="
+                          WS-GROUP-CODE-DISP
+                       DELIMITED BY SIZE INTO SWITCH-ALERT-LOG-REC
+                   WRITE SWITCH-ALERT-LOG-REC
+                   IF BC-REENABLE-FLAG = "Y"
+                       MOVE WS-SWMON-STATE-ON
+                           TO WS-SWITCH-STATE (WS-SW-IDX)
+                       MOVE "Y" TO WS-REENABLE-NEEDED-SW
+                   END-IF
+               END-IF
+           END-IF.
+
+       4000-REENABLE-SWITCHES.
+           SET DB2-PI-GROUP-STATES OF DB2G-MONITOR-SWITCHES-DATA
+               TO ADDRESS OF WS-SWITCH-GROUP-TABLE
+           SET DB2-PO-BUFFER OF DB2G-MONITOR-SWITCHES-DATA TO NULL
+           MOVE 0 TO DB2-I-BUFFER-SIZE OF DB2G-MONITOR-SWITCHES-DATA
+           MOVE 0 TO DB2-I-RETURN-DATA OF DB2G-MONITOR-SWITCHES-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-MONITOR-SWITCHES-DATA
+           SET DB2-PO-OUTPUT-FORMAT OF DB2G-MONITOR-SWITCHES-DATA
+               TO ADDRESS OF WS-OUTPUT-FORMAT
+      * Version 0 = SQLM_DBMON_VERSION1, this shop's only supported
+      * snapshot version.
+           MOVE 0 TO DB2-I-VERSION OF DB2G-MONITOR-SWITCHES-DATA
+
+           CALL "db2gUpdateMonitorSwitches" USING
+                     BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-MONITOR-SWITCHES-DATA
+                     BY REFERENCE SQLCA
+
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "UPDATEMONITORSWITCHES SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO SWITCH-ALERT-LOG-REC
+           WRITE SWITCH-ALERT-LOG-REC.
+
+       9000-TERMINATE.
+           CLOSE SWITCH-ALERT-LOG-FILE.
