@@ -0,0 +1,185 @@
+      *************************************************************************
+      *
+      * Program: BKRETAIN
+      *
+      * Function: History-file based backup retention report.  Opens a
+      *           history scan filtered to backup events
+      *           (DB2HISTORY-LIST-BACKUP) for a database alias, walks
+      *           every DB2HISTORY-DATA entry printing oID, oObjectPart,
+      *           oStatus and oDeviceType, and flags any entry whose
+      *           DB2-O-STATUS shows it was superseded (INACTIVE) or
+      *           marked DO-NOT-DELETE-inactive but is still occupying
+      *           tape/disk (a non-DB2_MEDIA_ALIAS device type), so
+      *           retention can be right-sized against what is actually
+      *           sitting in the history file instead of the configured
+      *           NUM_DB_BACKUPS value.
+      *
+      *************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKRETAIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RETENTION-REPORT-FILE ASSIGN TO WS-RETENTION-RPT-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RETENTION-REPORT-FILE
+           RECORDING MODE IS F.
+       01  RETENTION-REPORT-REC       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION             PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-RETENTION-RPT-DD        PIC X(40) VALUE "BKRETAIN.RPT".
+       01  WS-RPT-STATUS              PIC XX.
+
+       01  WS-DBALIAS                 PIC X(8)  VALUE "PRODDB".
+       01  WS-OBJECT-PART-BUF         PIC X(17) VALUE SPACES.
+       01  WS-ID-BUF                  PIC X(24) VALUE SPACES.
+
+       01  WS-SUB                     PIC 9(9)  VALUE 0.
+       01  WS-FLAGGED-COUNT           PIC 9(9)  VALUE 0.
+       01  WS-TOTAL-COUNT             PIC 9(9)  VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-OPEN-BACKUP-HISTORY-SCAN
+           PERFORM 3000-SCAN-BACKUP-ENTRIES
+           PERFORM 4000-CLOSE-HISTORY-SCAN
+           PERFORM 5000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT RETENTION-REPORT-FILE.
+
+       2000-OPEN-BACKUP-HISTORY-SCAN.
+           SET DB2-PI-DATABASE-ALIAS OF DB2G-HISTORY-OPEN-STRUCT
+               TO ADDRESS OF WS-DBALIAS
+           MOVE 8 TO DB2-I-ALIAS-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           SET DB2-PI-TIMESTAMP OF DB2G-HISTORY-OPEN-STRUCT TO NULL
+           MOVE 0 TO DB2-I-TIMESTAMP-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           SET DB2-PI-OBJECT-NAME OF DB2G-HISTORY-OPEN-STRUCT TO NULL
+           MOVE 0 TO DB2-I-OBJECT-NAME-LEN
+               OF DB2G-HISTORY-OPEN-STRUCT
+           MOVE DB2HISTORY-LIST-BACKUP TO DB2-I-CALLER-ACTION
+               OF DB2G-HISTORY-OPEN-STRUCT
+
+           CALL "db2gHistoryOpenScan" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-HISTORY-OPEN-STRUCT
+                     BY REFERENCE SQLCA
+
+           MOVE DB2-O-NUM-ROWS OF DB2G-HISTORY-OPEN-STRUCT
+               TO WS-TOTAL-COUNT.
+
+       3000-SCAN-BACKUP-ENTRIES.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TOTAL-COUNT
+               PERFORM 3100-FETCH-ONE-ENTRY
+               PERFORM 3200-WRITE-DETAIL-LINE
+               PERFORM 3300-EVALUATE-RETENTION
+           END-PERFORM.
+
+       3100-FETCH-ONE-ENTRY.
+           MOVE "SQLUHINF" TO DB2-IO-HIST-DATA-ID
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-OBJECT-PART
+                   OF DB2HISTORY-DATA
+               TO ADDRESS OF WS-OBJECT-PART-BUF
+           MOVE 17 TO DB2-I-LENGTH OF DB2-O-OBJECT-PART
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-END-TIME OF DB2HISTORY-DATA
+               TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-END-TIME
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-FIRST-LOG
+               OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-FIRST-LOG
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-LAST-LOG
+               OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-LAST-LOG
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-ID OF DB2HISTORY-DATA
+               TO ADDRESS OF WS-ID-BUF
+           MOVE 24 TO DB2-I-LENGTH OF DB2-O-ID OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-TABLE-QUALIFIER
+               OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-TABLE-QUALIFIER
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-TABLE-NAME
+               OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-TABLE-NAME
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-LOCATION
+               OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-LOCATION
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-COMMENT
+               OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-COMMENT
+               OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-COMMAND-TEXT
+               OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-LENGTH OF DB2-O-COMMAND-TEXT
+               OF DB2HISTORY-DATA
+           SET DB2-PO-EVENT-SQLCA OF DB2HISTORY-DATA TO NULL
+           SET DB2-PO-TABLESPACE OF DB2HISTORY-DATA TO NULL
+           MOVE 0 TO DB2-I-NUM-TABLESPACES OF DB2HISTORY-DATA
+
+           SET DB2-PIO-HIST-DATA OF DB2HISTORY-GET-ENTRY-STRUCT
+               TO ADDRESS OF DB2HISTORY-DATA
+           MOVE DB2-O-HANDLE OF DB2G-HISTORY-OPEN-STRUCT
+               TO DB2-I-HANDLE OF DB2HISTORY-GET-ENTRY-STRUCT
+           MOVE DB2HISTORY-GET-ENTRY TO DB2-I-CALLER-ACTION
+               OF DB2HISTORY-GET-ENTRY-STRUCT
+
+           CALL "db2gHistoryGetEntry" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2HISTORY-GET-ENTRY-STRUCT
+                     BY REFERENCE SQLCA.
+
+       3200-WRITE-DETAIL-LINE.
+           STRING "BACKUP  ID=" WS-ID-BUF
+                  " OBJECTPART=" WS-OBJECT-PART-BUF
+                  " STATUS=" DB2-O-STATUS OF DB2HISTORY-DATA
+                  " DEVICETYPE=" DB2-O-DEVICE-TYPE OF DB2HISTORY-DATA
+               DELIMITED BY SIZE INTO RETENTION-REPORT-REC
+           WRITE RETENTION-REPORT-REC.
+
+       3300-EVALUATE-RETENTION.
+           IF (DB2-O-STATUS OF DB2HISTORY-DATA
+                       = DB2HISTORY-STATUS-INACTIVE
+                   OR DB2-O-STATUS OF DB2HISTORY-DATA
+                       = DB2HISTORY-STATUS-INCMP-INACTV)
+                   AND DB2-O-DEVICE-TYPE OF DB2HISTORY-DATA
+                       NOT = SPACE
+               ADD 1 TO WS-FLAGGED-COUNT
+               STRING "  *** SUPERSEDED/INACTIVE BUT STILL"
+                      " OCCUPYING MEDIA  ID=" WS-ID-BUF
+                   DELIMITED BY SIZE INTO RETENTION-REPORT-REC
+               WRITE RETENTION-REPORT-REC
+           END-IF.
+
+       4000-CLOSE-HISTORY-SCAN.
+           CALL "db2gHistoryCloseScan" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2-O-HANDLE
+                        OF DB2G-HISTORY-OPEN-STRUCT
+                     BY REFERENCE SQLCA.
+
+       5000-WRITE-SUMMARY.
+           MOVE SPACES TO RETENTION-REPORT-REC
+           WRITE RETENTION-REPORT-REC
+           STRING "BACKUP RETENTION TOTALS  SCANNED=" WS-TOTAL-COUNT
+                  " FLAGGED=" WS-FLAGGED-COUNT
+               DELIMITED BY SIZE INTO RETENTION-REPORT-REC
+           WRITE RETENTION-REPORT-REC.
+
+       9000-TERMINATE.
+           CLOSE RETENTION-REPORT-FILE.
