@@ -0,0 +1,175 @@
+      ******************************************************************
+      *
+      * Program: RFWDMON
+      *
+      * Function: Rollforward dashboard.  Polls db2gRollforward with
+      *           DB2ROLLFORWARD-QUERY (query nextarclog/lastcommit
+      *           status without advancing recovery) for each database
+      *           alias in the control file, and appends one line per
+      *           poll to the dashboard file so operations can see
+      *           rollforward progress across the whole recovery farm
+      *           at a glance instead of tailing db2diag.log per node.
+      *
+      *           DB2G-ROLLFORWARD-STRUCT only hands back an opaque
+      *           pointer to the per-node reply block (DB2-PO-NODE-INFO)
+      *           - it points that pointer at an SQLURF-STAT buffer
+      *           (lib/db2include/cobol_a/sqlutil.cbl) so the per-node
+      *           SQL-NEXTARCLOG and SQL-LASTCOMMIT fields the request
+      *           asked for come back alongside SQLCODE, the output
+      *           flags, and the reply count, which together tell
+      *           "still rolling forward" from "caught up" from
+      *           "failed".
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RFWDMON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DBALIAS-CONTROL-FILE ASSIGN TO WS-DBALIAS-CTL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DBALIAS-CTL-STATUS.
+           SELECT DASHBOARD-FILE ASSIGN TO WS-DASHBOARD-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DASHBOARD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DBALIAS-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  DBALIAS-CONTROL-REC        PIC X(8).
+
+       FD  DASHBOARD-FILE
+           RECORDING MODE IS F.
+       01  DASHBOARD-REC              PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION             PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlutil.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-DBALIAS-CTL-DD          PIC X(40) VALUE "RFWDDBAL.DAT".
+       01  WS-DASHBOARD-DD            PIC X(40) VALUE "RFWDMON.DAT".
+
+       01  WS-DBALIAS-CTL-STATUS      PIC XX.
+       01  WS-DASHBOARD-STATUS        PIC XX.
+       01  WS-EOF-SW                  PIC X     VALUE "N".
+           88 WS-EOF                  VALUE "Y".
+
+       01  WS-DBALIAS                 PIC X(8)  VALUE SPACES.
+       01  WS-STOPTIME                PIC X(14) VALUE SPACES.
+       01  WS-APPL-ID                 PIC X(32) VALUE SPACES.
+       01  WS-NUM-REPLIES             PIC 9(9)  COMP-5 VALUE 0.
+       01  WS-NUM-REPLIES-DISP        PIC Z(8)9.
+       01  WS-CHECK-TIMESTAMP         PIC 9(8)  VALUE 0.
+       01  WS-SQLCODE-DISP            PIC -(8)9.
+       01  WS-NEXTARCLOG              PIC X(12) VALUE SPACES.
+       01  WS-FIRSTARCDEL             PIC X(12) VALUE SPACES.
+       01  WS-LASTARCDEL              PIC X(12) VALUE SPACES.
+       01  WS-LASTCOMMIT              PIC X(26) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-POLL-EACH-DBALIAS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CHECK-TIMESTAMP
+           OPEN INPUT DBALIAS-CONTROL-FILE
+           OPEN EXTEND DASHBOARD-FILE
+           IF WS-DASHBOARD-STATUS = "35"
+               CLOSE DASHBOARD-FILE
+               OPEN OUTPUT DASHBOARD-FILE
+           END-IF.
+
+       2000-POLL-EACH-DBALIAS.
+           MOVE "N" TO WS-EOF-SW
+           PERFORM UNTIL WS-EOF
+               READ DBALIAS-CONTROL-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       MOVE DBALIAS-CONTROL-REC TO WS-DBALIAS
+                       PERFORM 3000-QUERY-ROLLFORWARD-STATUS
+                       PERFORM 4000-WRITE-DASHBOARD-LINE
+               END-READ
+           END-PERFORM
+           CLOSE DBALIAS-CONTROL-FILE.
+
+       3000-QUERY-ROLLFORWARD-STATUS.
+           MOVE 8 TO SQL-DBALIASLEN OF DB2G-RFWD-INPUT-STRUCT
+           SET SQL-DBALIAS OF DB2G-RFWD-INPUT-STRUCT
+               TO ADDRESS OF WS-DBALIAS
+           MOVE DB2ROLLFORWARD-QUERY TO SQL-CALLERACTION
+               OF DB2G-RFWD-INPUT-STRUCT
+           MOVE 0 TO SQL-STOPTIMELEN OF DB2G-RFWD-INPUT-STRUCT
+           SET SQL-STOPTIME OF DB2G-RFWD-INPUT-STRUCT TO NULL
+           MOVE 0 TO SQL-USERNAMELEN OF DB2G-RFWD-INPUT-STRUCT
+           MOVE 0 TO SQL-PASSWORDLEN OF DB2G-RFWD-INPUT-STRUCT
+           MOVE 0 TO SQL-OVRLOGPATHLEN OF DB2G-RFWD-INPUT-STRUCT
+           MOVE 0 TO SQL-DROPPEDTBLIDLEN OF DB2G-RFWD-INPUT-STRUCT
+           MOVE 0 TO SQL-EXPORTDIRLEN OF DB2G-RFWD-INPUT-STRUCT
+           MOVE 0 TO SQL-VERSION OF DB2G-RFWD-INPUT-STRUCT
+           MOVE 0 TO SQL-NUMCHANGE OF DB2G-RFWD-INPUT-STRUCT
+           MOVE DB2ROLLFORWARD-LOCAL-TIME TO SQL-CONNECTMODE
+               OF DB2G-RFWD-INPUT-STRUCT
+           SET DB2-PI-TABLESPACE-LIST OF DB2G-RFWD-INPUT-STRUCT TO NULL
+           MOVE 0 TO SQL-ALLNODEFLAG OF DB2G-RFWD-INPUT-STRUCT
+           MOVE 0 TO SQL-NUMNODES OF DB2G-RFWD-INPUT-STRUCT
+           SET SQL-NODELIST OF DB2G-RFWD-INPUT-STRUCT TO NULL
+           MOVE 0 TO SQL-NUMNODEINFO OF DB2G-RFWD-INPUT-STRUCT
+           SET SQL-DROPPEDTBLID OF DB2G-RFWD-INPUT-STRUCT TO NULL
+           SET SQL-EXPORTDIR OF DB2G-RFWD-INPUT-STRUCT TO NULL
+           MOVE 0 TO SQL-ROLLFORWARDFLAGS OF DB2G-RFWD-INPUT-STRUCT
+
+           SET SQL-APPLID OF DB2RFWD-OUTPUT-STRUCT
+               TO ADDRESS OF WS-APPL-ID
+           SET SQL-NUMREPLIES OF DB2RFWD-OUTPUT-STRUCT
+               TO ADDRESS OF WS-NUM-REPLIES
+           SET DB2-PO-NODE-INFO OF DB2RFWD-OUTPUT-STRUCT
+               TO ADDRESS OF SQLURF-STAT
+           MOVE 0 TO SQL-OROLLFORWARDFLAGS OF DB2RFWD-OUTPUT-STRUCT
+
+           SET DB2-PI-RFWD-INPUT OF DB2G-ROLLFORWARD-STRUCT
+               TO ADDRESS OF DB2G-RFWD-INPUT-STRUCT
+           SET DB2-PO-RFWD-OUTPUT OF DB2G-ROLLFORWARD-STRUCT
+               TO ADDRESS OF DB2RFWD-OUTPUT-STRUCT
+
+           CALL "db2gRollforward" USING BY VALUE WS-DB2-VERSION
+                                    BY REFERENCE DB2G-ROLLFORWARD-STRUCT
+                                    BY REFERENCE SQLCA
+
+           MOVE SPACES TO WS-NEXTARCLOG
+           MOVE SPACES TO WS-FIRSTARCDEL
+           MOVE SPACES TO WS-LASTARCDEL
+           MOVE SPACES TO WS-LASTCOMMIT
+           IF SQL-NUMNODES OF SQLURF-STAT > 0
+               MOVE SQL-NEXTARCLOG OF SQL-NODE-INFO OF SQLURF-STAT (1)
+                   TO WS-NEXTARCLOG
+               MOVE SQL-FIRSTARCDEL OF SQL-NODE-INFO OF SQLURF-STAT (1)
+                   TO WS-FIRSTARCDEL
+               MOVE SQL-LASTARCDEL OF SQL-NODE-INFO OF SQLURF-STAT (1)
+                   TO WS-LASTARCDEL
+               MOVE SQL-LASTCOMMIT OF SQL-NODE-INFO OF SQLURF-STAT (1)
+                   TO WS-LASTCOMMIT
+           END-IF.
+
+       4000-WRITE-DASHBOARD-LINE.
+           MOVE WS-NUM-REPLIES TO WS-NUM-REPLIES-DISP
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "AS-OF=" WS-CHECK-TIMESTAMP
+                  " DBALIAS=" WS-DBALIAS
+                  " REPLIES=" WS-NUM-REPLIES-DISP
+                  " NEXTARCLOG=" WS-NEXTARCLOG
+                  " FIRSTARCDEL=" WS-FIRSTARCDEL
+                  " LASTARCDEL=" WS-LASTARCDEL
+                  " LASTCOMMIT=" WS-LASTCOMMIT
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO DASHBOARD-REC
+           WRITE DASHBOARD-REC.
+
+       9000-TERMINATE.
+           CLOSE DASHBOARD-FILE.
