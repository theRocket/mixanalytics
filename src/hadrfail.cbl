@@ -0,0 +1,201 @@
+      ******************************************************************
+      *
+      * Program: HADRFAIL
+      *
+      * Function: HADR failover runbook automation.  Given a control
+      *           record naming the standby alias to confirm and the
+      *           primary alias being failed away from, calls
+      *           db2gHADRStart (DB2G-HADRSTART-STRUCT) with
+      *           DB2HADR-DB-ROLE-STANDBY and DB2HADR-NO-FORCE to
+      *           confirm the standby is healthy and connected, and -
+      *           only once the control record's operator-confirmation
+      *           flag is turned on - calls db2gHADRTakeover
+      *           (DB2G-HADRTAKEOVER-STRUCT) against the standby alias
+      *           with DB2HADR-FORCE-PEERWINDOW, the controlled takeover
+      *           option that only proceeds while the pair is still in
+      *           peer state.  Every step and its resulting SQLCA is
+      *           logged, so a 3am failover is "run this job, confirm,
+      *           watch the log" instead of a checklist typed by hand
+      *           under pressure. ALTSRVUP extends this driver with the
+      *           automatic client reroute step that follows a
+      *           completed takeover: once db2gHADRTakeover comes back
+      *           SQLCODE=0, this program writes ALTSRVUP.DAT naming the
+      *           OLD primary alias and the NEW primary's host/port
+      *           (both carried on the control record) with the
+      *           takeover-complete flag turned on, for ALTSRVUP to
+      *           pick up and reroute clients to the new primary.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HADRFAIL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAILOVER-CONTROL-FILE ASSIGN TO WS-CONTROL-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT FAILOVER-LOG-FILE ASSIGN TO WS-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT ALTSRV-CONTROL-FILE ASSIGN TO WS-ALTSRV-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALTSRV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FAILOVER-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  FAILOVER-CONTROL-REC.
+           05 FC-PRIMARY-ALIAS        PIC X(8).
+           05 FC-STANDBY-ALIAS        PIC X(8).
+           05 FC-CONFIRM-FLAG         PIC X.
+           05 FC-NEW-HOST-NAME        PIC X(64).
+           05 FC-NEW-PORT             PIC X(10).
+
+       FD  FAILOVER-LOG-FILE
+           RECORDING MODE IS F.
+       01  FAILOVER-LOG-REC           PIC X(132).
+
+       FD  ALTSRV-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  ALTSRV-CONTROL-REC.
+           05 AC-DB-ALIAS              PIC X(8).
+           05 AC-NEW-HOST-NAME         PIC X(64).
+           05 AC-NEW-PORT              PIC X(10).
+           05 AC-TAKEOVER-COMPLETE     PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB2-VERSION             PIC S9(9) COMP-5 VALUE 0.
+           COPY "db2ApiDf.cbl".
+           COPY "sqlca.cpy".
+
+       01  WS-CONTROL-DD              PIC X(40) VALUE "HADRFAIL.DAT".
+       01  WS-LOG-DD                  PIC X(40) VALUE "HADRFAIL.LOG".
+       01  WS-ALTSRV-DD               PIC X(40) VALUE "ALTSRVUP.DAT".
+
+       01  WS-CONTROL-STATUS          PIC XX.
+       01  WS-LOG-STATUS              PIC XX.
+       01  WS-ALTSRV-STATUS           PIC XX.
+
+       01  WS-PRIMARY-ALIAS           PIC X(8)  VALUE SPACES.
+       01  WS-STANDBY-ALIAS           PIC X(8)  VALUE SPACES.
+       01  WS-CONFIRM-FLAG            PIC X     VALUE "N".
+       01  WS-NEW-HOST-NAME           PIC X(64) VALUE SPACES.
+       01  WS-NEW-PORT                PIC X(10) VALUE SPACES.
+       01  WS-STANDBY-HEALTHY-SW      PIC X     VALUE "N".
+           88 WS-STANDBY-HEALTHY      VALUE "Y".
+
+       01  WS-SQLCODE-DISP            PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CONFIRM-STANDBY-HEALTH
+           IF WS-STANDBY-HEALTHY AND WS-CONFIRM-FLAG = "Y"
+               PERFORM 3000-TAKEOVER-STANDBY
+           ELSE
+               PERFORM 3900-LOG-TAKEOVER-SKIPPED
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT FAILOVER-CONTROL-FILE
+           READ FAILOVER-CONTROL-FILE
+               AT END CONTINUE
+               NOT AT END
+                   MOVE FC-PRIMARY-ALIAS TO WS-PRIMARY-ALIAS
+                   MOVE FC-STANDBY-ALIAS TO WS-STANDBY-ALIAS
+                   MOVE FC-CONFIRM-FLAG TO WS-CONFIRM-FLAG
+                   MOVE FC-NEW-HOST-NAME TO WS-NEW-HOST-NAME
+                   MOVE FC-NEW-PORT TO WS-NEW-PORT
+           END-READ
+           CLOSE FAILOVER-CONTROL-FILE
+           OPEN EXTEND FAILOVER-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               CLOSE FAILOVER-LOG-FILE
+               OPEN OUTPUT FAILOVER-LOG-FILE
+           END-IF.
+
+       2000-CONFIRM-STANDBY-HEALTH.
+           SET DB2-PI-DB-ALIAS OF DB2G-HADRSTART-STRUCT
+               TO ADDRESS OF WS-STANDBY-ALIAS
+           MOVE 8 TO DB2-I-ALIAS-LEN OF DB2G-HADRSTART-STRUCT
+           SET DB2-PI-USER-NAME OF DB2G-HADRSTART-STRUCT TO NULL
+           MOVE 0 TO DB2-I-USER-NAME-LEN OF DB2G-HADRSTART-STRUCT
+           SET DB2-PI-PASSWORD OF DB2G-HADRSTART-STRUCT TO NULL
+           MOVE 0 TO DB2-I-PASSWORD-LEN OF DB2G-HADRSTART-STRUCT
+           MOVE DB2HADR-DB-ROLE-STANDBY TO DB2-I-DB-ROLE
+               OF DB2G-HADRSTART-STRUCT
+           MOVE DB2HADR-NO-FORCE TO DB2-I-BY-FORCE
+               OF DB2G-HADRSTART-STRUCT
+
+           CALL "db2gHADRStart" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-HADRSTART-STRUCT
+                     BY REFERENCE SQLCA
+
+           IF SQLCODE = 0
+               MOVE "Y" TO WS-STANDBY-HEALTHY-SW
+           ELSE
+               MOVE "N" TO WS-STANDBY-HEALTHY-SW
+           END-IF
+           PERFORM 2900-LOG-START-STEP.
+
+       2900-LOG-START-STEP.
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "HADRSTART STANDBY=" WS-STANDBY-ALIAS
+                  " PRIMARY=" WS-PRIMARY-ALIAS
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO FAILOVER-LOG-REC
+           WRITE FAILOVER-LOG-REC.
+
+       3000-TAKEOVER-STANDBY.
+           SET DB2-PI-DB-ALIAS OF DB2G-HADRTAKEOVER-STRUCT
+               TO ADDRESS OF WS-STANDBY-ALIAS
+           MOVE 8 TO DB2-I-ALIAS-LEN OF DB2G-HADRTAKEOVER-STRUCT
+           SET DB2-PI-USER-NAME OF DB2G-HADRTAKEOVER-STRUCT TO NULL
+           MOVE 0 TO DB2-I-USER-NAME-LEN OF DB2G-HADRTAKEOVER-STRUCT
+           SET DB2-PI-PASSWORD OF DB2G-HADRTAKEOVER-STRUCT TO NULL
+           MOVE 0 TO DB2-I-PASSWORD-LEN OF DB2G-HADRTAKEOVER-STRUCT
+           MOVE DB2HADR-FORCE-PEERWINDOW TO DB2-I-BY-FORCE
+               OF DB2G-HADRTAKEOVER-STRUCT
+
+           CALL "db2gHADRTakeover" USING BY VALUE WS-DB2-VERSION
+                     BY REFERENCE DB2G-HADRTAKEOVER-STRUCT
+                     BY REFERENCE SQLCA
+
+           PERFORM 3800-LOG-TAKEOVER-STEP
+           IF SQLCODE = 0
+               PERFORM 3700-WRITE-ALTSRV-HANDOFF
+           END-IF.
+
+       3700-WRITE-ALTSRV-HANDOFF.
+      * Old primary alias reroutes to the new primary (the standby we
+      * just took over on) - ALTSRVUP reads this record and calls
+      * db2gUpdateAlternateServerForDB against AC-DB-ALIAS.
+           OPEN OUTPUT ALTSRV-CONTROL-FILE
+           MOVE WS-PRIMARY-ALIAS TO AC-DB-ALIAS
+           MOVE WS-NEW-HOST-NAME TO AC-NEW-HOST-NAME
+           MOVE WS-NEW-PORT TO AC-NEW-PORT
+           MOVE "Y" TO AC-TAKEOVER-COMPLETE
+           WRITE ALTSRV-CONTROL-REC
+           CLOSE ALTSRV-CONTROL-FILE.
+
+       3800-LOG-TAKEOVER-STEP.
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           STRING "HADRTAKEOVER STANDBY=" WS-STANDBY-ALIAS
+                  " OPTION=FORCE-PEERWINDOW"
+                  " SQLCODE=" WS-SQLCODE-DISP
+               DELIMITED BY SIZE INTO FAILOVER-LOG-REC
+           WRITE FAILOVER-LOG-REC.
+
+       3900-LOG-TAKEOVER-SKIPPED.
+           STRING "HADRTAKEOVER SKIPPED STANDBY=" WS-STANDBY-ALIAS
+                  " STANDBY-HEALTHY=" WS-STANDBY-HEALTHY-SW
+                  " CONFIRM-FLAG=" WS-CONFIRM-FLAG
+               DELIMITED BY SIZE INTO FAILOVER-LOG-REC
+           WRITE FAILOVER-LOG-REC.
+
+       9000-TERMINATE.
+           CLOSE FAILOVER-LOG-FILE.
